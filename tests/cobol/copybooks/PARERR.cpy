@@ -0,0 +1,7 @@
+      *================================================================
+      * PARERR - area di lavoro per la gestione errori SQL (CALLSQLE)
+      *================================================================
+           .
+           05 ERR-CODICE        PIC S9(9) COMP.
+           05 ERR-TESTO         PIC X(132).
+           05 ER-DESCRIZIONE    PIC X(40).
