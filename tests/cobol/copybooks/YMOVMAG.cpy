@@ -0,0 +1,22 @@
+      *================================================================
+      * YMOVMAG - layout movimento di magazzino (MOVMAG)
+      *================================================================
+           .
+           05 RIF-INTERNO       PIC 9(12).
+           05 NUMERO-RIGA       PIC S9(4) COMP.
+           05 C-MAT             PIC 9(15).
+           05 C-OPE             PIC X(4).
+           05 CONTO             PIC S9(9) COMP.
+           05 MAGAZZINO         PIC S9(4) COMP.
+           05 DIVISA            PIC XXXX.
+           05 COSTO-STD         PIC S9(9) COMP.
+           05 PREZZO            PIC S9(9) COMP.
+           05 QUANTITA          PIC S9(8) COMP.
+           05 QTA-TAGLIE         PIC S9(4) COMP OCCURS 60.
+           05 SETTIMANA         PIC 9(6).
+           05 RIF-BOLLA-FORN    PIC 9(12).
+           05 RIF-ORDINE        PIC 9(12).
+           05 MOD-IMPUTAZ       PIC X.
+           05 UN-MIS-FATT       PIC XX.
+           05 VAL-REC           PIC XX.
+           05 FILLER            PIC X(20).
