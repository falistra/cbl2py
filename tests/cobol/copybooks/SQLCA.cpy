@@ -0,0 +1,8 @@
+      *================================================================
+      * SQLCA - communication area standard per istruzioni EXEC SQL
+      *================================================================
+           .
+           05 SQLCODE               PIC S9(9) COMP.
+           05 SQLERRD                PIC S9(9) COMP OCCURS 6.
+           05 SQL-STATUS             PIC X(5).
+           05 MULTIPLE-ROWS          PIC S9(9) COMP VALUE 100.
