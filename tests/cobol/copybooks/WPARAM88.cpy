@@ -0,0 +1,12 @@
+      *================================================================
+      * WPARAM88 - tabella delle filiali estere (export-sale) abilitate
+      *            al flusso XESTERO; sostituisce il confronto fisso
+      *            su FLAG-ANACON = "B" (storicamente solo Budapest)
+      *            con un elenco configurabile: ogni nuovo punto
+      *            vendita estero si aggiunge qui invece che nel
+      *            programma
+      *================================================================
+           .
+           05 NUM-FILIALI-ESTERE    PIC S9(4) COMP.
+           05 TAB-FILIALI-ESTERE    OCCURS 20.
+              10 COD-FILIALE-ESTERA PIC X.
