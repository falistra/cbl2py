@@ -0,0 +1,13 @@
+      *================================================================
+      * DANCODMT - scomposizione del codice materiale interno (15 cifre)
+      *            invocare con COPY DANCODMT REPLACING DANCODMT-NOME
+      *            BY <nome-01-livello>, DANCODMT-RID BY <nome-rid>.
+      *================================================================
+           .
+           05 PREFISSO-V-F     PIC X.
+           05 SOCIETA-MOD      PIC 9.
+           05 MODELLO          PIC 9(8).
+           05 VEST-A           PIC 9.
+           05 PEZZO-A          PIC 99.
+           05 COLORE           PIC 99.
+       01 DANCODMT-RID REDEFINES DANCODMT-NOME PIC 9(15).
