@@ -0,0 +1,7 @@
+      *================================================================
+      * NTG - area di lavoro comune per la conversione indice/taglia
+      *       usata dalle FUNCTION idxtg/tgxid (vedi ESTETA)
+      *================================================================
+       77 NTG-IN                PIC S9(4) COMP.
+       77 NTG-OUT               PIC S9(4) COMP.
+       77 NTG-NTG               PIC S9(4) COMP VALUE 60.
