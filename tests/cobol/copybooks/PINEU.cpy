@@ -0,0 +1,12 @@
+      *================================================================
+      * PINEU - variante di PDAEU che parte da PREZZO-SING (usata
+      *         nella preparazione della riga pendente)
+      *================================================================
+           MOVE PREZZO-SING TO IE-IMPORTO-IN.
+           MOVE "EUR" TO IE-DIVISA-IN.
+           CANCEL "QEURO"
+           CALL "QEURO" USING PAR-INEU.
+           IF IE-STATO NOT = 0
+              MOVE IE-IMPORTO-IN TO IE-IMPORTO-OU
+              MOVE "EUR" TO IE-DIVISA-OU
+           END-IF.
