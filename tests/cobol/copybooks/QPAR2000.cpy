@@ -0,0 +1,9 @@
+      *================================================================
+      * QPAR2000 - parametri per la conversione data a 6/8 cifre
+      *            (vedi estensione *2000*)
+      *================================================================
+           .
+           05 AAMMGG-2000       PIC 9(6).
+           05 AAAAMMGG-2000     PIC 9(8).
+           05 AAAA-2000         PIC 9(4).
+           05 NUM-2000          PIC S9(4) COMP.
