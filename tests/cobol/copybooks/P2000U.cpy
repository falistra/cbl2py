@@ -0,0 +1,7 @@
+      *================================================================
+      * P2000U - espande l'anno a 2 cifre (NUM-2000) nella forma a
+      *          4 cifre con secolo (AAAA-2000), usata per confrontare
+      *          stagioni/anni letti da C-MAT-TRANSITO
+      *================================================================
+           CANCEL "QDATA2000"
+           CALL "QDATA2000" USING PARDAT-2000.
