@@ -0,0 +1,9 @@
+      *================================================================
+      * CL_AMMESSE_SA - host-variable per la verifica classe ammessa
+      *                 in stesa automatica (v. SOLA)
+      *================================================================
+           .
+           05 CLAM-STAG              PIC 9.
+           05 CLAM-ANNO              PIC 99.
+           05 CLAM-CLASSE            PIC 99.
+           05 CLAM-FORNITORE         PIC S9(9) COMP.
