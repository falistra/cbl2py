@@ -0,0 +1,7 @@
+      *================================================================
+      * QPAREURO - parametri per conversione cambio EURO generica
+      *================================================================
+           .
+           05 EU-IMPORTO-IN     PIC S9(11) COMP-3.
+           05 EU-IMPORTO-OU     PIC S9(11) COMP-3.
+           05 EU-STATO          PIC S9(4) COMP.
