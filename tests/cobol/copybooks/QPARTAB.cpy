@@ -0,0 +1,14 @@
+      *================================================================
+      * QPARTAB - parametri generici per gestione tabella in memoria
+      *           (usata dalle routine generiche TTDBFIND/TTDBGET
+      *           simulate su array)
+      *================================================================
+           .
+           05 QT-FUNZIONE       PIC XX.
+           05 QT-STATO          PIC S9(4) COMP.
+           05 QT-ADDR-KEY       PIC S9(4) COMP.
+           05 QT-LL-KEY         PIC S9(4) COMP.
+           05 QT-LL-ELEM        PIC S9(4) COMP.
+           05 QT-NUM-ELEM-MAX   PIC S9(8) COMP.
+           05 QT-NUM-ELEM-EFF   PIC S9(8) COMP.
+           05 QT-INDEX-ELEM     PIC S9(8) COMP.
