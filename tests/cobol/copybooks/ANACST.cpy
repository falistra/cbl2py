@@ -0,0 +1,7 @@
+      *================================================================
+      * ANACST - costo standard anagrafica materiale (vista DBG)
+      *================================================================
+           .
+           05 ANACST-C-MAT          PIC 9(15).
+           05 ANACST-CST-STD        PIC S9(9)V99 COMP-3.
+           05 ANACST-CST-STD-2      PIC S9(9)V99 COMP-3.
