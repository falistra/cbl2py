@@ -0,0 +1,12 @@
+      *================================================================
+      * YBOLLE - layout testata bolle/DDT (BOLLE)
+      *================================================================
+           .
+           10 RIF-INTERNO      PIC 9(12).
+           10 NUMERO           PIC 9(6).
+           10 MAGAZZINO        PIC S9(4) COMP.
+           10 CONTO            PIC S9(9) COMP.
+           10 DATA-NASCITA     PIC 9(6).
+           10 NUM-PRE-FATT     PIC S9(4) COMP.
+           10 VAL-REC          PIC XX.
+           10 FILLER           PIC X(20).
