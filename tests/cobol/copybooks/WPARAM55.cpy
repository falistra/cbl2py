@@ -0,0 +1,8 @@
+      *================================================================
+      * WPARAM55 - parametri di ripartizione radici (RIPRADI)
+      *================================================================
+           .
+           05 NUM-RIPRADI      PIC S9(4) COMP.
+           05 TAB-RIPRADI      OCCURS 20.
+              10 COD-RIPRADI   PIC X(10).
+              10 VAL-RIPRADI   PIC S9(4) COMP.
