@@ -0,0 +1,7 @@
+      *================================================================
+      * PDBDELET - cancellazione record corrente (CALL "DBDELETE")
+      *================================================================
+           CANCEL "DBDELETE"
+           CALL "DBDELETE" USING W-COMMON.
+       EX-TTDELETE.
+           EXIT.
