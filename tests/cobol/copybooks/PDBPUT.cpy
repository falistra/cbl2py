@@ -0,0 +1,7 @@
+      *================================================================
+      * PDBPUT - scrittura nuovo record (CALL "DBPUT")
+      *================================================================
+           CANCEL "DBPUT"
+           CALL "DBPUT" USING W-COMMON AREA-REC-SET.
+       EX-TTDBPUT.
+           EXIT.
