@@ -0,0 +1,23 @@
+      *================================================================
+      * CAPO_SA - host-variable per STESAUTO.CAPO (capo in stesa
+      *           automatica)
+      *================================================================
+           .
+           05 CAPOSA-DATANAS        PIC 9(8).
+           05 CAPOSA-DATAVAR        PIC 9(8).
+           05 CAPOSA-ID-BARCODE     PIC X(14).
+           05 CAPOSA-MODELLO-MAXIMA PIC 9(15).
+           05 CAPOSA-INDICE-TG      PIC S9(4) COMP.
+           05 CAPOSA-BARUNI         PIC X(20).
+           05 CAPOSA-ID-PROGR-SESS  PIC S9(9) COMP.
+           05 CAPOSA-ID-PROGR-PREP  PIC S9(9) COMP.
+           05 CAPOSA-ID-UDC         PIC S9(9) COMP.
+           05 CAPOSA-DATA-CNTR-RIEN PIC 9(8).
+           05 CAPOSA-DATA-CAR-SORT  PIC 9(8).
+           05 CAPOSA-CAPOC          PIC S9(9) COMP.
+           05 CAPOSA-CONTO          PIC S9(9) COMP.
+           05 CAPOSA-RIF-BOLLA      PIC 9(12).
+           05 CAPOSA-MAGAZZINO      PIC S9(4) COMP.
+           05 CAPOSA-NUMERO-BATCH   PIC S9(9) COMP.
+           05 CAPOSA-TIPO-BATCH     PIC X.
+           05 CAPOSA-UDC-VIRTUALE   PIC X.
