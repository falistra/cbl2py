@@ -0,0 +1,7 @@
+      *================================================================
+      * PDBUPDAT - aggiornamento record corrente (CALL "DBUPDATE")
+      *================================================================
+           CANCEL "DBUPDATE"
+           CALL "DBUPDATE" USING W-COMMON AREA-REC-SET.
+       EX-TTUPDATE.
+           EXIT.
