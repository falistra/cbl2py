@@ -0,0 +1,7 @@
+      *================================================================
+      * P2000 - espande la data a 6 cifre (AAMMGG-2000) nella forma
+      *         a 8 cifre con secolo (AAAAMMGG-2000/AAAA-2000)
+      *================================================================
+           MOVE 1 TO NUM-2000 OF PARDAT-2000.
+           CANCEL "QDATA2000"
+           CALL "QDATA2000" USING PARDAT-2000.
