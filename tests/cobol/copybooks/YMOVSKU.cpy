@@ -0,0 +1,15 @@
+      *================================================================
+      * YMOVSKU - layout riga MOVSKU (movimenti per singolo SKU/EAN)
+      *================================================================
+           .
+           05 MOVSKU-RIF-INTERNO     PIC 9(12).
+           05 MOVSKU-CMAT            PIC 9(15).
+           05 MOVSKU-SKU             PIC X(20).
+           05 MOVSKU-SKU-FATTURAZIONE PIC X(20).
+           05 MOVSKU-BARUNI          PIC X(20).
+           05 MOVSKU-TG              PIC S9(4) COMP.
+           05 MOVSKU-CONTO           PIC S9(9) COMP.
+           05 MOVSKU-MAG             PIC S9(4) COMP.
+           05 MOVSKU-FLAG-BARUNI     PIC X.
+             88 MOVSKU-IS-BARUNI-CERTIFIED VALUE "C".
+             88 MOVSKU-IS-BARUNI-READ      VALUE "L".
