@@ -0,0 +1,10 @@
+      *================================================================
+      * PARAGGPF - parametri per la CALL "AGSITPFW" (aggiornamento
+      *            situazione di magazzino su prodotto finito)
+      *================================================================
+           .
+           05 C-MAT            PIC 9(15).
+           05 MAGAZZINO        PIC S9(4) COMP.
+           05 VALORE           PIC S9(4) COMP.
+           05 F-GIAC           PIC S9(4) COMP.
+           05 QTA-8            PIC S9(8) COMP OCCURS 60.
