@@ -0,0 +1,6 @@
+      *================================================================
+      * AREAHL - area "high level" per la CALL "CALLSQLE"
+      *================================================================
+           .
+           05 HL-STATO          PIC S9(4) COMP.
+           05 HL-TESTO          PIC X(80).
