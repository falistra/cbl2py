@@ -0,0 +1,9 @@
+      *================================================================
+      * QPARDEED - parametri per la CALL "QDEEDIT" (editing generico
+      *            di campi numerici da terminale)
+      *================================================================
+           .
+           05 QD-LL-A          PIC S9(4) COMP.
+           05 QD-LL-B          PIC S9(4) COMP.
+           05 QD-STATO         PIC S9(4) COMP.
+           05 QD-NR-DEC        PIC S9(4) COMP.
