@@ -0,0 +1,11 @@
+      *================================================================
+      * QPARINEU - parametri per la conversione importi LIRE/EURO
+      *            (CALL "QEURO", vedi paragrafo PRZ-INLIT/COPY PDAEU)
+      *================================================================
+           .
+           05 IE-IMPORTO-IN    PIC S9(11) COMP-3.
+           05 IE-IMPORTO-OU    PIC S9(11) COMP-3.
+           05 IE-DIVISA-IN     PIC XXXX.
+           05 IE-DIVISA-OU     PIC X(9).
+           05 IE-CAMBIO        PIC S9(9) COMP.
+           05 IE-STATO         PIC S9(4) COMP.
