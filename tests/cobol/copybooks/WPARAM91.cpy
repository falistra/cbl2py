@@ -0,0 +1,13 @@
+      *================================================================
+      * WPARAM91 - layout di esportazione BOLLE per franchising
+      *            (sostituisce il VAL-REC fisso a SPACES usato finora
+      *            per ogni bolla girata a un conto di fatturazione
+      *            franchising, v. *FIFRA*): ogni conto franchising
+      *            puo' avere il proprio codice di layout per il
+      *            sistema di ricezione del punto vendita
+      *================================================================
+           .
+           05 NUM-FRANCH-PARAM      PIC S9(4) COMP.
+           05 TAB-FRANCH-PARAM      OCCURS 20.
+              10 CONTO-FRANCH-PARAM PIC S9(9) COMP.
+              10 LAYOUT-FRANCH-PARAM PIC XX.
