@@ -0,0 +1,8 @@
+      *================================================================
+      * PDBFIND - ricerca chiave su dataset TurboIMAGE (CALL "DBFIND")
+      *================================================================
+           CANCEL "DBFIND"
+           CALL "DBFIND" USING W-COMMON W-NOME-DATA-SET
+                W-NOME-CAMPO W-VALORE-CAMPO-HW.
+       EX-TTDBFIND.
+           EXIT.
