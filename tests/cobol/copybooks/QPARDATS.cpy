@@ -0,0 +1,7 @@
+      *================================================================
+      * QPARDATS - parametri generici data/settimana
+      *================================================================
+           .
+           05 QD-FUNZIONE-DATA  PIC S9(4) COMP.
+           05 QD-DATA-E         PIC 9(6).
+           05 QD-DATA-I         PIC 9(8).
