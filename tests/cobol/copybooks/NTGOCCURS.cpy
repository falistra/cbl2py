@@ -0,0 +1,6 @@
+      *================================================================
+      * NTGOCCURS - numero di taglie gestite dalla tabella scala-taglie
+      *             centralizzato qui per essere cambiato in un solo
+      *             punto (vedi ESTETA)
+      *================================================================
+           OCCURS 60.
