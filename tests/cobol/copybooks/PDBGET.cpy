@@ -0,0 +1,8 @@
+      *================================================================
+      * PDBGET - lettura record corrente su dataset TurboIMAGE
+      *          (CALL "DBGET")
+      *================================================================
+           CANCEL "DBGET"
+           CALL "DBGET" USING W-COMMON W-MODO AREA-REC-SET.
+       EX-TTDBGET.
+           EXIT.
