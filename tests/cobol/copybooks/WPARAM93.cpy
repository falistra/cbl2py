@@ -0,0 +1,8 @@
+      *================================================================
+      * WPARAM93 - limite massimo di articoli/taglie distinti gestibili
+      *            in una singola bolla (v. *MAXART*, TABELLA-ARTICOLI-
+      *            LETTI); consente di alzare il limite operativo fino
+      *            al limite fisico della tabella senza ricompilare
+      *================================================================
+           .
+           05 MAXART-PARAM       PIC S9(8) COMP.
