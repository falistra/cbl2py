@@ -0,0 +1,15 @@
+      *================================================================
+      * YINDIRIZ - layout indirizzi di destinazione
+      *================================================================
+           .
+           05 CONTO            PIC S9(9) COMP.
+           05 PRIORITA         PIC S9(4) COMP.
+           05 D-AGG            PIC X(24).
+           05 INDIRIZZO        PIC X(60) OCCURS 2.
+           05 LOCALITA         PIC X(60).
+           05 CAP              PIC S9(5) COMP-3 OCCURS 2.
+           05 SIGLA-PROV       PIC XX OCCURS 2.
+           05 STATO            PIC XXX.
+           05 TELEFONO         PIC X(15).
+           05 TELEX            PIC X(15).
+           05 FILLER           PIC X(20).
