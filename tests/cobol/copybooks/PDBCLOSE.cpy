@@ -0,0 +1,7 @@
+      *================================================================
+      * PDBCLOSE - chiusura base dati (CALL "DBCLOSE")
+      *================================================================
+           CANCEL "DBCLOSE"
+           CALL "DBCLOSE" USING W-COMMON.
+       EX-TTDBCLOSE.
+           EXIT.
