@@ -0,0 +1,6 @@
+      *================================================================
+      * AREASI - area SQLSTATE/SQLINFO per la CALL "CALLSQLE"
+      *================================================================
+           .
+           05 SI-STATO          PIC S9(4) COMP.
+           05 SI-TESTO          PIC X(80).
