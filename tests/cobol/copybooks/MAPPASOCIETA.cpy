@@ -0,0 +1,8 @@
+      *================================================================
+      * MAPPASOCIETA - tabella societa' (sostituisce PF.SOCIETA, v.
+      *                nota NO-DATGE)
+      *================================================================
+           .
+           05 RIGA-SOCIETA      OCCURS 20.
+              10 COD-X-BARCODE-SOC PIC X(6).
+              10 SOCIETA-SOC       PIC XX.
