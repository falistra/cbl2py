@@ -0,0 +1,11 @@
+      *================================================================
+      * YSITPF - situazione di magazzino su prodotto finito (SITPF)
+      *================================================================
+           .
+           05 C-MAT            PIC 9(15).
+           05 MAGAZZINO        PIC S9(4) COMP.
+           05 QTA-GIAC         PIC S9(8) COMP.
+           05 QTA-GIAC-PF      PIC S9(8) COMP COPY NTGOCCURS.
+           05 QTA-IMP          PIC S9(8) COMP COPY NTGOCCURS.
+           05 QTA-GIAC-VIRTUALE PIC S9(8) COMP.
+           05 FILLER           PIC X(20).
