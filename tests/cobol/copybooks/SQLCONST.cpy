@@ -0,0 +1,8 @@
+      *================================================================
+      * SQLCONST - costanti di ritorno SQLCODE standard
+      *================================================================
+           .
+           05 OK                PIC S9(9) COMP VALUE 0.
+           05 NOT-FOUND         PIC S9(9) COMP VALUE 100.
+           05 NO-MEMORY         PIC S9(9) COMP VALUE -905.
+           05 DEADLOCK          PIC S9(9) COMP VALUE -911.
