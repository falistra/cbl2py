@@ -0,0 +1,11 @@
+      *================================================================
+      * WPARAM92 - lingua del cartellino manca-giac./prezzo per stato
+      *            estero di destinazione (v. *LINGCART*): ogni stato
+      *            puo' avere la propria lingua di stampa, altrimenti
+      *            resta l'italiano storico
+      *================================================================
+           .
+           05 NUM-LINGUA-PARAM       PIC S9(4) COMP.
+           05 TAB-LINGUA-PARAM       OCCURS 20.
+              10 STATO-LINGUA-PARAM  PIC XXX.
+              10 LINGUA-LINGUA-PARAM PIC XX.
