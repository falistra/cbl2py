@@ -0,0 +1,5 @@
+      *================================================================
+      * WPARAM77 - parametro tasso di cambio EUR/HUF (vendite Budapest)
+      *================================================================
+           .
+           05 CAMBIO-HUF       PIC S9(9) COMP.
