@@ -0,0 +1,12 @@
+      *================================================================
+      * PDAEU - corpo standard del paragrafo di conversione importi
+      *         LIRE/EURO: riceve IE-IMPORTO-IN gia' caricato dal
+      *         chiamante e restituisce IE-IMPORTO-OU/IE-DIVISA-OU
+      *================================================================
+           MOVE "EUR" TO IE-DIVISA-IN.
+           CANCEL "QEURO"
+           CALL "QEURO" USING PAR-INEU.
+           IF IE-STATO NOT = 0
+              MOVE IE-IMPORTO-IN TO IE-IMPORTO-OU
+              MOVE "EUR" TO IE-DIVISA-OU
+           END-IF.
