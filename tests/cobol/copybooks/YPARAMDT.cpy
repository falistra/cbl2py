@@ -0,0 +1,23 @@
+      *================================================================
+      * YPARAMDT - layout generico catena parametri (dataset DPARAM)
+      *            i primi 4 byte identificano il tipo di parametro;
+      *            il resto del record viene poi riletto con la
+      *            redefinition specifica (WPARAM13, WPARAM55, ecc.)
+      *================================================================
+           .
+           05 P-TIPO-PARAM     PIC X(4).
+              88 P-EXTRAMAG    VALUE "MAG3".
+              88 P-RIPRADI     VALUE "RADI".
+      *TABMAG*
+              88 P-MAG-ABILITATI VALUE "MAGL".
+      *CAMBUDA*
+              88 P-CAMBIO-HUF  VALUE "CAMH".
+      *ESTMULTI*
+              88 P-FILIALI-ESTERE VALUE "FEST".
+      *FIFRA*
+              88 P-LAYOUT-FRANCH VALUE "FRAN".
+      *LINGCART*
+              88 P-LINGUA-CART VALUE "LING".
+      *MAXART*
+              88 P-MAXART-CAP  VALUE "MAXA".
+           05 P-DATI           PIC X(250).
