@@ -0,0 +1,13 @@
+      *================================================================
+      * PARPERM - parametri per la CALL "CALLPERM" (verifica articolo
+      *           permanentemente escluso dallo smistamento automatico,
+      *           v. PERMANOSO) e tabella degli articoli esclusi
+      *================================================================
+           .
+           05 PERM-CMAT                 PIC 9(15).
+           05 PERM-DATA-VAL             PIC 9(8).
+           05 PERM-FLAG-LETTURA         PIC X.
+             88 PERM-SEGNALA-IN-LETTURA  VALUE "S".
+           05 NUM-PERM          PIC S9(4) COMP.
+           05 TAB-PERM          OCCURS 500.
+              10 C-MAT-PERM     PIC 9(15).
