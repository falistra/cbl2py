@@ -0,0 +1,4 @@
+      *================================================================
+      * DANCODBC - larghezza standard campo codice-a-barre in input
+      *================================================================
+           PIC X(14).
