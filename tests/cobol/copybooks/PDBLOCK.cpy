@@ -0,0 +1,7 @@
+      *================================================================
+      * PDBLOCK - lock logico su dataset TurboIMAGE (CALL "DBLOCK")
+      *================================================================
+           CANCEL "DBLOCK"
+           CALL "DBLOCK" USING W-COMMON W-NOME-DATA-SET.
+       EX-TTLOCK.
+           EXIT.
