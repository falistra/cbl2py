@@ -0,0 +1,8 @@
+      *================================================================
+      * YCONFAT - configurazione fatturazione (CONFATT)
+      *================================================================
+           .
+           05 DIVISA           PIC XXXX.
+           05 LISTINO          PIC 9(4).
+           05 CAUSALE          PIC X(4).
+           05 FILLER           PIC X(20).
