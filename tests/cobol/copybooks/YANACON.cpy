@@ -0,0 +1,18 @@
+      *================================================================
+      * YANACON - layout anagrafica conti/clienti (ANACON)
+      *================================================================
+           .
+           10 CONTO            PIC S9(9) COMP.
+           10 D-CONTO          PIC X(24).
+           10 D-CONTO-AGG      PIC X(24).
+           10 INDIRIZZO        PIC X(60).
+           10 LOCALITA         PIC X(60).
+           10 CAP              PIC S9(5) COMP-3.
+           10 SIGLA-PROV       PIC XX.
+           10 STATO            PIC XXX.
+           10 TELEFONO         PIC X(15).
+           10 TELEX            PIC X(15).
+           10 PARTITA-IVA      PIC X(16).
+           10 CODICE-FISCALE   PIC X(16).
+           10 VAL-REC          PIC XX.
+           10 FILLER           PIC X(20).
