@@ -0,0 +1,16 @@
+      *================================================================
+      * YANAMAT - layout anagrafica materiali (ANAMAT)
+      *================================================================
+           .
+           10 C-MAT            PIC 9(15).
+           10 D-MAT            PIC X(7).
+           10 ANNO             PIC 9(4).
+           10 STAGIONE         PIC 9.
+           10 COLLEZIONE       PIC X(2).
+           10 CL-GR            PIC X(4).
+           10 PRIMA-TG         PIC S9(4) COMP.
+           10 COSTO            PIC S9(9) COMP.
+           10 VALID-REC        PIC X.
+              88 ANAMAT-VALIDO VALUE "V".
+              88 ANAMAT-FALLATO VALUE "F".
+           10 FILLER           PIC X(20).
