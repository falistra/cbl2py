@@ -0,0 +1,10 @@
+      *================================================================
+      * YPREZZI - layout listino prezzi di vendita (PREZZI)
+      *================================================================
+           .
+           05 C-MAT            PIC 9(15).
+           05 LISTINO          PIC 9(4).
+           05 MERCATO          PIC S9(4) COMP.
+           05 PREZZO-VENDITA   PIC S9(9) COMP OCCURS 2.
+           05 DIVISA           PIC XXXX.
+           05 FILLER           PIC X(20).
