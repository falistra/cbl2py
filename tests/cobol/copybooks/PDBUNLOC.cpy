@@ -0,0 +1,7 @@
+      *================================================================
+      * PDBUNLOC - rilascio lock su dataset TurboIMAGE (CALL "DBUNLOCK")
+      *================================================================
+           CANCEL "DBUNLOCK"
+           CALL "DBUNLOCK" USING W-COMMON.
+       EX-TTUNLOCK.
+           EXIT.
