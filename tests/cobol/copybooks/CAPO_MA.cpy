@@ -0,0 +1,20 @@
+      *================================================================
+      * CAPO_MA - host-variable per MAGAUTO.CAPO (capo in magazzino
+      *           automatico)
+      *================================================================
+           .
+           05 CAPO-DATANAS          PIC 9(8).
+           05 CAPO-DATAVAR          PIC 9(8).
+           05 CAPO-ID-BARCODE       PIC X(14).
+           05 CAPO-MODELLO-MAXIMA   PIC 9(15).
+           05 CAPO-INDICE-TG        PIC S9(4) COMP.
+           05 CAPO-BARUNI           PIC X(20).
+           05 CAPO-ID-MOVCOR        PIC S9(9) COMP.
+           05 CAPO-ID-MOVMAG        PIC S9(9) COMP.
+           05 CAPO-ID-PROGR-SESS    PIC S9(9) COMP.
+           05 CAPO-DATA-CNTR-RIEN   PIC 9(8).
+           05 CAPO-DATA-CAR-VITE    PIC 9(8).
+           05 CAPO-CAPOC            PIC S9(9) COMP.
+           05 CAPO-CONTO            PIC S9(9) COMP.
+           05 CAPO-RIF-BOLLA        PIC 9(12).
+           05 CAPO-MAGAZZINO        PIC S9(4) COMP.
