@@ -0,0 +1,6 @@
+      *================================================================
+      * QPARGEN - parametri generici per la CALL "QDATAS" (calcolo
+      *           settimana/data)
+      *================================================================
+           .
+           05 Q-FUNZIONE        PIC S9(4) COMP.
