@@ -0,0 +1,16 @@
+      *================================================================
+      * WPARAM13 - tabella dei magazzini abilitati alla vendita
+      *            (sostituisce i valori fissi 3/4/6/7 codificati nel
+      *            programma: ogni apertura di nuovo magazzino si
+      *            gestisce aggiungendo una riga a questa tabella)
+      *            OCCURS limitato a 11: questo layout e' riletto via
+      *            REDEFINES sopra il record DPARAM (YPARAMDT, 254
+      *            byte: 4 di P-TIPO-PARAM + 250 di P-DATI) e un nodo
+      *            della catena contiene un solo record, quindi la
+      *            tabella deve restare dentro i 250 byte di P-DATI
+      *================================================================
+           .
+           05 NUM-MAG-PARAM    PIC S9(4) COMP.
+           05 TAB-MAG-PARAM    OCCURS 11.
+              10 COD-MAG-PARAM PIC S9(4) COMP.
+              10 DESC-MAG-PARAM PIC X(20).
