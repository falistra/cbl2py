@@ -99,26 +99,138 @@
       *ESTETA*     20/11/18
       *      estensione taglie
       *************************************
-      *NO-DATGE*        12 OTT 2020 VALERIA 
+      *NO-DATGE*        12 OTT 2020 VALERIA
       *     dismissione DATGE >> ELIMINATA ANAMAT_EAN SOSTIRUITA CON
-      *         QUERY ADATTATA DA questa query in 
+      *         QUERY ADATTATA DA questa query in
       *         lib_info_from_dbc.get_modello_bc_from_barcode_ean
-      *    
-005800 ENVIRONMENT DIVISION.                                                    
-                                             
-006200 SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.             
-      *ESTETA* 
-      *REPOSITORY.
-      *     FUNCTION idxtg
-      *      FUNCTION tgxid.                     
-      *                                                                         
-006300 INPUT-OUTPUT SECTION.                                                    
+      *
+      *AUDRECEAN*      09/02/2026
+      *     GET-MODELLO-BC scrive su FILE-RECEANLOG, per ogni
+      *     risoluzione automatica RECEAN, l'EAN letto, il numero di
+      *     abbinamenti anno/stagione candidati trovati e il barcode
+      *     (con anno/stagione) scelto come piu' recente, cosi' si
+      *     puo' verificare a posteriori se l'euristica ha scelto la
+      *     stagione sbagliata
+      *PREVCELLE*      09/02/2026
+      *     aggiunta PREVEDI-CELLE, eseguita in INIZIO prima di
+      *     ELABORA: stima le celle che occorreranno per i capi gia'
+      *     appesi su MAGAUTO.CAPO e non ancora associati su
+      *     STESAUTO_CAPO e segnala (senza bloccare la sessione) se
+      *     la stima supera PI-MAX-CELLE, cosi' il picker lo sa prima
+      *     di iniziare invece di scoprirlo a meta' giro da CONTA-
+      *     CELLE
+      *GESTRIPREP*     09/02/2026
+      *     GESTRIP (20/02/02) traccia PROGRESSIVO-SESSIONE ma non
+      *     lascia visibilita' su quali sessioni si sono fermate a
+      *     meta'. Ogni sessione ora registra inizio/avanzamento/fine
+      *     su STESAUTO_SESSIONI_SORTER (REGISTRA-INIZIO-SESSIONE,
+      *     REGISTRA-CHECKPOINT-SESSIONE, REGISTRA-FINE-SESSIONE); a
+      *     ogni avvio, prima di elaborare la propria sessione, il
+      *     programma scrive su FILE-GESTRIPLOG le sessioni ancora
+      *     segnate "in corso" con il loro ultimo checkpoint, cosi'
+      *     un supervisore vede quali sessioni radio sono riprendibili
+      *     e quali vanno considerate abbandonate
+      *SCATSTESA*      09/02/2026
+      *     STESA (22/09/09) tratta ogni sessione come tutta appesi o
+      *     tutta stesi; aggiunto un terzo modo scatolato per i capi
+      *     che arrivano gia' imballati (prefisso "SC" sul cartellino
+      *     SORTER, come "DT" per gli stesi). Lo scatolato usa lo
+      *     stesso percorso STESAUTO_CAPO dello steso (CREA-CAPOSA,
+      *     CONTROLLA-STESAUTO) ma non passa da CONTA-CELLE: non
+      *     occupa celle sul sorter come un capo piegato, quindi non
+      *     ha senso farlo concorrere al limite MAX-CELLE
+      *PERMMANUT*      09/02/2026
+      *     PERMANOSO (13/03/2013) chiama CALLPERM per sapere se un
+      *     C-MAT e' permanentemente escluso dal sorter; la lista
+      *     stessa pero' non aveva nessun punto del programma per
+      *     mantenerla. Aggiunto un menu A/R/F all'avvio (prima di
+      *     aprire la sessione) che aggiunge o rimuove un C-MAT da
+      *     PARAM_PERM_ARTICOLI, cosi' la collezione permanente si
+      *     aggiorna a schermo invece che con un intervento diretto
+      *     sui dati
+      *OVRCOCASMA*     09/02/2026
+      *     COCASMA (26/10/10) rigetta senza appello un capo segnato
+      *     smarrito o prespedito. Aggiunta la possibilita' per un
+      *     supervisore di autorizzare il proseguimento comunque,
+      *     registrando sigla e motivo su COCASMA_OVERRIDE; fatta la
+      *     deroga, CONTA-CAPO viene azzerato cosi' il rigetto a monte
+      *     in LEGGI-ARTICOLI non scatta
+      *LETNPSDEF*     09/02/2026
+      *     LETNPS (16/09/2014) chiede ad ogni avvio se scalare la
+      *     giacenza virtuale e su quale magazzino; dato che per una
+      *     sessione la risposta e' sempre la stessa, FLAG_VIRTUALE_
+      *     DEFAULT e MAG_VIRTUALE_DEFAULT sono stati aggiunti a
+      *     PARAM_IMPIANTO_PF (stessa riga di MAX_CELLE): se impostati
+      *     rispondono loro, altrimenti il programma chiede come prima
+      *RFTAG*         09/02/2026
+      *     GESTRIP (20/02/02) distingue solo 4 postazioni fisse via
+      *     W-SIGLA-UTENTE (MAXMAX/MARINA/PENNY/MARELLA) per scegliere
+      *     PREF-PROGR-SESS. Aggiunta una richiesta di id terminale RF
+      *     (01-99) che, se data, sostituisce la sigla come prefisso di
+      *     PROGRESSIVO-SESSIONE, cosi' piu' palmari possono lavorare
+      *     in contemporanea sulla stessa linea senza sovrapporre le
+      *     rispettive fette di sessione su MAGAUTO.CAPO/STESAUTO_CAPO
+      *SCARTILOG*     09/02/2026
+      *     ogni scarto (EAN errato, RIFICI, COCASMA smarrito/
+      *     prespedito non superato da override, PERMANOSO, annulla a
+      *     vuoto) viene ora anche scritto su FILE-SCARTILOG tramite
+      *     REGISTRA-SCARTO, per il riepilogo giornaliero per motivo
+      *TABMAGASS*     09/02/2026
+      *     TRATTA-MAG accettava solo i magazzini 4/6/7 codificati nel
+      *     programma (v. *TABMAG* in READVE3, stesso problema gia'
+      *     risolto la' con una tabella parametrica): ora, se la
+      *     catena DPARAM ha un parametro MAGL configurato (v.
+      *     WPARAM13, CARICA-PARAM-MAG-ASS), il magazzino digitato e'
+      *     verificato contro quella tabella (VERIFICA-MAG-PARAM-ASS)
+      *     invece dei valori fissi; se il parametro non e' configurato
+      *     resta il controllo storico 4/6/7
+      *PRODSESS*      09/02/2026
+      *     STESAUTO_SESSIONI_SORTER (v. GESTRIPREP) tracciava inizio/
+      *     fine/numero capi di ogni sessione ma non la produttivita':
+      *     aggiunte ORA_INIZIO/ORA_FINE alla stessa tabella (valorizz.
+      *     in REGISTRA-INIZIO-SESSIONE/REGISTRA-FINE-SESSIONE) e, alla
+      *     chiusura della sessione (FINE), un riepilogo a video per
+      *     l'operatore con capi letti, durata e media capi al minuto
+005800 ENVIRONMENT DIVISION.
+
+006200 SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+      *ESTETA*
+       REPOSITORY.
+           FUNCTION idxtg
+           FUNCTION tgxid.
+      *
+006300 INPUT-OUTPUT SECTION.
+      *AUDRECEAN*
+       FILE-CONTROL.
+           SELECT FILE-RECEANLOG ASSIGN TO "RECEANLOG"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *GESTRIPREP*
+           SELECT FILE-GESTRIPLOG ASSIGN TO "GESTRIPLOG"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *SCARTILOG*
+           SELECT FILE-SCARTILOG ASSIGN TO "SCARTILOG"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *CAPISORT*
+           SELECT FILE-CAPISORT ASSIGN TO "CAPISORT"
+              ORGANIZATION IS LINE SEQUENTIAL.
 006500*
-006600 DATA DIVISION.                                                           
-006700 FILE SECTION.                                                            
-006800*                                                                         
-006900*                                                                         
-007000 WORKING-STORAGE SECTION.                    
+006600 DATA DIVISION.
+006700 FILE SECTION.
+      *AUDRECEAN*
+       FD FILE-RECEANLOG DATA RECORD REC-RECEANLOG.
+       01 REC-RECEANLOG         PIC X(80).
+      *GESTRIPREP*
+       FD FILE-GESTRIPLOG DATA RECORD REC-GESTRIPLOG.
+       01 REC-GESTRIPLOG        PIC X(80).
+      *SCARTILOG*
+       FD FILE-SCARTILOG DATA RECORD REC-SCARTILOG.
+       01 REC-SCARTILOG         PIC X(80).
+      *CAPISORT*
+       FD FILE-CAPISORT DATA RECORD REC-CAPISORT.
+       01 REC-CAPISORT          PIC X(80).
+006800*
+006900*
+007000 WORKING-STORAGE SECTION.
       *ESTETA* 
        COPY NTG.                                   
 007100*                                                                         
@@ -138,7 +250,17 @@
        EXEC SQL INCLUDE ALLOC.IF                             
 008300*                                                                         
 008400 EXEC SQL INCLUDE CAPO.MA END-EXEC. 
-008500 01 CONTA-CAPO     PIC S9(9) COMP. 
+008500 01 CONTA-CAPO     PIC S9(9) COMP.
+      *OVRCOCASMA*
+      *     override supervisore per un capo rifiutato da COCASMA
+      *     (26/10/10) come smarrito o prespedito
+       01 RISP-OVERRIDE-COCASMA  PIC X.
+        88 SI-OVERRIDE-COCASMA VALUE "S" "s".
+       01 OVER-SIGLA-SUPERVISORE PIC X(8).
+       01 OVER-MOTIVO            PIC X(30).
+       01 OVER-TIPO-COCASMA      PIC X.
+        88 OVER-TIPO-SMARRITO VALUE "S".
+        88 OVER-TIPO-PRESPED  VALUE "P".
       *EAN*
       *NO-DATGE*                                                        INIZIO 
       * EXEC SQL INCLUDE EAN.IF END-EXEC.
@@ -176,11 +298,50 @@
       *NO-DATGE*                                                        FINE 
 
        01 CONTA-EAN     PIC S9(9) COMP.
+      *AUDRECEAN*
+       01 NUM-CAND-RECEAN    PIC S9(4) COMP.
+       01 ANNO-SCELTO-RECEAN PIC 9(4).
+       01 STAG-SCELTO-RECEAN PIC 9.
+      *PREVCELLE*
+       01 PREVC-NRO-CELLE    PIC S9(9) COMP.
+      *GESTRIPREP*
+       01 SESSORT-PROGR-SESS     PIC 9(8).
+       01 SESSORT-STATO          PIC X.
+       01 SESSORT-DATA-INIZIO    PIC 9(8).
+       01 SESSORT-SIGLA-UTENTE   PIC X(8).
+       01 SESSORT-NRO-CAPI       PIC S9(9) COMP.
+      *PRODSESS*
+       01 SESSORT-ORA-INIZIO     PIC 9(6).
+       01 FILLER REDEFINES SESSORT-ORA-INIZIO.
+          05 SESSORT-HH-INIZIO   PIC 99.
+          05 SESSORT-MI-INIZIO   PIC 99.
+          05 SESSORT-SS-INIZIO   PIC 99.
+       01 SESSORT-ORA-FINE       PIC 9(6).
+       01 FILLER REDEFINES SESSORT-ORA-FINE.
+          05 SESSORT-HH-FINE     PIC 99.
+          05 SESSORT-MI-FINE     PIC 99.
+          05 SESSORT-SS-FINE     PIC 99.
+      *PERMMANUT*
+       01 MPERM-CMAT             PIC 9(15).
+      *OVRCOCASMA*
+       01 COCOVR-ID-BARCODE         PIC X(14).
+       01 COCOVR-TIPO               PIC X.
+       01 COCOVR-SIGLA-SUPERVISORE  PIC X(8).
+       01 COCOVR-MOTIVO             PIC X(30).
+       01 COCOVR-DATA               PIC 9(8).
       *EAN-FINE*
       *STESA*
 008400 EXEC SQL INCLUDE CAPO.SA END-EXEC.      
 008600*COCE*
        01 PI-MAX-CELLE   PIC S9(4) COMP.
+      *LETNPSDEF*
+      *     default di sessione per lo scarico giacenza virtuale,
+      *     letti da PARAM_IMPIANTO_PF insieme a MAX_CELLE; se non
+      *     impostati (spazi/zero) il programma chiede come prima
+       01 PI-FLAG-VIRTUALE-DEFAULT PIC X.
+        88 PI-VIRTDEF-SI VALUE "S" "s".
+        88 PI-VIRTDEF-NO VALUE "N" "n".
+       01 PI-MAG-VIRTUALE-DEFAULT  PIC S9(4) COMP.
       *SOLA*                                                            inizio
        EXEC SQL INCLUDE CL_AMMESSE.SA END-EXEC.
 008700*                                                                 fine
@@ -230,11 +391,17 @@
 010800*                                                                         
 010900*                                                                         
 011000*GESTRIP*                                                                 
-011100 01 REC-PARAMETRI         COPY YPARAMDT.                                  
-011200 01 REC-PARAM-RID REDEFINES REC-PARAMETRI.                                
-011300  03 FILLER               PIC X(4).                                       
-011400  03 PARAM-RIPRADI     COPY WPARAM55.                                     
-011500*                                                                         
+011100 01 REC-PARAMETRI         COPY YPARAMDT.
+011200 01 REC-PARAM-RID REDEFINES REC-PARAMETRI.
+011300  03 FILLER               PIC X(4).
+011400  03 PARAM-RIPRADI     COPY WPARAM55.
+011500*
+      *TABMAGASS*
+       01 REC-PARAM-MAG-ASS      COPY YPARAMDT.
+       01 REC-PARAM-MAG-ASS-R REDEFINES REC-PARAM-MAG-ASS.
+        03 FILLER                PIC X(4).
+        03 PARAM-MAG-ASS         COPY WPARAM13.
+      *
 011600*                                                                         
 011700 01 REC-MOVTRANS COPY YMOVMAG.                                            
 011800*                                                                         
@@ -354,8 +521,11 @@
        01 FLAG-OK             PIC 9.
        01 FLAG-CURSORE    PIC S9(4) COMP.
          88 STOP-CURSORE  VALUE 1.
-       01 EAN-DISPLAY        PIC S9(15) COMP-3.     
-      *EAN-FINE*                               
+       01 EAN-DISPLAY        PIC S9(15) COMP-3.
+      *GESTRIPREP*
+       01 FLAG-CURSORE-SESSORT    PIC S9(4) COMP.
+         88 STOP-CURSORE-SESSORT  VALUE 1.
+      *EAN-FINE*
 021400*GESTRIP*                                                                 
 021500 01 ADDR-KEY-RIP   PIC S9(4) COMP VALUE 9.                                
 021600*                                                                         
@@ -391,7 +561,9 @@
 024600  05 NEG-C         PIC 999.                                               
 024700*                                                                         
 024800*                                                                         
-024900 01 C-MAT-TRANS COPY DANCODMT.                                            
+024900 01 C-MAT-TRANS COPY DANCODMT REPLACING
+024910          DANCODMT-NOME BY C-MAT-TRANS
+024920          DANCODMT-RID  BY C-MAT-TRANS-RID.
 025000 01 COD-IN COPY DANCODBC.                                                 
 025100*                                                                         
 025200*                                                                         
@@ -460,13 +632,18 @@
 042100   05 FILLER             PIC 9(6).
        01 FILLER REDEFINES PROGRESSIVO-SESSIONE.
          05 PROGRESSIVO-SESSIONE-STR PIC X(9).                                        
-042200 01 FLAG-RIPARTENZA       PIC S9(4) COMP VALUE 0.                         
-042300*                                                                         
+042200 01 FLAG-RIPARTENZA       PIC S9(4) COMP VALUE 0.
+      *RFTAG*
+       01 ID-TERMINALE-RF        PIC 99.
+042300*
 042400*STESA*
        01 FLAG-PRIMA-VOLTA     PIC X.
         88 PRIMA-VOLTA     VALUE 'S'.
        01 PREF-STESO-APPESO    PIC XX.
         88 SI-APPESO VALUE SPACE.
+      *SCATSTESA*
+        88 SI-STESO VALUE "DT".
+        88 SI-SCATOLATO VALUE "SC".
       *
       *COCE*                                                            inizio
        01 FLAG-PRIMA-VOLTA-STESO PIC X.
@@ -500,6 +677,10 @@
       *COLE*                                                            inizio
        01 NRO-CAPI-LETTI        PIC S9(9) COMP.
       *                                                                 fine
+      *PRODSESS*
+       01 PRODSESS-MINUTI         PIC S9(7) COMP.
+       01 PRODSESS-CAPI-MINUTO    PIC S9(7)V9 COMP.
+       01 PRODSESS-CAPI-MINUTO-ST PIC ZZZZ9,9.
       *
       *SOLA*                                                            inizio
        01 PARDAT-2000-U COPY QPAR2000.
@@ -517,10 +698,25 @@
        01 DATA-X-PERM         PIC 9(8).
        01 FILLER REDEFINES DATA-X-PERM.
         05 AA-X-PERM          PIC 99.
-        05 DT-X-PERM          PIC 9(6).             
-        
+        05 DT-X-PERM          PIC 9(6).
+
       *PERMANOSO*                                                       fine
       *
+      *PERMMANUT*                                                       inizio
+      *     manutenzione di PARAM_PERM_ARTICOLI, la tabella che
+      *     CALLPERM consulta per decidere FLAG-PERMANENTE: un add/
+      *     remove a schermo invece di un C-MAT hardcoded da cambiare
+      *     ad ogni aggiornamento della collezione permanente
+       01 RISP-MANUT-PERM     PIC X.
+        88 SI-MANUT-PERM VALUE "S" "s".
+       01 MANUT-CMAT-INPUT    PIC X(15).
+       01 MANUT-CMAT-NUM      PIC 9(15).
+       01 MANUT-AZIONE        PIC X.
+        88 MANUT-AGGIUNGI VALUE "A" "a".
+        88 MANUT-RIMUOVI  VALUE "R" "r".
+        88 MANUT-FINE     VALUE "F" "f".
+      *PERMMANUT*                                                       fine
+      *
       *
       *RIFICI*                                                          inizio
        01 C-MAT-INPUT-ORIG  PIC X(14).
@@ -562,8 +758,74 @@
        01 TAB-EAN-MOD-BC.
          05 EL-EAN-MOD-BC    PIC S9(15) COMP-3 OCCURS 99.
        01 IND-ANAMAT-EAN.
-         05 IND-ANAMAT-EAN-R PIC 99.         
-      *trean          
+         05 IND-ANAMAT-EAN-R PIC 99.
+      *trean
+      *AUDRECEAN*
+      *     una riga per ogni risoluzione automatica RECEAN in
+      *     GET-MODELLO-BC (v. FILE-RECEANLOG)
+       01 RIGA-RECEANLOG.
+           05 EAN-REP-RE           PIC X(13).
+           05 FILLER               PIC X VALUE ";".
+           05 NUM-CAND-REP-RE      PIC 999.
+           05 FILLER               PIC X VALUE ";".
+           05 ANNO-REP-RE          PIC 9(4).
+           05 FILLER               PIC X VALUE ";".
+           05 STAG-REP-RE          PIC 9.
+           05 FILLER               PIC X VALUE ";".
+           05 BARCODE-REP-RE       PIC 9(14).
+      *GESTRIPREP*
+      *     una riga per ogni sessione ancora "in corso" su
+      *     STESAUTO_SESSIONI_SORTER all'avvio di questa sessione
+      *     (v. SCRIVI-REPORT-SESSIONI-INTERROTTE/FILE-GESTRIPLOG)
+       01 RIGA-GESTRIPLOG.
+           05 PROGR-SESS-REP-GR    PIC 9(8).
+           05 FILLER               PIC X VALUE ";".
+           05 DATA-INIZIO-REP-GR   PIC 9(8).
+           05 FILLER               PIC X VALUE ";".
+           05 UTENTE-REP-GR        PIC X(8).
+           05 FILLER               PIC X VALUE ";".
+           05 NRO-CAPI-REP-GR      PIC Z(8)9.
+      *CAPISORT*
+      *     una riga per OGNI sessione portata a termine (a differenza
+      *     di FILE-GESTRIPLOG, che registra solo le sessioni
+      *     interrotte): da qui DASHOPER ricava il totale capi
+      *     effettivamente lavorati dal sorter in giornata, invece di
+      *     contare righe di log incidentali (v. REGISTRA-FINE-SESSIONE)
+       01 RIGA-CAPISORT.
+           05 DATA-INIZIO-REP-CS   PIC 9(8).
+           05 FILLER               PIC X VALUE ";".
+           05 PROGR-SESS-REP-CS    PIC 9(8).
+           05 FILLER               PIC X VALUE ";".
+           05 UTENTE-REP-CS        PIC X(8).
+           05 FILLER               PIC X VALUE ";".
+      *     zero-padded (non Z(8)9 come NRO-CAPI-REP-GR): questo campo
+      *     va risommato da DASHOPER, e uno zero-suppress scriverebbe
+      *     spazi al posto degli zeri a sinistra
+           05 NRO-CAPI-REP-CS      PIC 9(9).
+      *SCARTILOG*                                                       inizio
+      *     una riga per ogni scarto (EAN errato, RIFICI, COCASMA
+      *     smarrito/prespedito, PERMANOSO, "nulla da annullare" su
+      *     ANNULLA-PRECEDENTE); REGISTRA-SCARTO la scrive al posto
+      *     del solo DISPLAY+FAIBEEP che c'era prima
+       01 COD-MOTIVO-SCARTO     PIC X(8).
+        88 SCARTO-EAN-ERRATO    VALUE "EANERR".
+        88 SCARTO-RIFICI        VALUE "RIFICI".
+        88 SCARTO-SMARRITO      VALUE "SMARRITO".
+        88 SCARTO-PRESPEDITO    VALUE "PRESPED".
+        88 SCARTO-PERMANOSO     VALUE "PERMANOS".
+        88 SCARTO-ANNULLA-VUOTO VALUE "ANNULLA".
+       01 CMAT-SCARTO           PIC X(20).
+       01 RIGA-SCARTILOG.
+           05 DATA-SCARTO-REP      PIC 9(8).
+           05 FILLER               PIC X VALUE ";".
+           05 PROGR-SESS-SCARTO-REP PIC 9(8).
+           05 FILLER               PIC X VALUE ";".
+           05 UTENTE-SCARTO-REP    PIC X(8).
+           05 FILLER               PIC X VALUE ";".
+           05 MOTIVO-SCARTO-REP    PIC X(8).
+           05 FILLER               PIC X VALUE ";".
+           05 CMAT-SCARTO-REP      PIC X(20).
+      *SCARTILOG*                                                       fine
       *LETNPS*                                                          inizio
        01 FLAG-VIRTUALE PIC X(1).
        01 N-VIRTUALE PIC S9(4) COMP.
@@ -576,9 +838,13 @@
        01 COD-ALLOC-IN PIC X(12).   
        01 MAG-P-IN         PIC XXX.   
        01 MAG-P-IN-R       PIC 999.             
-       01 OK-MAG          PIC S9(4) COMP.                                      
+       01 OK-MAG          PIC S9(4) COMP.
            88 MAG-OK VALUE 1.
-       01 FLAG-GIAC-NEG   PIC X(1) VALUE 'N'.                       
+      *TABMAGASS*
+       01 I-MAG-ASS            PIC S9(4) COMP.
+       01 SW-MAG-TROVATO-ASS   PIC 9.
+           88 MAG-TROVATO-IN-TAB-ASS VALUE 1.
+       01 FLAG-GIAC-NEG   PIC X(1) VALUE 'N'.
       *LETNPS*                                                          fine
        01 STRINGA-CURRENT-DATE.
          05 DATA-CURRENT-DATE     PIC 9(8).
@@ -605,9 +871,26 @@
 043500 PROCEDURE DIVISION USING W-COMMON SQLCA.                                 
 043600*                                                                         
 043700*                                                                         
-043800 INIZIO.                                                                  
-043900*        
-      *NO-DATGE*    valeria dafare da togliere                                                    INIZIO 
+043800 INIZIO.
+043900*
+      *AUDRECEAN*
+           OPEN OUTPUT FILE-RECEANLOG.
+      *GESTRIPREP*
+           OPEN OUTPUT FILE-GESTRIPLOG.
+      *SCARTILOG*
+           OPEN EXTEND FILE-SCARTILOG.
+      *CAPISORT*
+           OPEN EXTEND FILE-CAPISORT.
+      *PERMMANUT*
+           DISPLAY "Manutenzione lista permanenti (S/N)"
+           ACCEPT RISP-MANUT-PERM.
+           IF SI-MANUT-PERM
+              PERFORM GESTIONE-PERMANOSO THRU EX-GESTIONE-PERMANOSO
+              CLOSE FILE-GESTRIPLOG FILE-RECEANLOG FILE-SCARTILOG
+                    FILE-CAPISORT
+              EXIT PROGRAM
+           END-IF.
+      *NO-DATGE*    valeria dafare da togliere                                                    INIZIO
 014300*        PERFORM S-CONNECT-3     THRU S-CONNECT-3-EX                       
 014400*        IF SQLCODE NOT = OK                                               
 014500*           DISPLAY "Errore CONNECT SINIR " UPON SYSERR   
@@ -632,13 +915,22 @@
       *     display "valeria ttlock".
 045500     PERFORM TTLOCK THRU EX-TTLOCK.                                       
       *     display "valeria ex-ttlock".
-045600     PERFORM LEGGI-PARAMDT THRU EX-LEGGI-PARAMDT.                         
-045700     PERFORM AGG-DPARAM THRU EX-AGG-DPARAM.                               
+045600     PERFORM LEGGI-PARAMDT THRU EX-LEGGI-PARAMDT.
+045700     PERFORM AGG-DPARAM THRU EX-AGG-DPARAM.
       *     display "valeria ttunlock".
-045800     PERFORM TTUNLOCK THRU EX-TTUNLOCK.  
+045800     PERFORM TTUNLOCK THRU EX-TTUNLOCK.
+      *TABMAGASS*
+           PERFORM CARICA-PARAM-MAG-ASS THRU EX-CARICA-PARAM-MAG-ASS.
       *     display "valeria ex-ttunlock".
-      *                                                             
-046000     PERFORM ELABORA THRU EX-ELABORA.                                     
+      *
+      *GESTRIPREP*
+           PERFORM SCRIVI-REPORT-SESSIONI-INTERROTTE
+                THRU EX-SCRIVI-REPORT-SESSIONI-INTERROTTE.
+           PERFORM REGISTRA-INIZIO-SESSIONE
+                THRU EX-REGISTRA-INIZIO-SESSIONE.
+      *PREVCELLE*
+           PERFORM PREVEDI-CELLE THRU EX-PREVEDI-CELLE.
+046000     PERFORM ELABORA THRU EX-ELABORA.
 046100*                                                                         
       *NO-DATGE*                                                        INIZIO 
 046200*     PERFORM S-SET-2 THRU S-SET-2-EX.                                     
@@ -646,8 +938,21 @@
       *NO-DATGE*                                                        fine 
 046300*                                                                         
       *    display "valeria asssvsrt fine".
-046400 FINE.                                                                    
-046500     EXIT PROGRAM.                                                        
+046400 FINE.
+      *GESTRIPREP*
+           PERFORM REGISTRA-FINE-SESSIONE
+                THRU EX-REGISTRA-FINE-SESSIONE.
+      *PRODSESS*
+           PERFORM STAMPA-PRODUTTIVITA-SESS
+                THRU EX-STAMPA-PRODUTTIVITA-SESS.
+           CLOSE FILE-GESTRIPLOG.
+      *AUDRECEAN*
+           CLOSE FILE-RECEANLOG.
+      *SCARTILOG*
+           CLOSE FILE-SCARTILOG.
+      *CAPISORT*
+           CLOSE FILE-CAPISORT.
+046500     EXIT PROGRAM.
 046600*                                                                         
 046700*                                                                         
 046800*SORTER*                                                                  
@@ -720,15 +1025,29 @@
 050600       IF W-SIGLA-UTENTE = "MAXMAX"                                       
 050700         MOVE 5 TO PREF-PROGR-SESS                                        
 050800       ELSE                                                               
-050900         IF W-SIGLA-UTENTE = "MARINA"                                     
-051000           MOVE 4 TO PREF-PROGR-SESS                                      
-051100         ELSE                                                             
-051200           IF W-SIGLA-UTENTE = "PENNY"                                    
-051300             MOVE 3 TO PREF-PROGR-SESS                                    
-051400           ELSE                                                           
-051500             IF W-SIGLA-UTENTE = "MARELLA"                                
-051600               MOVE 2 TO PREF-PROGR-SESS.                                 
-051700*                                                                         
+050900         IF W-SIGLA-UTENTE = "MARINA"
+051000           MOVE 4 TO PREF-PROGR-SESS
+051100         ELSE
+051200           IF W-SIGLA-UTENTE = "PENNY"
+051300             MOVE 3 TO PREF-PROGR-SESS
+051400           ELSE
+051500             IF W-SIGLA-UTENTE = "MARELLA"
+051600               MOVE 2 TO PREF-PROGR-SESS.
+051700*
+      *RFTAG*                                                           inizio
+      *     la sigla utente copre solo 4 postazioni fisse; con piu'
+      *     palmari RF in giro contemporaneamente serve un tag per
+      *     lettore. Se l'operatore indica un id terminale (01-99)
+      *     quello vince sulla sigla, cosi' ogni palmare tiene la sua
+      *     fetta di PROGRESSIVO-SESSIONE (e quindi di CAPO-ID-PROGR-
+      *     SESS/CAPOSA-ID-PROGR-SESS su ogni scrittura MAGAUTO/
+      *     STESAUTO) senza toccare quella degli altri
+           DISPLAY "Id terminale RF (00 = usa sigla utente) "
+           ACCEPT ID-TERMINALE-RF.
+           IF ID-TERMINALE-RF NOT = 0
+              MOVE ID-TERMINALE-RF TO PREF-PROGR-SESS
+           END-IF.
+      *RFTAG*                                                           fine
       *     display "valeria ex-leggi-paramdt".
 051800 EX-LEGGI-PARAMDT.                                                        
 051900     EXIT.                                                                
@@ -739,11 +1058,76 @@
 052300     PERFORM TTDBGET THRU EX-TTDBGET.                                     
 052400     MOVE AREA-REC-SET TO REC-PARAM-RID.                                  
       *     display "valeria ex-DBGET-PARAMDT".
-052500 EX-DBGET-PARAMDT.                                                        
-052600     EXIT.                                                                
-052700*                                                                         
-052800*                                                                         
-052900 AGG-DPARAM.  
+052500 EX-DBGET-PARAMDT.
+052600     EXIT.
+052700*
+052800*
+      *----------------------------------------------------------------*
+      *TABMAGASS*
+      *     tabella dei magazzini abilitati allo scarico sorter,
+      *     caricata dalla catena DPARAM (tipo MAGL, v. WPARAM13, la
+      *     stessa tabella usata da READVE3 per *TABMAG*); se il
+      *     parametro non e' configurato NUM-MAG-PARAM resta 0 e
+      *     TRATTA-MAG ricade sul controllo storico 4/6/7
+       CARICA-PARAM-MAG-ASS.
+           MOVE "DPARAM;" TO W-NOME-DATA-SET.
+           MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+           MOVE 0 TO W-VALORE-CAMPO-HW.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF NOT W-OK-IMAGE
+               MOVE 0 TO NUM-MAG-PARAM
+           ELSE
+               MOVE 5 TO W-MODO
+               PERFORM TTDBGET THRU EX-TTDBGET
+               MOVE AREA-REC-SET TO REC-PARAM-MAG-ASS-R
+               PERFORM DBGET-PARAMDT-MAG-ASS
+                   THRU EX-DBGET-PARAMDT-MAG-ASS
+                   UNTIL W-FINE-CATENA
+                      OR P-MAG-ABILITATI OF REC-PARAM-MAG-ASS
+               IF W-FINE-CATENA
+                   MOVE 0 TO NUM-MAG-PARAM
+               END-IF
+           END-IF.
+       EX-CARICA-PARAM-MAG-ASS. EXIT.
+      *----------------------------------------------------------------*
+      *TABMAGASS*
+       DBGET-PARAMDT-MAG-ASS.
+           PERFORM TTDBGET THRU EX-TTDBGET.
+           MOVE AREA-REC-SET TO REC-PARAM-MAG-ASS-R.
+       EX-DBGET-PARAMDT-MAG-ASS. EXIT.
+      *----------------------------------------------------------------*
+      *TABMAGASS*
+       VERIFICA-MAG-PARAM-ASS.
+           MOVE 0 TO SW-MAG-TROVATO-ASS.
+           PERFORM VARYING I-MAG-ASS FROM 1 BY 1
+               UNTIL I-MAG-ASS > NUM-MAG-PARAM
+                  OR MAG-TROVATO-IN-TAB-ASS
+                     IF COD-MAG-PARAM (I-MAG-ASS) = MAG-P-IN-R
+                         MOVE 1 TO SW-MAG-TROVATO-ASS
+                     END-IF
+           END-PERFORM.
+       EX-VERIFICA-MAG-PARAM-ASS. EXIT.
+      *----------------------------------------------------------------*
+      *TABMAGASS*
+      *     fattorizza il controllo magazzino abilitato (catena DPARAM
+      *     se configurata, altrimenti storico 4/6/7) perche' serve sia
+      *     a TRATTA-MAG (digitazione manuale) che a LETNPSDEF (default
+      *     di sessione da PARAM_IMPIANTO_PF): un magazzino, anche se
+      *     proposto come default, deve comunque superare lo stesso
+      *     controllo
+       VERIFICA-MAG-ABILITATO.
+           MOVE 0 TO SW-MAG-TROVATO-ASS.
+           IF NUM-MAG-PARAM > 0
+              PERFORM VERIFICA-MAG-PARAM-ASS
+                 THRU EX-VERIFICA-MAG-PARAM-ASS
+           ELSE
+              IF MAG-P-IN-R = 4 OR MAG-P-IN-R = 6 OR MAG-P-IN-R = 7
+                 MOVE 1 TO SW-MAG-TROVATO-ASS
+              END-IF
+           END-IF.
+       EX-VERIFICA-MAG-ABILITATO. EXIT.
+      *----------------------------------------------------------------*
+052900 AGG-DPARAM.
       *     display "valeria agg-dparam".
 053000     MOVE "DPARAM" TO W-NOME-DATA-SET.                                    
 053100*SORTER*                                                                  
@@ -758,11 +1142,334 @@
       *     display "valeria ttupdate dparam",
 054000     PERFORM TTUPDATE THRU EX-TTUPDATE.                                   
       *     display "valeria ex agg-dparam".
-054100 EX-AGG-DPARAM.                                                           
-054200     EXIT.                                                                
-054300*                                                                         
-054400*                                                                         
-054500 ELABORA.                                                                 
+054100 EX-AGG-DPARAM.
+054200     EXIT.
+054300*
+054400*
+      *GESTRIPREP*                                                       inizio
+      *     registra su STESAUTO_SESSIONI_SORTER l'apertura di questa
+      *     sessione (STATO='I', in corso); REGISTRA-CHECKPOINT-
+      *     SESSIONE e REGISTRA-FINE-SESSIONE la aggiornano piu' avanti
+       REGISTRA-INIZIO-SESSIONE.
+           MOVE PROGRESSIVO-SESSIONE TO SESSORT-PROGR-SESS.
+           MOVE "I" TO SESSORT-STATO.
+           MOVE AAAAMMGG-2000 OF PARDAT-2000 TO SESSORT-DATA-INIZIO.
+           MOVE W-SIGLA-UTENTE TO SESSORT-SIGLA-UTENTE.
+           MOVE 0 TO SESSORT-NRO-CAPI.
+      *PRODSESS*
+           MOVE FUNCTION CURRENT-DATE TO STRINGA-CURRENT-DATE.
+           MOVE ORA-CURRENT-DATE TO SESSORT-ORA-INIZIO.
+           PERFORM WITH TEST AFTER UNTIL NOT DEAD-NOMEM
+                   PERFORM BEGIN-RC THRU BEGIN-RC-EX
+                   IF SQLCODE = OK
+                      PERFORM INSERISCI-SESSIONE-SORTER
+                           THRU EX-INSERISCI-SESSIONE-SORTER
+                   END-IF
+           END-PERFORM.
+           PERFORM S-COMMIT THRU S-COMMIT-EX.
+       EX-REGISTRA-INIZIO-SESSIONE.
+           EXIT.
+      *
+       INSERISCI-SESSIONE-SORTER.
+           EXEC SQL
+              INSERT INTO STESAUTO_SESSIONI_SORTER
+                     (PROGR_SESS, STATO, DATA_INIZIO, SIGLA_UTENTE,
+                      NRO_CAPI, ORA_INIZIO)
+                     VALUES(:SESSORT-PROGR-SESS,
+                            :SESSORT-STATO,
+                            :SESSORT-DATA-INIZIO,
+                            :SESSORT-SIGLA-UTENTE,
+                            :SESSORT-NRO-CAPI,
+      *PRODSESS*
+                            :SESSORT-ORA-INIZIO )
+           END-EXEC
+           MOVE "Insert STESAUTO_SESSIONI_SORTER" TO ER-DESCRIZIONE
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-INSERISCI-SESSIONE-SORTER.
+           EXIT.
+      *
+      *     aggiorna il numero di capi letti sulla sessione corrente;
+      *     chiamata ad ogni capo letto in LEGGI-ARTICOLI, cosi' un
+      *     supervisore che guarda STESAUTO_SESSIONI_SORTER durante
+      *     l'esecuzione vede a che punto e' arrivata la sessione
+       REGISTRA-CHECKPOINT-SESSIONE.
+           MOVE NRO-CAPI-LETTI TO SESSORT-NRO-CAPI.
+           PERFORM WITH TEST AFTER UNTIL NOT DEAD-NOMEM
+                   PERFORM BEGIN-RC THRU BEGIN-RC-EX
+                   IF SQLCODE = OK
+                      PERFORM AGG-CHECKPOINT-SESSIONE-SORTER
+                           THRU EX-AGG-CHECKPOINT-SESSIONE-SORTER
+                   END-IF
+           END-PERFORM.
+           PERFORM S-COMMIT THRU S-COMMIT-EX.
+       EX-REGISTRA-CHECKPOINT-SESSIONE.
+           EXIT.
+      *
+       AGG-CHECKPOINT-SESSIONE-SORTER.
+           EXEC SQL
+              UPDATE STESAUTO_SESSIONI_SORTER
+                SET NRO_CAPI  = :SESSORT-NRO-CAPI
+                WHERE PROGR_SESS = :PROGRESSIVO-SESSIONE
+           END-EXEC
+           MOVE "Update STESAUTO_SESSIONI_SORTER checkpoint"
+               TO ER-DESCRIZIONE
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-AGG-CHECKPOINT-SESSIONE-SORTER.
+           EXIT.
+      *
+      *     chiude la sessione su STESAUTO_SESSIONI_SORTER (STATO='F',
+      *     finita); una sessione il cui STATO resta 'I' dopo un
+      *     crash e' quella che SCRIVI-REPORT-SESSIONI-INTERROTTE
+      *     segnalera' al prossimo avvio
+       REGISTRA-FINE-SESSIONE.
+           MOVE "F" TO SESSORT-STATO.
+      *PRODSESS*
+           MOVE NRO-CAPI-LETTI TO SESSORT-NRO-CAPI.
+           MOVE FUNCTION CURRENT-DATE TO STRINGA-CURRENT-DATE.
+           MOVE ORA-CURRENT-DATE TO SESSORT-ORA-FINE.
+           PERFORM WITH TEST AFTER UNTIL NOT DEAD-NOMEM
+                   PERFORM BEGIN-RC THRU BEGIN-RC-EX
+                   IF SQLCODE = OK
+                      PERFORM AGG-FINE-SESSIONE-SORTER
+                           THRU EX-AGG-FINE-SESSIONE-SORTER
+                   END-IF
+           END-PERFORM.
+           PERFORM S-COMMIT THRU S-COMMIT-EX.
+      *CAPISORT*
+           PERFORM SCRIVI-RIGA-CAPISORT THRU EX-SCRIVI-RIGA-CAPISORT.
+       EX-REGISTRA-FINE-SESSIONE.
+           EXIT.
+      *
+      *CAPISORT*
+       SCRIVI-RIGA-CAPISORT.
+           MOVE SESSORT-DATA-INIZIO TO DATA-INIZIO-REP-CS.
+           MOVE SESSORT-PROGR-SESS TO PROGR-SESS-REP-CS.
+           MOVE SESSORT-SIGLA-UTENTE TO UTENTE-REP-CS.
+           MOVE SESSORT-NRO-CAPI TO NRO-CAPI-REP-CS.
+           MOVE RIGA-CAPISORT TO REC-CAPISORT.
+           WRITE REC-CAPISORT.
+       EX-SCRIVI-RIGA-CAPISORT.
+           EXIT.
+      *
+       AGG-FINE-SESSIONE-SORTER.
+           EXEC SQL
+              UPDATE STESAUTO_SESSIONI_SORTER
+      *PRODSESS*
+                SET STATO     = :SESSORT-STATO,
+                    NRO_CAPI  = :SESSORT-NRO-CAPI,
+                    ORA_FINE  = :SESSORT-ORA-FINE
+                WHERE PROGR_SESS = :PROGRESSIVO-SESSIONE
+           END-EXEC
+           MOVE "Update STESAUTO_SESSIONI_SORTER fine" TO ER-DESCRIZIONE
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-AGG-FINE-SESSIONE-SORTER.
+           EXIT.
+      *
+      *PRODSESS*
+      *     riepilogo a video, per l'operatore, della propria
+      *     produttivita' in questa sessione (capi letti, durata,
+      *     media capi al minuto); usa l'ora di inizio/fine appena
+      *     registrate su SESSORT-ORA-INIZIO/SESSORT-ORA-FINE, sessioni
+      *     sotto il minuto sono arrotondate a un minuto per evitare la
+      *     divisione per zero
+       STAMPA-PRODUTTIVITA-SESS.
+           COMPUTE PRODSESS-MINUTI =
+               (SESSORT-HH-FINE * 60 + SESSORT-MI-FINE) -
+               (SESSORT-HH-INIZIO * 60 + SESSORT-MI-INIZIO).
+           IF PRODSESS-MINUTI < 1
+               MOVE 1 TO PRODSESS-MINUTI
+           END-IF.
+           COMPUTE PRODSESS-CAPI-MINUTO ROUNDED =
+               NRO-CAPI-LETTI / PRODSESS-MINUTI.
+           MOVE PRODSESS-CAPI-MINUTO TO PRODSESS-CAPI-MINUTO-ST.
+           DISPLAY SPACE.
+           DISPLAY "Riepilogo sessione " PROGRESSIVO-SESSIONE-STR.
+           DISPLAY "Operatore    " W-SIGLA-UTENTE.
+           DISPLAY "Capi letti   " NRO-CAPI-LETTI.
+           DISPLAY "Durata (min) " PRODSESS-MINUTI.
+           DISPLAY "Capi/minuto  " PRODSESS-CAPI-MINUTO-ST.
+       EX-STAMPA-PRODUTTIVITA-SESS.
+           EXIT.
+      *
+      *     scrive su FILE-GESTRIPLOG una riga per ogni sessione
+      *     ancora segnata "in corso" su STESAUTO_SESSIONI_SORTER;
+      *     chiamata all'avvio, prima di registrare l'inizio della
+      *     sessione corrente, cosi' non compare nel proprio stesso
+      *     report
+       SCRIVI-REPORT-SESSIONI-INTERROTTE.
+           PERFORM DICH-CURSORE-SESSORT THRU EX-DICH-CURSORE-SESSORT.
+           PERFORM APRI-CURSORE-SESSORT THRU EX-APRI-CURSORE-SESSORT.
+           MOVE 0 TO FLAG-CURSORE-SESSORT
+           PERFORM UNTIL STOP-CURSORE-SESSORT
+               PERFORM LEGGI-CURSORE-SESSORT
+                    THRU EX-LEGGI-CURSORE-SESSORT
+               IF NOT STOP-CURSORE-SESSORT
+                   PERFORM SCRIVI-RIGA-GESTRIPLOG
+                        THRU EX-SCRIVI-RIGA-GESTRIPLOG
+               END-IF
+           END-PERFORM.
+           PERFORM CHIUDI-CURSORE-SESSORT
+                THRU EX-CHIUDI-CURSORE-SESSORT.
+       EX-SCRIVI-REPORT-SESSIONI-INTERROTTE.
+           EXIT.
+      *
+       DICH-CURSORE-SESSORT.
+           EXEC SQL
+              DECLARE CURSESSORT CURSOR FOR SELECT
+                 PROGR_SESS, DATA_INIZIO, SIGLA_UTENTE, NRO_CAPI
+                 FROM STESAUTO_SESSIONI_SORTER
+                 WHERE STATO = 'I'
+           END-EXEC.
+       EX-DICH-CURSORE-SESSORT.
+           EXIT.
+      *
+       APRI-CURSORE-SESSORT.
+           EXEC SQL
+              OPEN CURSESSORT
+           END-EXEC.
+           MOVE "OPEN-CURSESSORT" TO ER-DESCRIZIONE.
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-APRI-CURSORE-SESSORT.
+           EXIT.
+      *
+       LEGGI-CURSORE-SESSORT.
+           EXEC SQL
+              FETCH CURSESSORT
+                 INTO :SESSORT-PROGR-SESS,
+                      :SESSORT-DATA-INIZIO,
+                      :SESSORT-SIGLA-UTENTE,
+                      :SESSORT-NRO-CAPI
+           END-EXEC.
+           IF SQLCODE = OK
+               MOVE 0 TO FLAG-CURSORE-SESSORT
+           ELSE
+               MOVE 1 TO FLAG-CURSORE-SESSORT
+           END-IF.
+       EX-LEGGI-CURSORE-SESSORT.
+           EXIT.
+      *
+       CHIUDI-CURSORE-SESSORT.
+           EXEC SQL
+              CLOSE CURSESSORT
+           END-EXEC.
+           MOVE "CLOSE-CURSESSORT" TO ER-DESCRIZIONE.
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-CHIUDI-CURSORE-SESSORT.
+           EXIT.
+      *
+       SCRIVI-RIGA-GESTRIPLOG.
+           MOVE SESSORT-PROGR-SESS TO PROGR-SESS-REP-GR.
+           MOVE SESSORT-DATA-INIZIO TO DATA-INIZIO-REP-GR.
+           MOVE SESSORT-SIGLA-UTENTE TO UTENTE-REP-GR.
+           MOVE SESSORT-NRO-CAPI TO NRO-CAPI-REP-GR.
+           MOVE RIGA-GESTRIPLOG TO REC-GESTRIPLOG.
+           WRITE REC-GESTRIPLOG.
+       EX-SCRIVI-RIGA-GESTRIPLOG.
+           EXIT.
+      *GESTRIPREP*                                                         fine
+      *
+      *SCARTILOG*                                                        inizio
+      *     chiamata da ogni punto che rifiuta una lettura (EAN errato,
+      *     RIFICI, COCASMA, PERMANOSO, annulla a vuoto); il chiamante
+      *     mette il codice motivo in COD-MOTIVO-SCARTO e il capo/C-MAT
+      *     in CMAT-SCARTO prima di PERFORM
+       REGISTRA-SCARTO.
+           MOVE AAAAMMGG-2000 OF PARDAT-2000 TO DATA-SCARTO-REP.
+           MOVE PROGRESSIVO-SESSIONE TO PROGR-SESS-SCARTO-REP.
+           MOVE W-SIGLA-UTENTE TO UTENTE-SCARTO-REP.
+           MOVE COD-MOTIVO-SCARTO TO MOTIVO-SCARTO-REP.
+           MOVE CMAT-SCARTO TO CMAT-SCARTO-REP.
+           MOVE RIGA-SCARTILOG TO REC-SCARTILOG.
+           WRITE REC-SCARTILOG.
+       EX-REGISTRA-SCARTO.
+           EXIT.
+      *SCARTILOG*                                                        fine
+      *
+      *PERMMANUT*                                                        inizio
+      *     menu a schermo, ripetuto finche' l'operatore non sceglie
+      *     F(ine), per aggiungere o togliere un C-MAT da
+      *     PARAM_PERM_ARTICOLI
+       GESTIONE-PERMANOSO.
+           PERFORM MOSTRA-MENU-PERMANOSO
+                THRU EX-MOSTRA-MENU-PERMANOSO
+                UNTIL MANUT-FINE.
+       EX-GESTIONE-PERMANOSO.
+           EXIT.
+      *
+       MOSTRA-MENU-PERMANOSO.
+           DISPLAY "A Aggiungi  R Rimuovi  F Fine".
+           ACCEPT MANUT-AZIONE.
+           IF MANUT-AGGIUNGI
+               PERFORM ACCETTA-CMAT-PERMANOSO
+                    THRU EX-ACCETTA-CMAT-PERMANOSO
+               PERFORM AGGIUNGI-PERMANOSO
+                    THRU EX-AGGIUNGI-PERMANOSO
+           ELSE
+               IF MANUT-RIMUOVI
+                   PERFORM ACCETTA-CMAT-PERMANOSO
+                        THRU EX-ACCETTA-CMAT-PERMANOSO
+                   PERFORM RIMUOVI-PERMANOSO
+                        THRU EX-RIMUOVI-PERMANOSO
+               END-IF
+           END-IF.
+       EX-MOSTRA-MENU-PERMANOSO.
+           EXIT.
+      *
+       ACCETTA-CMAT-PERMANOSO.
+           DISPLAY "Cod Modello".
+           ACCEPT MANUT-CMAT-INPUT.
+           MOVE MANUT-CMAT-INPUT TO MANUT-CMAT-NUM.
+       EX-ACCETTA-CMAT-PERMANOSO.
+           EXIT.
+      *
+       AGGIUNGI-PERMANOSO.
+           MOVE MANUT-CMAT-NUM TO MPERM-CMAT.
+           PERFORM WITH TEST AFTER UNTIL NOT DEAD-NOMEM
+                   PERFORM BEGIN-RC THRU BEGIN-RC-EX
+                   IF SQLCODE = OK
+                      PERFORM INSERISCI-PERMANOSO
+                           THRU EX-INSERISCI-PERMANOSO
+                   END-IF
+           END-PERFORM.
+           PERFORM S-COMMIT THRU S-COMMIT-EX.
+       EX-AGGIUNGI-PERMANOSO.
+           EXIT.
+      *
+       INSERISCI-PERMANOSO.
+           EXEC SQL
+              INSERT INTO PARAM_PERM_ARTICOLI
+                     VALUES(:MPERM-CMAT)
+           END-EXEC
+           MOVE "Insert PARAM_PERM_ARTICOLI" TO ER-DESCRIZIONE
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-INSERISCI-PERMANOSO.
+           EXIT.
+      *
+       RIMUOVI-PERMANOSO.
+           MOVE MANUT-CMAT-NUM TO MPERM-CMAT.
+           PERFORM WITH TEST AFTER UNTIL NOT DEAD-NOMEM
+                   PERFORM BEGIN-RC THRU BEGIN-RC-EX
+                   IF SQLCODE = OK
+                      PERFORM ELIMINA-PERMANOSO
+                           THRU EX-ELIMINA-PERMANOSO
+                   END-IF
+           END-PERFORM.
+           PERFORM S-COMMIT THRU S-COMMIT-EX.
+       EX-RIMUOVI-PERMANOSO.
+           EXIT.
+      *
+       ELIMINA-PERMANOSO.
+           EXEC SQL
+              DELETE FROM PARAM_PERM_ARTICOLI
+                 WHERE C_MAT = :MPERM-CMAT
+           END-EXEC
+           MOVE "Delete PARAM_PERM_ARTICOLI" TO ER-DESCRIZIONE
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-ELIMINA-PERMANOSO.
+           EXIT.
+      *PERMMANUT*                                                          fine
+      *
+054500 ELABORA.
 054600*DISPL25*                                                                 
 054601*    DISPLAY "m".                                                        
 054700*    DISPLAY "hJ".                                                      
@@ -785,20 +1492,55 @@
       *COLE*                                                            inizio
            MOVE 0 TO NRO-CAPI-LETTI.
       *                                                                 fine
-055700*DISPL25*                                                                 
-055800     DISPLAY "PROGR. SESS. ==> "                                          
-055900       PROGRESSIVO-SESSIONE.                                              
-           DISPLAY "Vuoi scalare la Giacenza Virtuale ? (S o N )  "
-           ACCEPT FLAG-VIRTUALE.                                                 
-056500*SORTER*                                                                  
-056600     MOVE "S" TO FLAG-SORTER.                                             
+055700*DISPL25*
+055800     DISPLAY "PROGR. SESS. ==> "
+055900       PROGRESSIVO-SESSIONE.
+      *LETNPSDEF*                                                       inizio
+      *     PI-FLAG-VIRTUALE-DEFAULT/PI-MAG-VIRTUALE-DEFAULT arrivano
+      *     dalla stessa riga di PARAM_IMPIANTO_PF di PI-MAX-CELLE; se
+      *     impostati, rispondono per tutta la sessione senza chiedere
+      *     all'operatore ad ogni avvio
+           PERFORM TEST-PARAM-IMPIANTO THRU EX-TEST-PARAM-IMPIANTO.
+           IF PI-VIRTDEF-SI OR PI-VIRTDEF-NO
+              MOVE PI-FLAG-VIRTUALE-DEFAULT TO FLAG-VIRTUALE
+              DISPLAY "Giacenza Virtuale (da parametri sessione) ==> "
+                  FLAG-VIRTUALE
+           ELSE
+              DISPLAY "Vuoi scalare la Giacenza Virtuale ? (S o N )  "
+              ACCEPT FLAG-VIRTUALE
+           END-IF.
+      *LETNPSDEF*                                                       fine
+056500*SORTER*
+056600     MOVE "S" TO FLAG-SORTER.
 056700*     DISPLAY "&dJ CODICE       &d@".                                 
 056800*                                                                         
 056900*    DISPLAY "l".
-      *LETNPS*
-           MOVE 0 TO OK-MAG. 
-           PERFORM TRATTA-MAG THRU TRATTA-MAG-EX
-                   UNTIL MAG-OK.   
+      *LETNPSDEF*                                                       inizio
+      *TABMAGASS*
+      *     il default di sessione non e' accettato a occhi chiusi:
+      *     passa comunque per VERIFICA-MAG-ABILITATO (catena DPARAM o
+      *     storico 4/6/7); se non abilitato si ricade sulla richiesta
+      *     manuale TRATTA-MAG, come se il default non fosse impostato
+           MOVE 0 TO SW-MAG-TROVATO-ASS.
+           IF PI-MAG-VIRTUALE-DEFAULT > 0
+              MOVE PI-MAG-VIRTUALE-DEFAULT TO MAG-P-IN-R
+              PERFORM VERIFICA-MAG-ABILITATO
+                 THRU EX-VERIFICA-MAG-ABILITATO
+           END-IF.
+           IF MAG-TROVATO-IN-TAB-ASS
+              MOVE 1 TO OK-MAG
+              DISPLAY "Mag. Scarico (da parametri sessione) ==> "
+                  MAG-P-IN-R
+           ELSE
+              IF PI-MAG-VIRTUALE-DEFAULT > 0
+                 DISPLAY "Mag. da parametri sessione non abilitato "
+                     MAG-P-IN-R
+              END-IF
+              MOVE 0 TO OK-MAG
+              PERFORM TRATTA-MAG THRU TRATTA-MAG-EX
+                      UNTIL MAG-OK
+           END-IF.
+      *LETNPSDEF*                                                       fine
 056000*ALLOCAZIONE_NPS                                                                         
 056100     DISPLAY "   ".      
            DISPLAY "Vuoi allocare ? (S o N )  "
@@ -848,7 +1590,8 @@
 059700       MOVE SPACES TO MEM-COD-IN                                          
 059800       MOVE 0 TO MEM-COD-SORTER    
              IF CAPI-SORTER AND
-                NOT SI-APPESO
+      *SCATSTESA*
+                SI-STESO
                IF SI-DISPLAY
                  DISPLAY "TAB-CELLE " NRO-CELLE
                  PERFORM VARYING L FROM 1 BY 1
@@ -897,13 +1640,17 @@
            CALL "QDEEDIT" USING PARDEED                                         
 039000                       DEED-X-14 DEED-9-14.
       *     DISPLAY "QD STATO " QD-STATO OF PARDEED    
-            IF QD-STATO OF PARDEED NOT = 0       
+            IF QD-STATO OF PARDEED NOT = 0
                   DISPLAY "Barcode NON corretto "
-061100            C-MAT-INPUT        
+061100            C-MAT-INPUT
                CALL "FAIBEEP"
-061200         MOVE 0 TO FINITO                                                   
-061300         MOVE SPACES TO D-C-MAT                                             
-061400         GO TO EX-LEGGI-ARTICOLI                                     
+      *SCARTILOG*
+               MOVE "EANERR" TO COD-MOTIVO-SCARTO
+               MOVE C-MAT-INPUT TO CMAT-SCARTO
+               PERFORM REGISTRA-SCARTO THRU EX-REGISTRA-SCARTO
+061200         MOVE 0 TO FINITO
+061300         MOVE SPACES TO D-C-MAT
+061400         GO TO EX-LEGGI-ARTICOLI
              ELSE
                PERFORM VERIFICA-EAN THRU VERIFICA-EAN-EX
       *   se c'e' stato un errore deve uscire
@@ -979,10 +1726,14 @@
            IF PERM-SEGNALA-IN-LETTURA
              MOVE 1 TO FLAG-PERMANENTE
            END-IF
-064420     IF CAPI-SORTER AND SI-PERMANENTE    
-064182         DISPLAY "PERMANENTEnoSORTER"    
+064420     IF CAPI-SORTER AND SI-PERMANENTE
+064182         DISPLAY "PERMANENTEnoSORTER"
                call "FAIBEEP"
-064183         GO TO EX-LEGGI-ARTICOLI. 
+      *SCARTILOG*
+               MOVE "PERMANOS" TO COD-MOTIVO-SCARTO
+               MOVE PERM-CMAT TO CMAT-SCARTO
+               PERFORM REGISTRA-SCARTO THRU EX-REGISTRA-SCARTO
+064183         GO TO EX-LEGGI-ARTICOLI.
       *PERMANOSO*                                                       fine
       *
 
@@ -1028,9 +1779,13 @@
       *                                                                 fine
 066600*   
       *COCE*                                                            inizio
-           MOVE 0 TO FLAG-ERRORE 
+           MOVE 0 TO FLAG-ERRORE
+      *SCATSTESA*
+      *     CONTA-CELLE/TAB-CELLE valgono solo per gli stesi veri; lo
+      *     scatolato non occupa celle sul sorter e non deve pesare
+      *     sul limite MAX-CELLE
            IF CAPI-SORTER AND
-                NOT SI-APPESO
+                SI-STESO
                IF PRIMA-VOLTA-STESO
                  PERFORM LEGGI-PARAM-IMPIANTO
                      THRU EX-LEGGI-PARAM-IMPIANTO
@@ -1041,7 +1796,7 @@
                END-IF
            END-IF
            IF CAPI-SORTER AND
-                NOT SI-APPESO
+                SI-STESO
                PERFORM CONTA-CELLE THRU EX-CONTA-CELLE
                IF SI-DISPLAY
                  DISPLAY "TAB-CELLE " NRO-CELLE
@@ -1081,6 +1836,9 @@
       *COLE*                                                            inizio
            ADD 1 TO NRO-CAPI-LETTI
            MOVE NRO-CAPI-LETTI TO NRO-VIDEO.
+      *GESTRIPREP*
+           PERFORM REGISTRA-CHECKPOINT-SESSIONE
+                THRU EX-REGISTRA-CHECKPOINT-SESSIONE.
       *LETNPS*
            IF FLAG-VIRTUALE = 'S' OR 's' 
               PERFORM ELABORA-SITPF-VIRTUALE THRU
@@ -1114,28 +1872,39 @@
 069400*     
       *STESA*
            IF NOT PRIMA-VOLTA
-             IF NOT SI-APPESO AND C-SORTER-PREF-INPUT <> "DT"
+             IF SI-STESO AND C-SORTER-PREF-INPUT <> "DT"
                DISPLAY "solo stesi "
 069700              C-SORTER-INPUT
                CALL "FAIBEEP"
                MOVE LOW-VALUE TO C-MAT-INPUT
 069300         GO TO EX-LEGGI-SORTER.
       *
+      *SCATSTESA*
            IF NOT PRIMA-VOLTA
-             IF SI-APPESO AND C-SORTER-PREF-INPUT = "DT"
+             IF SI-SCATOLATO AND C-SORTER-PREF-INPUT <> "SC"
+               DISPLAY "solo scatolati "
+                    C-SORTER-INPUT
+               CALL "FAIBEEP"
+               MOVE LOW-VALUE TO C-MAT-INPUT
+               GO TO EX-LEGGI-SORTER.
+      *
+           IF NOT PRIMA-VOLTA
+             IF SI-APPESO AND
+                  (C-SORTER-PREF-INPUT = "DT" OR
+                   C-SORTER-PREF-INPUT = "SC")
                DISPLAY "solo appesi "
 069700              C-SORTER-INPUT
                CALL "FAIBEEP"
 069300         GO TO EX-LEGGI-SORTER.
       *
            IF PRIMA-VOLTA
-             IF C-SORTER-PREF-INPUT = "DT"
+             IF C-SORTER-PREF-INPUT = "DT" OR C-SORTER-PREF-INPUT = "SC"
                MOVE C-SORTER-PREF-INPUT TO PREF-STESO-APPESO
              ELSE
                MOVE SPACE TO PREF-STESO-APPESO
              END-IF
            END-IF
-           IF C-SORTER-PREF-INPUT = "DT"
+           IF C-SORTER-PREF-INPUT = "DT" OR C-SORTER-PREF-INPUT = "SC"
              MOVE ALL ZERO TO C-SORTER-PREF-INPUT
            END-IF
       *
@@ -1171,7 +1940,11 @@
            IF SI-APPESO
              IF C-SORTER-INPUT =  C-MAT-INPUT-ORIG-10
                DISPLAY "Cod SORTER = Cod Modello"
-               CALL "FAIBEEP"   
+               CALL "FAIBEEP"
+      *SCARTILOG*
+               MOVE "RIFICI" TO COD-MOTIVO-SCARTO
+               MOVE C-SORTER-INPUT TO CMAT-SCARTO
+               PERFORM REGISTRA-SCARTO THRU EX-REGISTRA-SCARTO
                MOVE LOW-VALUE TO C-MAT-INPUT
 069300         GO TO EX-LEGGI-SORTER
              END-IF
@@ -1450,15 +2223,47 @@
             MOVE SPACES TO APP-MODELLO-DT.
             MOVE SPACES TO APP-VARIANTE.
             MOVE 0 TO APP-NUM-TAGLIA-OE.
-          
-            EXEC SQL                                                            
+      *AUDRECEAN*
+            MOVE 0 TO NUM-CAND-RECEAN.
+            MOVE 0 TO ANNO-SCELTO-RECEAN.
+            MOVE 0 TO STAG-SCELTO-RECEAN.
+            EXEC SQL
+            SELECT COUNT(*)
+                 INTO :NUM-CAND-RECEAN
+                 FROM anagrafica_mod_ean_dbg ae
+                 JOIN anagrafica_modelli_dbg am
+                    ON (ae.societa = am.societa
+                    AND ae.modello = am.modello)
+                 JOIN anagrafica_modelli_barcode_negozio_dbg ab
+                     ON (am.societa = ab.societa
+                     AND am.modello = ab.modello)
+                 JOIN anagrafica_varianti_dbg av
+                     ON (av.societa = ae.societa
+                     AND av.modello = ae.modello
+                     AND av.variante = ae.variante)
+                 JOIN modelli_oe_dbg me
+                     ON (me.societa = ae.societa
+                     AND me.modello = ae.modello
+                     AND me.indice_taglia =
+                         ae.indice_taglia)
+                 WHERE ae.barcode_ean = :APP-MODELLO-EAN-13-X
+                    AND ab.modello_dt <> 0
+                    AND av.variante <> 0
+                    AND ae.indice_taglia <> 0
+            END-EXEC.
+            PERFORM TEST-ERR THRU TEST-ERR-EX.
+      *
+            EXEC SQL
             SELECT
-                 ab.modello_dt, av.variante,  me.num_taglia_oe
+                 ab.modello_dt, av.variante,  me.num_taglia_oe,
+                 am.anno, am.stagione
                  INTO :APP-MODELLO-DT,
                       :APP-VARIANTE,
-                      :APP-NUM-TAGLIA-OE
+                      :APP-NUM-TAGLIA-OE,
+                      :ANNO-SCELTO-RECEAN,
+                      :STAG-SCELTO-RECEAN
                  FROM anagrafica_mod_ean_dbg ae
-                 JOIN anagrafica_modelli_dbg am 
+                 JOIN anagrafica_modelli_dbg am
                     ON (ae.societa = am.societa
                     AND ae.modello = am.modello)
                  JOIN anagrafica_modelli_barcode_negozio_dbg ab
@@ -1468,26 +2273,43 @@
                      ON (av.societa = ae.societa
                      AND av.modello = ae.modello
                      AND av.variante = ae.variante)
-                 JOIN modelli_oe_dbg me 
-                     ON (me.societa = ae.societa 
-                     AND me.modello = ae.modello 
-                     AND me.indice_taglia = 
+                 JOIN modelli_oe_dbg me
+                     ON (me.societa = ae.societa
+                     AND me.modello = ae.modello
+                     AND me.indice_taglia =
                          ae.indice_taglia)
                  WHERE ae.barcode_ean = :APP-MODELLO-EAN-13-X                      *  0200000000035
                     AND ab.modello_dt <> 0
                     AND av.variante <> 0
                     AND ae.indice_taglia <> 0
             ORDER BY am.anno DESC, am.stagione DESC
-            END-EXEC. 
-            PERFORM TEST-ERR THRU TEST-ERR-EX.                      
+            END-EXEC.
+            PERFORM TEST-ERR THRU TEST-ERR-EX.
 
             PERFORM INIT-APP-MODELLO-BC THRU
                  EX-INIT-APP-MODELLO-BC.
+      *AUDRECEAN*
+            PERFORM SCRIVI-RIGA-RECEANLOG THRU EX-SCRIVI-RIGA-RECEANLOG.
            IF SINO-DISPLAY = "SI"
-               DISPLAY "EX-GET-MODELLO-BC".                                                  
+               DISPLAY "EX-GET-MODELLO-BC".
            PERFORM S-SET-1 THRU S-SET-1-EX.                             VALERIA
         EX-GET-MODELLO-BC. EXIT.
       *
+      *AUDRECEAN*
+      *     traccia la risoluzione automatica RECEAN appena avvenuta
+      *     in GET-MODELLO-BC: EAN letto, quanti abbinamenti
+      *     anno/stagione c'erano e quale barcode (con anno/stagione)
+      *     e' stato scelto come piu' recente
+        SCRIVI-RIGA-RECEANLOG.
+            MOVE APP-MODELLO-EAN-13-X TO EAN-REP-RE.
+            MOVE NUM-CAND-RECEAN TO NUM-CAND-REP-RE.
+            MOVE ANNO-SCELTO-RECEAN TO ANNO-REP-RE.
+            MOVE STAG-SCELTO-RECEAN TO STAG-REP-RE.
+            MOVE APP-MODELLO-BC-9 TO BARCODE-REP-RE.
+            MOVE RIGA-RECEANLOG TO REC-RECEANLOG.
+            WRITE REC-RECEANLOG.
+        EX-SCRIVI-RIGA-RECEANLOG. EXIT.
+      *
       *
         INIT-APP-MODELLO-BC. 
       * INIZIALIZZO MODELLO_BC DAI DATI:
@@ -1542,12 +2364,16 @@
            EXIT.
 003940*TREAN*              
       *EAN-FINE*                                                                                     
-070300 ANNULLA-PRECEDENTE.                                                      
-070400     IF MEM-COD-IN = SPACES                                               
-070500*DISPL25*                                                                 
+070300 ANNULLA-PRECEDENTE.
+070400     IF MEM-COD-IN = SPACES
+070500*DISPL25*
 070600       DISPLAY "nulla da annullare"
              CALL "FAIBEEP"
-070700       GO TO EX-ANNULLA-PRECEDENTE. 
+      *SCARTILOG*
+             MOVE "ANNULLA" TO COD-MOTIVO-SCARTO
+             MOVE SPACES TO CMAT-SCARTO
+             PERFORM REGISTRA-SCARTO THRU EX-REGISTRA-SCARTO
+070700       GO TO EX-ANNULLA-PRECEDENTE.
       *STESA*
       *SORTER*
 070800*     IF MEM-COD-SORTER NOT = 0                                            
@@ -1775,12 +2601,34 @@
                         IF CONTA-CAPO > 0
                           DISPLAY "C-SORTER SMARRITO"
                           CALL "FAIBEEP"
+      *OVRCOCASMA*
+                          MOVE "S" TO OVER-TIPO-COCASMA
+                          PERFORM GESTIONE-OVERRIDE-COCASMA
+                               THRU EX-GESTIONE-OVERRIDE-COCASMA
+      *SCARTILOG*
+                          IF CONTA-CAPO > 0
+                            MOVE "SMARRITO" TO COD-MOTIVO-SCARTO
+                            MOVE CAPOSA-ID-BARCODE TO CMAT-SCARTO
+                            PERFORM REGISTRA-SCARTO
+                                 THRU EX-REGISTRA-SCARTO
+                          END-IF
                         ELSE
                           PERFORM SELECT-CAPOPRE THRU SELECT-CAPOPRE-EX
                           IF CONTA-CAPO > 0
                             DISPLAY "C-SORTER PRESPEDITO"
                             CALL "FAIBEEP"
-                          END-IF                        
+      *OVRCOCASMA*
+                            MOVE "P" TO OVER-TIPO-COCASMA
+                            PERFORM GESTIONE-OVERRIDE-COCASMA
+                                 THRU EX-GESTIONE-OVERRIDE-COCASMA
+      *SCARTILOG*
+                            IF CONTA-CAPO > 0
+                              MOVE "PRESPED" TO COD-MOTIVO-SCARTO
+                              MOVE CAPOSA-ID-BARCODE TO CMAT-SCARTO
+                              PERFORM REGISTRA-SCARTO
+                                   THRU EX-REGISTRA-SCARTO
+                            END-IF
+                          END-IF
                         END-IF
                       END-IF
       *COCASMA*                                                         fine
@@ -1827,8 +2675,64 @@
 080600     MOVE "SELECT STESAUTO.CAPO_PRESPED" TO ER-DESCRIZIONE                         
 080700     PERFORM TEST-ERR THRU TEST-ERR-EX.           
        SELECT-CAPOPRE-EX.
-           EXIT.       
-      *COCASMA*                                                         fine      
+           EXIT.
+      *COCASMA*                                                         fine
+      *
+      *
+      *OVRCOCASMA*                                                      inizio
+      *     consente al supervisore di far proseguire un capo segnato
+      *     smarrito o prespedito da COCASMA quando la segnalazione si
+      *     rivela errata; la deroga viene registrata con operatore e
+      *     motivo su COCASMA_OVERRIDE, poi CONTA-CAPO e' azzerato cosi'
+      *     il controllo a monte in LEGGI-ARTICOLI lascia proseguire il
+      *     capo senza bisogno di ritoccare quel controllo
+       GESTIONE-OVERRIDE-COCASMA.
+           DISPLAY "Override supervisore (S/N)?"
+           ACCEPT RISP-OVERRIDE-COCASMA.
+           IF SI-OVERRIDE-COCASMA
+              DISPLAY "Sigla supervisore:"
+              ACCEPT OVER-SIGLA-SUPERVISORE
+              DISPLAY "Motivo override:"
+              ACCEPT OVER-MOTIVO
+              PERFORM REGISTRA-OVERRIDE-COCASMA
+                   THRU EX-REGISTRA-OVERRIDE-COCASMA
+              MOVE 0 TO CONTA-CAPO
+           END-IF.
+       EX-GESTIONE-OVERRIDE-COCASMA.
+           EXIT.
+      *
+       REGISTRA-OVERRIDE-COCASMA.
+           MOVE CAPOSA-ID-BARCODE   TO COCOVR-ID-BARCODE.
+           MOVE OVER-TIPO-COCASMA   TO COCOVR-TIPO.
+           MOVE OVER-SIGLA-SUPERVISORE TO COCOVR-SIGLA-SUPERVISORE.
+           MOVE OVER-MOTIVO         TO COCOVR-MOTIVO.
+           MOVE AAAAMMGG-2000 OF PARDAT-2000 TO COCOVR-DATA.
+           PERFORM WITH TEST AFTER UNTIL NOT DEAD-NOMEM
+                   PERFORM BEGIN-RC
+                      THRU BEGIN-RC-EX
+                   IF SQLCODE = OK
+                      PERFORM INSERISCI-OVERRIDE-COCASMA
+                           THRU EX-INSERISCI-OVERRIDE-COCASMA
+                   END-IF
+           END-PERFORM.
+           PERFORM S-COMMIT THRU S-COMMIT-EX.
+       EX-REGISTRA-OVERRIDE-COCASMA.
+           EXIT.
+      *
+       INSERISCI-OVERRIDE-COCASMA.
+           EXEC SQL
+              INSERT INTO COCASMA_OVERRIDE
+                 VALUES(:COCOVR-ID-BARCODE,
+                        :COCOVR-TIPO,
+                        :COCOVR-SIGLA-SUPERVISORE,
+                        :COCOVR-MOTIVO,
+                        :COCOVR-DATA)
+           END-EXEC
+           MOVE "INSERT COCASMA_OVERRIDE" TO ER-DESCRIZIONE
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-INSERISCI-OVERRIDE-COCASMA.
+           EXIT.
+      *OVRCOCASMA*                                                      fine
       *
       *
       *SOLA*                                                            inizio
@@ -2003,7 +2907,12 @@
 088300     MOVE MAG-P-IN-R TO CAPOSA-MAGAZZINO.  
            MOVE SPACES TO CAPOSA-ID-UDC
                           CAPOSA-NUMERO-BATCH.
-           MOVE '0' TO  CAPOSA-TIPO-BATCH.
+      *SCATSTESA*
+           IF SI-SCATOLATO
+              MOVE '1' TO CAPOSA-TIPO-BATCH
+           ELSE
+              MOVE '0' TO CAPOSA-TIPO-BATCH
+           END-IF.
 087600     MOVE 0 TO CAPOSA-ID-PROGR-PREP                                            
 087700               CAPOSA-UDC-VIRTUALE 
       *BARUNI
@@ -2090,14 +2999,19 @@
 039100 EX-TEST-PARAM-IMPIANTO.                                                          
 039200     EXIT.                                                                
 039300*  
-039400 SELECT-PARAM-IMPIANTO.                                                           
-039600     EXEC SQL                                                             
-039700       SELECT  MAX_CELLE
-039800       INTO  :PI-MAX-CELLE                                             
+039400 SELECT-PARAM-IMPIANTO.
+039600     EXEC SQL
+039700       SELECT  MAX_CELLE,
+      *LETNPSDEF*
+                      FLAG_VIRTUALE_DEFAULT,
+                      MAG_VIRTUALE_DEFAULT
+039800       INTO  :PI-MAX-CELLE,
+                    :PI-FLAG-VIRTUALE-DEFAULT,
+                    :PI-MAG-VIRTUALE-DEFAULT
 040300       FROM STESAUTO.PARAM_IMPIANTO_PF
-040500     END-EXEC.                                                            
-040600     MOVE "SELECT PARAM-IMPIANTO-PF " TO ER-DESCRIZIONE.                             
-040700     PERFORM TEST-ERR THRU TEST-ERR-EX.                                   
+040500     END-EXEC.
+040600     MOVE "SELECT PARAM-IMPIANTO-PF " TO ER-DESCRIZIONE.
+040700     PERFORM TEST-ERR THRU TEST-ERR-EX.
 040800 EX-SELECT-PARAM-IMPIANTO.                                                        
 040900     EXIT.  
 
@@ -2147,6 +3061,76 @@
        EX-CONTA-CELLE.
            EXIT.
       *                                                                 fine
+      *PREVCELLE*                                                       inizio
+      *     stima, prima di aprire la sessione, quante celle
+      *     occorreranno per i capi gia' appesi su MAGAUTO.CAPO e non
+      *     ancora associati su STESAUTO_CAPO (la "coda" del sorter);
+      *     a differenza di CONTA-CELLE non blocca nulla, si limita
+      *     ad avvisare il picker se la stima supera PI-MAX-CELLE
+       PREVEDI-CELLE.
+           MOVE 0 TO PI-MAX-CELLE.
+           PERFORM WITH TEST AFTER UNTIL NOT DEAD-NOMEM
+                   PERFORM BEGIN-RC THRU BEGIN-RC-EX
+                   IF SQLCODE = OK
+                      PERFORM SELECT-PARAM-IMPIANTO
+                           THRU EX-SELECT-PARAM-IMPIANTO
+                   END-IF
+           END-PERFORM.
+           PERFORM S-COMMIT THRU S-COMMIT-EX.
+           IF PI-MAX-CELLE > 0
+               MOVE 0 TO PREVC-NRO-CELLE
+               PERFORM WITH TEST AFTER UNTIL NOT DEAD-NOMEM
+                       PERFORM BEGIN-RC THRU BEGIN-RC-EX
+                       IF SQLCODE = OK
+                          PERFORM SELECT-PREVISIONE-CELLE
+                               THRU EX-SELECT-PREVISIONE-CELLE
+                       END-IF
+               END-PERFORM.
+               PERFORM S-COMMIT THRU S-COMMIT-EX.
+               IF PREVC-NRO-CELLE > PI-MAX-CELLE
+                   MOVE PREVC-NRO-CELLE TO Z5
+                   MOVE PI-MAX-CELLE TO Z4
+                   DISPLAY "Capi in coda: celle previste " Z5
+                       "; max celle " Z4
+                   CALL "FAIBEEP"
+               END-IF
+           END-IF.
+       EX-PREVEDI-CELLE.
+           EXIT.
+      *
+      *     conta, per i capi appesi e non ancora smistati, quante
+      *     celle diverse saranno necessarie; raggruppa per societa'/
+      *     anno/stagione in una singola query invece che capo per
+      *     capo. NON e' lo stesso raggruppamento di CONTA-CELLE:
+      *     CONTA-CELLE raggruppa anche per CLASSE OF C-MAT-TRANSITO,
+      *     qui omessa perche' non esiste come colonna SQL in questo
+      *     schema - due capi di classe diversa ma stessa societa'/
+      *     anno/stagione contano qui come una sola cella, quindi
+      *     questa previsione puo' sottostimare rispetto a quante
+      *     celle CONTA-CELLE/MAX-CELLE faranno effettivamente scattare
+      *     a meta' sessione
+       SELECT-PREVISIONE-CELLE.
+           EXEC SQL
+              SELECT COUNT(DISTINCT
+                        (MOD(mc.modello_maxima / 10000000000000, 10)
+                              * 100000)
+                        + (am.anno * 10) + am.stagione)
+                   INTO :PREVC-NRO-CELLE
+                   FROM MAGAUTO.CAPO mc
+                   JOIN anagrafica_modelli_dbg am
+                      ON am.societa = MOD(mc.modello_maxima
+                                          / 10000000000000, 10)
+                     AND am.modello = MOD(mc.modello_maxima
+                                          / 100000, 100000000)
+                   WHERE NOT EXISTS
+                        (SELECT 1 FROM STESAUTO_CAPO sc
+                            WHERE sc.id_barcode = mc.id_barcode)
+           END-EXEC
+           MOVE "SELECT PREVISIONE CELLE" TO ER-DESCRIZIONE.
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-SELECT-PREVISIONE-CELLE.
+           EXIT.
+      *                                                                 fine
       *LETNPS*
       *
        ELABORA-SITPF-VIRTUALE.
@@ -2346,17 +3330,22 @@
 043600          MOVE 0 TO QD-STATO OF PARDEED                                   
 043700                    QD-NR-DEC                                             
            CANCEL "QDEEDIT"
-043800          CALL "QDEEDIT" USING PARDEED                                    
-043900                             MAG-P-IN MAG-P-IN-R                          
-044000          IF QD-STATO OF PARDEED NOT = 0 OR                               
-044100                (QD-STATO OF PARDEED = 0 AND    
-                          MAG-P-IN-R NOT = 4 AND NOT = 6 AND NOT = 7) 
-044500             DISPLAY "CODICE Errato " MAG-P-IN                    
+043800          CALL "QDEEDIT" USING PARDEED
+043900                             MAG-P-IN MAG-P-IN-R
+      *TABMAGASS*
+           MOVE 0 TO SW-MAG-TROVATO-ASS.
+           IF QD-STATO OF PARDEED = 0
+              PERFORM VERIFICA-MAG-ABILITATO
+                 THRU EX-VERIFICA-MAG-ABILITATO
+           END-IF.
+044000          IF QD-STATO OF PARDEED NOT = 0 OR
+044100                NOT MAG-TROVATO-IN-TAB-ASS
+044500             DISPLAY "CODICE Errato " MAG-P-IN
                    CALL "FAIBEEP"
                    GO TO TRATTA-MAG-EX
                 ELSE
-                   MOVE 1 TO OK-MAG.    
-       TRATTA-MAG-EX. 
+                   MOVE 1 TO OK-MAG.
+       TRATTA-MAG-EX.
            EXIT. 
       *LETNPS*                                                          inizio
       *
