@@ -0,0 +1,570 @@
+001000*CONTROL DYNAMIC,BOUNDS
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. DASHOPER.
+      *
+      *   riepilogo giornaliero unico dei file di log/report prodotti
+      *   da READVE3 (cartellini) e ASSSVSRT (sorter): un operatore non
+      *   deve piu' andare ad aprire REPNOGIAC/REPSITPF/.../SCARTILOG
+      *   uno per uno per capire come e' andata la giornata
+      *
+      *DASHOPER*    09/02/2026
+      *     prima versione: per i file con un campo ESITO/MOTIVO gia'
+      *     delimitato da ";" (REPSITPF, PARAMDIFF, REPSCALA,
+      *     SCARTILOG) conta anche le righe per categoria; per gli
+      *     altri (REPNOGIAC, ARCHCART, REPMOVSKU, ANAMATLOG,
+      *     RECEANLOG, GESTRIPLOG) conta solo il totale righe. Tutti i
+      *     file sono SELECT OPTIONAL: in un giorno senza movimenti su
+      *     un certo file (es. nessun PARAMDIFF) il relativo totale e'
+      *     semplicemente zero, non un errore
+      *
+      *DASHOPER2*   09/02/2026
+      *     ANAMATLOG/PARAMDIFF/SCARTILOG sono OPEN EXTEND (crescono
+      *     per sempre, mai azzerati a giornata): il relativo totale e'
+      *     ora filtrato sulla data che ogni riga porta con se'
+      *     (DATA-ANAMATLOG-REP/DATA-PARAMDIFF, formato AAMMGG; DATA-
+      *     SCARTO-REP, formato AAAAMMGG) confrontata con la data di
+      *     oggi (FUNCTION CURRENT-DATE), cosi' il riepilogo torna
+      *     davvero giornaliero come da intestazione qui sopra; gli
+      *     altri file (REPNOGIAC, ARCHCART, REPMOVSKU, RECEANLOG,
+      *     GESTRIPLOG) restano invece conteggi complessivi - non
+      *     portano in DASHOPER un campo data utilizzabile
+      *
+      *DASHOPER3*   09/08/2026
+      *     i dieci file sopra contano righe di log, non il volume
+      *     vero e proprio lavorato nella giornata: aggiunti due nuovi
+      *     totali, capi lavorati dal sorter (FILE-CAPISORT, una riga
+      *     per sessione ASSSVSRT conclusa, OPEN EXTEND come SCARTILOG
+      *     e filtrato sulla data allo stesso modo) e DDT/cartellini
+      *     prodotti da READVE3 (FILE-DDTPROD, una riga di riepilogo
+      *     per run, OPEN OUTPUT come REPNOGIAC), cosi' la produttivita'
+      *     del picking (capi) si puo' confrontare con quella della
+      *     spedizione (DDT/cartellini) senza aprire altri programmi
+      *
+008200 ENVIRONMENT DIVISION.
+008300 CONFIGURATION SECTION.
+008400 SOURCE-COMPUTER.  HP-3000.
+008500 OBJECT-COMPUTER.  HP-3000.
+008600 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+008800 INPUT-OUTPUT SECTION.
+008900     FILE-CONTROL.
+           SELECT OPTIONAL FILE-REPNOGIAC ASSIGN TO "REPNOGIAC"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-ARCHCART ASSIGN TO "ARCHCART"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-REPSITPF ASSIGN TO "REPSITPF"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-REPMOVSKU ASSIGN TO "REPMOVSKU"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-ANAMATLOG ASSIGN TO "ANAMATLOG"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-PARAMDIFF ASSIGN TO "PARAMDIFF"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-REPSCALA ASSIGN TO "REPSCALA"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-RECEANLOG ASSIGN TO "RECEANLOG"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-GESTRIPLOG ASSIGN TO "GESTRIPLOG"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-SCARTILOG ASSIGN TO "SCARTILOG"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-CAPISORT ASSIGN TO "CAPISORT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-DDTPROD ASSIGN TO "DDTPROD"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-DASHOPER ASSIGN TO "DASHOPER"
+              ORGANIZATION IS LINE SEQUENTIAL.
+009200*
+009300 DATA DIVISION.
+009600 FILE SECTION.
+       FD FILE-REPNOGIAC DATA RECORD REC-REPNOGIAC.
+       01 REC-REPNOGIAC          PIC X(80).
+       FD FILE-ARCHCART DATA RECORD REC-ARCHCART.
+       01 REC-ARCHCART           PIC X(80).
+       FD FILE-REPSITPF DATA RECORD REC-REPSITPF.
+       01 REC-REPSITPF.
+           05 MAG-REP-SP            PIC 999.
+           05 FILLER                PIC X.
+           05 QTA-SITPF-REP-SP      PIC S9(7) SIGN LEADING SEPARATE.
+           05 FILLER                PIC X.
+           05 QTA-MOVMAG-REP-SP     PIC S9(7) SIGN LEADING SEPARATE.
+           05 FILLER                PIC X.
+           05 DIFF-REP-SP           PIC S9(7) SIGN LEADING SEPARATE.
+           05 FILLER                PIC X.
+           05 ESITO-REP-SP          PIC X(13).
+       FD FILE-REPMOVSKU DATA RECORD REC-REPMOVSKU.
+       01 REC-REPMOVSKU          PIC X(80).
+       FD FILE-ANAMATLOG DATA RECORD REC-ANAMATLOG.
+       01 REC-ANAMATLOG          PIC X(80).
+      *DASHOPER2*
+       01 REC-ANAMATLOG-R REDEFINES REC-ANAMATLOG.
+           05 DATA-ANAMATLOG-REP     PIC 9(6).
+           05 FILLER                 PIC X(74).
+       FD FILE-PARAMDIFF DATA RECORD REC-PARAMDIFF.
+       01 REC-PARAMDIFF.
+           05 DATA-PARAMDIFF         PIC 9(6).
+           05 FILLER                 PIC X.
+           05 TIPO-PARAMDIFF         PIC X(4).
+           05 FILLER                 PIC X.
+           05 COD-PARAMDIFF          PIC X(10).
+           05 FILLER                 PIC X.
+           05 VAL-VECCHIO-PARAMDIFF  PIC X(20).
+           05 FILLER                 PIC X.
+           05 VAL-NUOVO-PARAMDIFF    PIC X(20).
+           05 FILLER                 PIC X.
+           05 ESITO-PARAMDIFF        PIC X(10).
+       FD FILE-REPSCALA DATA RECORD REC-REPSCALA.
+       01 REC-REPSCALA.
+           05 IND-REPSCALA           PIC 999.
+           05 FILLER                 PIC X.
+           05 COD-EST-REPSCALA       PIC 9(4).
+           05 FILLER                 PIC X.
+           05 IND-VERIF-REPSCALA     PIC 999.
+           05 FILLER                 PIC X.
+           05 CIFRA-CART-REPSCALA    PIC 9.
+           05 FILLER                 PIC X.
+           05 ESITO-REPSCALA         PIC X(10).
+       FD FILE-RECEANLOG DATA RECORD REC-RECEANLOG.
+       01 REC-RECEANLOG          PIC X(80).
+       FD FILE-GESTRIPLOG DATA RECORD REC-GESTRIPLOG.
+       01 REC-GESTRIPLOG         PIC X(80).
+       FD FILE-SCARTILOG DATA RECORD REC-SCARTILOG.
+       01 REC-SCARTILOG.
+           05 DATA-SCARTO-REP        PIC 9(8).
+           05 FILLER                 PIC X.
+           05 PROGR-SESS-SCARTO-REP  PIC 9(8).
+           05 FILLER                 PIC X.
+           05 UTENTE-SCARTO-REP      PIC X(8).
+           05 FILLER                 PIC X.
+           05 MOTIVO-SCARTO-REP      PIC X(8).
+              88 SCARTO-EAN-ERRATO    VALUE "EANERR".
+              88 SCARTO-RIFICI        VALUE "RIFICI".
+              88 SCARTO-SMARRITO      VALUE "SMARRITO".
+              88 SCARTO-PRESPEDITO    VALUE "PRESPED".
+              88 SCARTO-PERMANOSO     VALUE "PERMANOS".
+              88 SCARTO-ANNULLA-VUOTO VALUE "ANNULLA".
+           05 FILLER                 PIC X.
+           05 CMAT-SCARTO-REP        PIC X(20).
+      *DASHOPER3*
+       FD FILE-CAPISORT DATA RECORD REC-CAPISORT.
+       01 REC-CAPISORT.
+           05 DATA-INIZIO-REP-CS     PIC 9(8).
+           05 FILLER                 PIC X.
+           05 PROGR-SESS-REP-CS      PIC 9(8).
+           05 FILLER                 PIC X.
+           05 UTENTE-REP-CS          PIC X(8).
+           05 FILLER                 PIC X.
+           05 NRO-CAPI-REP-CS        PIC 9(9).
+       FD FILE-DDTPROD DATA RECORD REC-DDTPROD.
+       01 REC-DDTPROD.
+           05 DATA-DDTPROD           PIC 9(6).
+           05 FILLER                 PIC X.
+           05 TOT-DDT-DDTPROD        PIC 9(6).
+           05 FILLER                 PIC X.
+           05 TOT-CARTELLINI-DDTPROD PIC 9(6).
+       FD FILE-DASHOPER DATA RECORD REC-DASHOPER.
+       01 REC-DASHOPER           PIC X(40).
+011300 WORKING-STORAGE SECTION.
+       01 W-EOF-DASH                PIC X VALUE "N".
+          88 FINE-LETTURA-DASH      VALUE "S".
+       01 TOT-REPNOGIAC             PIC 9(6) COMP VALUE 0.
+       01 TOT-ARCHCART              PIC 9(6) COMP VALUE 0.
+       01 TOT-REPMOVSKU             PIC 9(6) COMP VALUE 0.
+       01 TOT-ANAMATLOG             PIC 9(6) COMP VALUE 0.
+       01 TOT-RECEANLOG             PIC 9(6) COMP VALUE 0.
+       01 TOT-GESTRIPLOG            PIC 9(6) COMP VALUE 0.
+       01 TOT-REPSITPF              PIC 9(6) COMP VALUE 0.
+       01 TOT-REPSITPF-OK           PIC 9(6) COMP VALUE 0.
+       01 TOT-REPSITPF-DIFF         PIC 9(6) COMP VALUE 0.
+       01 TOT-PARAMDIFF             PIC 9(6) COMP VALUE 0.
+       01 TOT-PARAMDIFF-NUOVO       PIC 9(6) COMP VALUE 0.
+       01 TOT-PARAMDIFF-MODIF       PIC 9(6) COMP VALUE 0.
+       01 TOT-PARAMDIFF-RIMOSSO     PIC 9(6) COMP VALUE 0.
+       01 TOT-REPSCALA              PIC 9(6) COMP VALUE 0.
+       01 TOT-REPSCALA-OK           PIC 9(6) COMP VALUE 0.
+       01 TOT-REPSCALA-ERR          PIC 9(6) COMP VALUE 0.
+       01 TOT-SCARTILOG             PIC 9(6) COMP VALUE 0.
+       01 TOT-SCARTO-EAN            PIC 9(6) COMP VALUE 0.
+       01 TOT-SCARTO-RIFICI         PIC 9(6) COMP VALUE 0.
+       01 TOT-SCARTO-SMARRITO       PIC 9(6) COMP VALUE 0.
+       01 TOT-SCARTO-PRESPED        PIC 9(6) COMP VALUE 0.
+       01 TOT-SCARTO-PERMANOSO      PIC 9(6) COMP VALUE 0.
+       01 TOT-SCARTO-ANNULLA        PIC 9(6) COMP VALUE 0.
+       01 TOT-SCARTO-ALTRO          PIC 9(6) COMP VALUE 0.
+      *DASHOPER3*
+       01 TOT-CAPISORT              PIC 9(7) COMP VALUE 0.
+       01 TOT-DDTPROD                PIC 9(6) COMP VALUE 0.
+       01 TOT-CARTELLINI-DASH        PIC 9(6) COMP VALUE 0.
+       01 RIGA-DASHOPER.
+           05 FILE-DASH-NOME         PIC X(12).
+           05 FILLER                 PIC X VALUE ";".
+           05 CATEG-DASH             PIC X(12).
+           05 FILLER                 PIC X VALUE ";".
+           05 TOTALE-DASH            PIC Z(6)9.
+      *DASHOPER2*
+       01 STRINGA-CURRENT-DATE.
+           05 DATA-CURRENT-DATE      PIC 9(8).
+           05 FILLER REDEFINES DATA-CURRENT-DATE.
+               10 AAAA-CURRENT-DATE     PIC 9999.
+               10 MM-CURRENT-DATE       PIC 99.
+               10 GG-CURRENT-DATE       PIC 99.
+       01 W-OGGI-AAAAMMGG            PIC 9(8).
+       01 W-OGGI-AAMMGG              PIC 9(6).
+       01 FILLER REDEFINES W-OGGI-AAMMGG.
+           05 W-OGGI-AA               PIC 99.
+           05 W-OGGI-MM               PIC 99.
+           05 W-OGGI-GG               PIC 99.
+012000*PAGE
+012100 PROCEDURE DIVISION.
+012200 INIZIO.
+      *DASHOPER2*
+           MOVE FUNCTION CURRENT-DATE TO STRINGA-CURRENT-DATE.
+           MOVE DATA-CURRENT-DATE TO W-OGGI-AAAAMMGG.
+           MOVE AAAA-CURRENT-DATE(3:2) TO W-OGGI-AA.
+           MOVE MM-CURRENT-DATE TO W-OGGI-MM.
+           MOVE GG-CURRENT-DATE TO W-OGGI-GG.
+           OPEN OUTPUT FILE-DASHOPER.
+           OPEN INPUT FILE-REPNOGIAC FILE-ARCHCART FILE-REPSITPF
+                      FILE-REPMOVSKU FILE-ANAMATLOG FILE-PARAMDIFF
+                      FILE-REPSCALA FILE-RECEANLOG FILE-GESTRIPLOG
+                      FILE-SCARTILOG FILE-CAPISORT FILE-DDTPROD.
+           PERFORM CONTA-REPNOGIAC THRU EX-CONTA-REPNOGIAC.
+           PERFORM CONTA-ARCHCART THRU EX-CONTA-ARCHCART.
+           PERFORM CONTA-REPSITPF THRU EX-CONTA-REPSITPF.
+           PERFORM CONTA-REPMOVSKU THRU EX-CONTA-REPMOVSKU.
+           PERFORM CONTA-ANAMATLOG THRU EX-CONTA-ANAMATLOG.
+           PERFORM CONTA-PARAMDIFF THRU EX-CONTA-PARAMDIFF.
+           PERFORM CONTA-REPSCALA THRU EX-CONTA-REPSCALA.
+           PERFORM CONTA-RECEANLOG THRU EX-CONTA-RECEANLOG.
+           PERFORM CONTA-GESTRIPLOG THRU EX-CONTA-GESTRIPLOG.
+           PERFORM CONTA-SCARTILOG THRU EX-CONTA-SCARTILOG.
+      *DASHOPER3*
+           PERFORM CONTA-CAPISORT THRU EX-CONTA-CAPISORT.
+           PERFORM CONTA-DDTPROD THRU EX-CONTA-DDTPROD.
+           PERFORM SCRIVI-RIEPILOGO THRU EX-SCRIVI-RIEPILOGO.
+           CLOSE FILE-REPNOGIAC FILE-ARCHCART FILE-REPSITPF
+                 FILE-REPMOVSKU FILE-ANAMATLOG FILE-PARAMDIFF
+                 FILE-REPSCALA FILE-RECEANLOG FILE-GESTRIPLOG
+                 FILE-SCARTILOG FILE-CAPISORT FILE-DDTPROD
+                 FILE-DASHOPER.
+           STOP RUN.
+      *
+       CONTA-REPNOGIAC.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-REPNOGIAC THRU EX-LEGGI-REPNOGIAC
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-REPNOGIAC. EXIT.
+       LEGGI-REPNOGIAC.
+           READ FILE-REPNOGIAC
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END ADD 1 TO TOT-REPNOGIAC
+           END-READ.
+       EX-LEGGI-REPNOGIAC. EXIT.
+      *
+       CONTA-ARCHCART.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-ARCHCART THRU EX-LEGGI-ARCHCART
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-ARCHCART. EXIT.
+       LEGGI-ARCHCART.
+           READ FILE-ARCHCART
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END ADD 1 TO TOT-ARCHCART
+           END-READ.
+       EX-LEGGI-ARCHCART. EXIT.
+      *
+       CONTA-REPSITPF.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-REPSITPF THRU EX-LEGGI-REPSITPF
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-REPSITPF. EXIT.
+       LEGGI-REPSITPF.
+           READ FILE-REPSITPF
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END
+                   ADD 1 TO TOT-REPSITPF
+                   IF DIFF-REP-SP = 0
+                       ADD 1 TO TOT-REPSITPF-OK
+                   ELSE
+                       ADD 1 TO TOT-REPSITPF-DIFF
+                   END-IF
+           END-READ.
+       EX-LEGGI-REPSITPF. EXIT.
+      *
+       CONTA-REPMOVSKU.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-REPMOVSKU THRU EX-LEGGI-REPMOVSKU
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-REPMOVSKU. EXIT.
+       LEGGI-REPMOVSKU.
+           READ FILE-REPMOVSKU
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END ADD 1 TO TOT-REPMOVSKU
+           END-READ.
+       EX-LEGGI-REPMOVSKU. EXIT.
+      *
+       CONTA-ANAMATLOG.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-ANAMATLOG THRU EX-LEGGI-ANAMATLOG
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-ANAMATLOG. EXIT.
+      *DASHOPER2*
+       LEGGI-ANAMATLOG.
+           READ FILE-ANAMATLOG
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END
+                   IF DATA-ANAMATLOG-REP = W-OGGI-AAMMGG
+                       ADD 1 TO TOT-ANAMATLOG
+                   END-IF
+           END-READ.
+       EX-LEGGI-ANAMATLOG. EXIT.
+      *
+       CONTA-PARAMDIFF.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-PARAMDIFF THRU EX-LEGGI-PARAMDIFF
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-PARAMDIFF. EXIT.
+      *DASHOPER2*
+       LEGGI-PARAMDIFF.
+           READ FILE-PARAMDIFF
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END
+                   IF DATA-PARAMDIFF = W-OGGI-AAMMGG
+                       ADD 1 TO TOT-PARAMDIFF
+                       EVALUATE ESITO-PARAMDIFF
+                           WHEN "NUOVO"
+                               ADD 1 TO TOT-PARAMDIFF-NUOVO
+                           WHEN "MODIFICATO"
+                               ADD 1 TO TOT-PARAMDIFF-MODIF
+                           WHEN "RIMOSSO"
+                               ADD 1 TO TOT-PARAMDIFF-RIMOSSO
+                       END-EVALUATE
+                   END-IF
+           END-READ.
+       EX-LEGGI-PARAMDIFF. EXIT.
+      *
+       CONTA-REPSCALA.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-REPSCALA THRU EX-LEGGI-REPSCALA
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-REPSCALA. EXIT.
+       LEGGI-REPSCALA.
+           READ FILE-REPSCALA
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END
+                   ADD 1 TO TOT-REPSCALA
+                   IF ESITO-REPSCALA = "OK"
+                       ADD 1 TO TOT-REPSCALA-OK
+                   ELSE
+                       ADD 1 TO TOT-REPSCALA-ERR
+                   END-IF
+           END-READ.
+       EX-LEGGI-REPSCALA. EXIT.
+      *
+       CONTA-RECEANLOG.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-RECEANLOG THRU EX-LEGGI-RECEANLOG
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-RECEANLOG. EXIT.
+       LEGGI-RECEANLOG.
+           READ FILE-RECEANLOG
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END ADD 1 TO TOT-RECEANLOG
+           END-READ.
+       EX-LEGGI-RECEANLOG. EXIT.
+      *
+       CONTA-GESTRIPLOG.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-GESTRIPLOG THRU EX-LEGGI-GESTRIPLOG
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-GESTRIPLOG. EXIT.
+       LEGGI-GESTRIPLOG.
+           READ FILE-GESTRIPLOG
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END ADD 1 TO TOT-GESTRIPLOG
+           END-READ.
+       EX-LEGGI-GESTRIPLOG. EXIT.
+      *
+       CONTA-SCARTILOG.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-SCARTILOG THRU EX-LEGGI-SCARTILOG
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-SCARTILOG. EXIT.
+      *DASHOPER2*
+       LEGGI-SCARTILOG.
+           READ FILE-SCARTILOG
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END
+                   IF DATA-SCARTO-REP = W-OGGI-AAAAMMGG
+                       ADD 1 TO TOT-SCARTILOG
+                       EVALUATE TRUE
+                           WHEN SCARTO-EAN-ERRATO
+                               ADD 1 TO TOT-SCARTO-EAN
+                           WHEN SCARTO-RIFICI
+                               ADD 1 TO TOT-SCARTO-RIFICI
+                           WHEN SCARTO-SMARRITO
+                               ADD 1 TO TOT-SCARTO-SMARRITO
+                           WHEN SCARTO-PRESPEDITO
+                               ADD 1 TO TOT-SCARTO-PRESPED
+                           WHEN SCARTO-PERMANOSO
+                               ADD 1 TO TOT-SCARTO-PERMANOSO
+                           WHEN SCARTO-ANNULLA-VUOTO
+                               ADD 1 TO TOT-SCARTO-ANNULLA
+                           WHEN OTHER
+                               ADD 1 TO TOT-SCARTO-ALTRO
+                       END-EVALUATE
+                   END-IF
+           END-READ.
+       EX-LEGGI-SCARTILOG. EXIT.
+      *DASHOPER3*
+      *     capi effettivamente lavorati dal sorter in giornata (non
+      *     righe di log): FILE-CAPISORT e' OPEN EXTEND come SCARTILOG,
+      *     quindi filtrato sulla data come le altre fonti cumulative
+       CONTA-CAPISORT.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-CAPISORT THRU EX-LEGGI-CAPISORT
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-CAPISORT. EXIT.
+       LEGGI-CAPISORT.
+           READ FILE-CAPISORT
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END
+                   IF DATA-INIZIO-REP-CS = W-OGGI-AAAAMMGG
+                       ADD NRO-CAPI-REP-CS TO TOT-CAPISORT
+                   END-IF
+           END-READ.
+       EX-LEGGI-CAPISORT. EXIT.
+      *
+      *     DDT e cartellini prodotti da READVE3 in questa giornata:
+      *     FILE-DDTPROD e' OPEN OUTPUT (si azzera ad ogni run, come
+      *     REPNOGIAC), quindi riporta gia' di per se' i soli totali
+      *     dell'ultimo run - nessun filtro data necessario
+       CONTA-DDTPROD.
+           MOVE "N" TO W-EOF-DASH.
+           PERFORM LEGGI-DDTPROD THRU EX-LEGGI-DDTPROD
+               UNTIL FINE-LETTURA-DASH.
+       EX-CONTA-DDTPROD. EXIT.
+       LEGGI-DDTPROD.
+           READ FILE-DDTPROD
+               AT END MOVE "S" TO W-EOF-DASH
+               NOT AT END
+                   ADD TOT-DDT-DDTPROD TO TOT-DDTPROD
+                   ADD TOT-CARTELLINI-DDTPROD TO TOT-CARTELLINI-DASH
+           END-READ.
+       EX-LEGGI-DDTPROD. EXIT.
+      *
+       SCRIVI-RIEPILOGO.
+           MOVE "REPNOGIAC"  TO FILE-DASH-NOME.
+           MOVE "TOTALE"     TO CATEG-DASH.
+           MOVE TOT-REPNOGIAC TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "ARCHCART"   TO FILE-DASH-NOME.
+           MOVE "TOTALE"     TO CATEG-DASH.
+           MOVE TOT-ARCHCART TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "REPSITPF"   TO FILE-DASH-NOME.
+           MOVE "TOTALE"     TO CATEG-DASH.
+           MOVE TOT-REPSITPF TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "REPSITPF"      TO FILE-DASH-NOME.
+           MOVE "ALLINEATI"     TO CATEG-DASH.
+           MOVE TOT-REPSITPF-OK TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "REPSITPF"        TO FILE-DASH-NOME.
+           MOVE "SCOSTATI"        TO CATEG-DASH.
+           MOVE TOT-REPSITPF-DIFF TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "REPMOVSKU"  TO FILE-DASH-NOME.
+           MOVE "TOTALE"     TO CATEG-DASH.
+           MOVE TOT-REPMOVSKU TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "ANAMATLOG"   TO FILE-DASH-NOME.
+           MOVE "TOTALE"      TO CATEG-DASH.
+           MOVE TOT-ANAMATLOG TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "PARAMDIFF"  TO FILE-DASH-NOME.
+           MOVE "TOTALE"     TO CATEG-DASH.
+           MOVE TOT-PARAMDIFF TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "PARAMDIFF"        TO FILE-DASH-NOME.
+           MOVE "NUOVO"            TO CATEG-DASH.
+           MOVE TOT-PARAMDIFF-NUOVO TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "PARAMDIFF"        TO FILE-DASH-NOME.
+           MOVE "MODIFICATO"       TO CATEG-DASH.
+           MOVE TOT-PARAMDIFF-MODIF TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "PARAMDIFF"          TO FILE-DASH-NOME.
+           MOVE "RIMOSSO"            TO CATEG-DASH.
+           MOVE TOT-PARAMDIFF-RIMOSSO TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "REPSCALA"   TO FILE-DASH-NOME.
+           MOVE "TOTALE"     TO CATEG-DASH.
+           MOVE TOT-REPSCALA TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "REPSCALA"      TO FILE-DASH-NOME.
+           MOVE "OK"            TO CATEG-DASH.
+           MOVE TOT-REPSCALA-OK TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "REPSCALA"       TO FILE-DASH-NOME.
+           MOVE "ERRORE"         TO CATEG-DASH.
+           MOVE TOT-REPSCALA-ERR TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "RECEANLOG"   TO FILE-DASH-NOME.
+           MOVE "TOTALE"      TO CATEG-DASH.
+           MOVE TOT-RECEANLOG TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "GESTRIPLOG"   TO FILE-DASH-NOME.
+           MOVE "TOTALE"       TO CATEG-DASH.
+           MOVE TOT-GESTRIPLOG TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "SCARTILOG"  TO FILE-DASH-NOME.
+           MOVE "TOTALE"     TO CATEG-DASH.
+           MOVE TOT-SCARTILOG TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "SCARTILOG"  TO FILE-DASH-NOME.
+           MOVE "EANERR"     TO CATEG-DASH.
+           MOVE TOT-SCARTO-EAN TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "SCARTILOG"  TO FILE-DASH-NOME.
+           MOVE "RIFICI"     TO CATEG-DASH.
+           MOVE TOT-SCARTO-RIFICI TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "SCARTILOG"    TO FILE-DASH-NOME.
+           MOVE "SMARRITO"     TO CATEG-DASH.
+           MOVE TOT-SCARTO-SMARRITO TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "SCARTILOG"    TO FILE-DASH-NOME.
+           MOVE "PRESPEDITO"   TO CATEG-DASH.
+           MOVE TOT-SCARTO-PRESPED TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "SCARTILOG"     TO FILE-DASH-NOME.
+           MOVE "PERMANOSO"     TO CATEG-DASH.
+           MOVE TOT-SCARTO-PERMANOSO TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "SCARTILOG"    TO FILE-DASH-NOME.
+           MOVE "ANNULLATI"    TO CATEG-DASH.
+           MOVE TOT-SCARTO-ANNULLA TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "SCARTILOG"  TO FILE-DASH-NOME.
+           MOVE "ALTRO"      TO CATEG-DASH.
+           MOVE TOT-SCARTO-ALTRO TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+      *DASHOPER3*
+           MOVE "CAPISORT"   TO FILE-DASH-NOME.
+           MOVE "CAPI"       TO CATEG-DASH.
+           MOVE TOT-CAPISORT TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "DDTPROD"    TO FILE-DASH-NOME.
+           MOVE "DDT"        TO CATEG-DASH.
+           MOVE TOT-DDTPROD  TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+           MOVE "DDTPROD"          TO FILE-DASH-NOME.
+           MOVE "CARTELLINI"       TO CATEG-DASH.
+           MOVE TOT-CARTELLINI-DASH TO TOTALE-DASH.
+           PERFORM SCRIVI-RIGA-DASHOPER THRU EX-SCRIVI-RIGA-DASHOPER.
+       EX-SCRIVI-RIEPILOGO. EXIT.
+      *
+       SCRIVI-RIGA-DASHOPER.
+           MOVE RIGA-DASHOPER TO REC-DASHOPER.
+           WRITE REC-DASHOPER.
+       EX-SCRIVI-RIGA-DASHOPER. EXIT.
