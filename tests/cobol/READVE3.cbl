@@ -133,28 +133,321 @@
       *     per formare un unico ddt
       *
       *************************************
-      *NO-DATGE 03 DICEMBRE 2020 VALERIA 
+      *NO-DATGE 03 DICEMBRE 2020 VALERIA
       *     dismissione DATGE >> sostituita PF.SOCIETA con COPY MAPPASOCIETA
-      *         sostituite anamat_modelli e anamat_pezzi 
-      *         con prezzi_modelli_dbg e anagrafica_modelli_dbg 
-      *
-008200 ENVIRONMENT DIVISION.                                                    
+      *         sostituite anamat_modelli e anamat_pezzi
+      *         con prezzi_modelli_dbg e anagrafica_modelli_dbg
+      *
+      *NOGIACREP*  09/02/2026
+      *     TABELLA-NO-GIAC porta anche taglia e mag; la stampa
+      *     manca-giac/manca-prezzo scrive anche su file REPNOGIAC
+      *     cosi' il magazzino rivede gli scarti dopo la stesa senza
+      *     dover restare davanti alla conferma S/N per ogni capo
+      *
+      *RIPARTENZA*  09/02/2026
+      *     CARICA-TAB-UNICO-DDT recupera il checkpoint di capi letti
+      *     per ogni AS/CL gia' in TAB-CAPI-LETTI cosi' una sessione di
+      *     cartellinatura interrotta riparte dal punto raggiunto
+      *     invece che da zero; il checkpoint viene salvato dopo ogni
+      *     avanzamento DDT in AVANZA-DDT
+      *
+      *TABMAG*      09/02/2026
+      *     PARAM-MAG (WPARAM13) era dichiarata ma mai caricata; ora
+      *     CARICA-PARAM-MAG la legge dalla catena DPARAM (nuovo tipo
+      *     parametro MAGL) e VERIF-MAG valida MAG-INPUT contro quella
+      *     tabella quando e' configurata, invece del solo elenco fisso
+      *     MAG-OK - aprire un nuovo magazzino non richiede piu' di
+      *     toccare il programma, solo il parametro
+      *
+      *MAXCA2*      09/02/2026
+      *     CARICA-TAB-UNICO-DDT chiede un MAX-CAPI anche per la
+      *     singola riga AS/classe (VERIFICA-MAX-CAPI-RIGA, vuoto =
+      *     resta il MAX-CAPI-INPUT generale) invece di applicare
+      *     sempre lo stesso limite dell'intera sessione a tutte le
+      *     righe consolidate nel DDT
+      *
+      *FATTEL*      09/02/2026
+      *     CHIAMA-PRINTDDT scrive anche la fattura elettronica XML
+      *     (formato SDI) su FILE-FATTEL per ogni DDT di tipo DOC-DDT,
+      *     usando i dati gia' disponibili in CAMPI-ANAGRAFICI/
+      *     CAMPI-COMODO/REC-CONFATT; FILE-FAT-DDT passa a "S" di
+      *     conseguenza invece di restare sempre fisso a "N"
+      *
+      *ARCHCART*    09/02/2026
+      *     SCORRI-TB-SING chiede se archiviare i cartellini anche su
+      *     file (FILE-ARCHCART, CSV) in aggiunta al flusso di stampa
+      *     IGP/LPR gia' esistente, cosi' il contenuto resta disponibile
+      *     per riuso senza dover ristampare
+      *
+      *CAMBUDA*     09/02/2026
+      *     CAMBIO-MEM per le vendite HUF (Budapest) usa un tasso
+      *     EUR/HUF dedicato (nuovo parametro DPARAM tipo CAMH,
+      *     CARICA-PARAM-CAMBIO-HUF) invece del solo CAMBIO-TAB di
+      *     ANAMAT, che porta il fattore storico Lira/Euro
+      *
+      *RIEPSITPF*   09/02/2026
+      *     TRATTA-SITPF-3 scrive su FILE-REPSITPF il confronto, per
+      *     magazzino, tra quanto scaricato da SITPF e quanto
+      *     effettivamente scritto su MOVMAG, cosi' un disallineamento
+      *     (PUT MOVMAG andato in errore) si vede lo stesso giorno
+      *     invece che al prossimo inventario fisico
+      *
+      *ESTMULTI*    09/02/2026
+      *     FLAG-DT-ESTERO non dipende piu' dal solo confronto fisso
+      *     FLAG-ANACON = "B" (storicamente solo Budapest): VERIF-NEG
+      *     controlla ora l'elenco filiali estere caricato dalla
+      *     catena DPARAM (tipo FEST, v. WPARAM88, CARICA-PARAM-
+      *     FILIALI-ESTERO) e ricade sul vecchio confronto "B" solo se
+      *     il parametro non e' configurato, cosi' un nuovo punto
+      *     vendita estero si apre senza toccare il programma
+      *
+      *RIEPMOVSKU*  09/02/2026
+      *     INSERISCI-MOVSKU marca ogni baruni appena scritto su
+      *     MOV_SKU come non ancora stampato; SCORRI-TAB-SING/
+      *     ESPLODI-TG lo confermano quando la riga esce davvero su
+      *     BARCNEG. A fine giro VERIFICA-MOVSKU-STAMPA scrive su
+      *     FILE-REPMOVSKU i baruni rimasti senza etichetta
+      *
+      *RESOMKT*     09/02/2026
+      *     aggiunta la causale C-RESO-MKT (valore 6) a TIPO-MOVIMENTO-
+      *     DDT per distinguere i resi canale marketplace da un normale
+      *     storno vendita. Sulla conferma STORNO (Vuoi STORNARE) viene
+      *     chiesto se il reso arriva dal marketplace; se si', CHIAMA-
+      *     PRINTDDT usa TIPO-MOVIMENTO-DDT/CAUSALE-DDT = 6/"RESM"
+      *     invece del solito 11/"VESD"
+      *
+      *PARAMDIFF*   09/02/2026
+      *     PARAM-RIPRADI (WPARAM55) era dichiarata ma, come PARAM-MAG
+      *     prima di TABMAG, mai caricata: CARICA-PARAM-RIPRADI la
+      *     legge ora dalla catena DPARAM (tipo RADI) accanto a
+      *     CARICA-PARAM-MAG. CONFRONTA-PARAM-DIFF mette a confronto
+      *     entrambe le tabelle con l'istantanea dell'esecuzione
+      *     precedente (FILE-PARAMSNAP) e scrive su FILE-PARAMDIFF
+      *     ogni riga nuova/modificata/rimossa, cosi' una modifica
+      *     silenziosa a un magazzino o a un coefficiente di riparto
+      *     lascia una traccia prima di incidere sulla prossima
+      *     esecuzione di READVE3
+      *
+      *SCALATG*     09/02/2026
+      *     VERIFICA-SCALA-TAGLIE scandisce tutti i 60 indici interni
+      *     di NTG e per ciascuno ricava il codice taglia esterno con
+      *     tgxid, lo riconverte con idxtg e controlla che torni
+      *     all'indice di partenza, registrando su FILE-REPSCALA anche
+      *     la cifra che finisce stampata sul cartellino (TAGLIA-ST):
+      *     cosi' una nuova taglia nella scala ESTETA si verifica a
+      *     tavolino prima di finire su un'etichetta vera
+      *
+      *MARGB2C*     09/02/2026
+      *     REGISTRA-MARGINE-B2C scrive su FILE-MARGB2C, per ogni capo
+      *     trattato, PREZZO-MEM/COSTO-MEM e il margine, distinguendo
+      *     canale B2C/NEGOZIO con lo stesso FLAG-B2C-NO-DT gia'
+      *     calcolato da RIVALUTA-COSTO-ANAMAT (ASOLOB2C); i totali di
+      *     quantita' e margine per canale sono scritti in coda al file
+      *     da SCRIVI-RIEPILOGO-MARGB2C all'uscita di READVE3, cosi' si
+      *     puo' riconciliare il margine B2C rispetto al negozio senza
+      *     dover rileggere tutto il dettaglio
+      *
+      *DUPBARUNI*   09/02/2026
+      *     CERCA-BARUNI-DUPLICATI scandisce MOV_SKU con un cursore
+      *     raggruppato per BARUNI (HAVING COUNT(*) > 1) all'uscita di
+      *     READVE3 e scrive ogni barcode duplicato su FILE-DUPBARUNI:
+      *     se mod_sku_from_cobol (v. CHIAMA-GETBARUNI) dovesse
+      *     ririconsegnare un BARUNI gia' assegnato, il problema si
+      *     vede nel report appena finita la sessione, non al primo
+      *     reclamo per un cartellino doppio arrivato dal negozio
+      *
+      *OVRPREZZO*   09/02/2026
+      *     TRATTA-NO-PREZZO non conferma piu' a vuoto un capo senza
+      *     prezzo al pubblico: chiede prima se si tratta di un
+      *     override supervisore, e in quel caso GESTIONE-OVERRIDE-
+      *     PREZZO raccoglie sigla, motivo e il prezzo da applicare
+      *     (stesso schema di GESTIONE-OVERRIDE-COCASMA in ASSSVSRT.
+      *     cbl), registra la deroga su FILE-OVRPREZZO e lascia il
+      *     prezzo impostato; senza override resta il comportamento
+      *     di prima (prezzo zero, *sempre0*)
+      *
+      *DDTNUM*      09/02/2026
+      *     VERIFICA-NUMERAZIONE-DDT confronta, ogni volta che
+      *     LEGGI-PARAMDT legge il contatore DPARAM prima di
+      *     incrementarlo, il nuovo NUMERO-DDT con l'ultimo visto in
+      *     questa sessione: un numero non maggiore del precedente e'
+      *     un duplicato, uno non consecutivo e' un salto, entrambi
+      *     finiscono su FILE-DDTNUM cosi' un contatore toccato a mano
+      *     o letto in corsa da due sessioni si scopre subito
+      *
+      *PREVDDT*     09/02/2026
+      *     MOSTRA-TAB-UNICO-DDT non mostra piu' solo AS/CL/MAX-CAPI:
+      *     ogni riga porta anche i CAPI-LETTI di checkpoint (v.
+      *     RIPARTENZA) e a fine tabella compare il totale MAX-CAPI/
+      *     CAPI-LETTI, scritto anche su FILE-PREVDDT. Cosi' la
+      *     conferma "CORRETTI? SI/NO" che precede la cartellinatura
+      *     vera e propria si basa su quanto manca davvero da leggere,
+      *     non solo sull'elenco AS/CL appena digitato
+      *
+      *ETICHVUOTA*  09/02/2026
+      *     SCORRI-TB stampava l'etichetta vuota di fine lotto (v.
+      *     nota storica *etich-vuota* 17/FEB/2006) anche quando la
+      *     tabella dei singoli era vuota, cioe' senza aver stampato
+      *     nessun cartellino vero da dover spingere fuori: ora la
+      *     stampa solo se QT-NUM-ELEM-EFF OF PARTAB-SING e' > 0, un
+      *     confine di batch reale invece del workaround fisso
+      *
+      *FIFRA*      09/02/2026
+      *     la bolla girata a un conto di fatturazione franchising
+      *     (CONTO-FATTURA-MEM, v. nota storica *FIFRA* 08/01/03)
+      *     scriveva sempre VAL-REC OF REC-BOLLE a SPACES; ora il
+      *     campo porta il codice di layout configurato per quel
+      *     conto nella catena DPARAM (tipo FRAN, v. WPARAM91,
+      *     CARICA-PARAM-FRANCH/VERIFICA-LAYOUT-FRANCH) cosi' ogni
+      *     punto vendita franchising puo' avere un proprio layout di
+      *     ricezione senza toccare il programma; se non configurato
+      *     il campo resta a SPACES come prima
+      *
+      *SITPFNEG*   09/02/2026
+      *     QTA-GIAC-VIRTUALE OF REC-SITPF era un campo calcolato ma
+      *     mai utilizzato: ora SCRIVI-RECORD lo rilegge al volo
+      *     (VERIFICA-GIAC-VIRTUALE, su una copia indipendente
+      *     REC-SITPF-CHK) prima di scaricare MOVMAG/SITPF e blocca la
+      *     conferma del picking se il totale dei capi in uscita
+      *     porterebbe la giacenza virtuale sotto zero, scrivendo il
+      *     movimento bloccato su FILE-REPOVPICK
+      *
+      *ANNULLADDT*  09/02/2026
+      *     il codice "@" (storno totale, gia' previsto da LETT-ANN-
+      *     TUTTO) si limitava ad azzerare IND-CAPI-LETTI senza
+      *     liberare le tabelle ne' lasciare traccia dello storno:
+      *     ANNULLA-DDT-TUTTO ora azzera il lotto come all'avvio di un
+      *     nuovo magazzino e scrive un record di audit (conto,
+      *     magazzino, capi annullati) su FILE-ANNULLADDT
+      *
+      *BACKORDER*  09/02/2026
+      *     in automatico RISP-NO-GIAC resta "N" (v. TRATTA-NO-GIAC),
+      *     quindi un capo senza giacenza veniva solo scartato con un
+      *     beep, senza lasciare traccia per il riassortimento: ora
+      *     TRATTA-LEGGI accoda una riga (conto, magazzino, articolo,
+      *     taglia, quantita' mancante, data) su FILE-BACKORD prima
+      *     di scartare la lettura, cosi' il riassortimento ha una
+      *     coda delle rotture di stock da evadere
+      *
+      *LINGCART*   09/02/2026
+      *     il cartellino manca-giac./prezzo (APRI-STAMPA, INTESTA-
+      *     PAGINA) stampava sempre le intestazioni in italiano anche
+      *     per le destinazioni estere: ora un nuovo tipo di parametro
+      *     nella catena DPARAM (tipo LING, v. WPARAM92, CARICA-PARAM-
+      *     LINGUA/VERIFICA-LINGUA-CART) associa allo stato della
+      *     destinazione (STATO OF REC-INDIRIZZI) una lingua di stampa;
+      *     se configurata "EN" le intestazioni passano in inglese,
+      *     altrimenti restano in italiano come prima
+      *
+      *MAXART*     09/02/2026
+      *     TABELLA-ARTICOLI-LETTI era ferma a OCCURS 5000 (v. la
+      *     vecchia DISPLAY "... da allargare" in TRATTA-SITPF-3, mai
+      *     seguita da un intervento): il limite fisico della tabella
+      *     e' ora raddoppiato a 10000 e resta gestito da QTABEL, ma il
+      *     limite operativo effettivo (NUM-ELEM-MAX-ART, passato come
+      *     QT-NUM-ELEM-MAX OF PARTAB-ART) e' regolabile senza
+      *     ricompilare tramite un nuovo parametro nella catena DPARAM
+      *     (tipo MAXA, v. WPARAM93, CARICA-PARAM-MAXART); se non
+      *     configurato, o fuori dai limiti ammessi, resta a 5000 come
+      *     prima
+      *
+      *CARTRT*     09/02/2026
+      *     i cartellini (etichette IGP) finivano tutti su FILE-PEND, un
+      *     unico file accumulato per l'intera sessione la cui stampa
+      *     finale era gia' disattivata (v. CALL-COMMAND-2: "non stampa
+      *     i pendenti, verranno stampati manualmente se necessario"),
+      *     quindi senza un intervento manuale il cartellino non
+      *     raggiungeva mai la stazione di confezionamento in tempo
+      *     utile per il corriere: ora, se l'operatore risponde "S" al
+      *     prompt "Invio cartellini in tempo reale", ogni cartellino
+      *     composto da SCORRI-TB-SING viene anche inviato subito
+      *     (INVIA-CARTELLINO-CORRIERE) tramite lo stesso ponte PYTHON
+      *     gia' usato per avanzamento/disimpegno, in aggiunta - non in
+      *     sostituzione - al flusso IGP/FILE-PEND esistente; se
+      *     l'operatore risponde "N" il comportamento resta quello
+      *     storico
+      *
+      *RIPARTENZA2*  09/02/2026
+      *     *RIPARTENZA* recupera i capi letti per AS/CL ma solo fino
+      *     all'ultimo DDT avanzato: se l'interruzione cade proprio
+      *     mentre TRATTA-LETTI sta chiudendo una bolla (lock preso,
+      *     numero DDT assegnato, stampe/MOVSKU in corso) quella bolla
+      *     non risultava in nessun modo riconoscibile alla ripresa;
+      *     ora SEGNA-INIZIO-BOLLA/SEGNA-FINE-BOLLA marcano inizio e
+      *     fine regolare di ogni bolla e, all'apertura della tabella
+      *     AS/CL di un conto/magazzino, VERIFICA-BOLLA-INTERROTTA
+      *     avvisa l'operatore se l'ultima bolla era rimasta in corso
+      *
+008200 ENVIRONMENT DIVISION.
 008300 CONFIGURATION SECTION.                                                   
 008400 SOURCE-COMPUTER.  HP-3000.                                               
 008500 OBJECT-COMPUTER.  HP-3000.                                               
 008600 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.          
-      *ESTETA* 
-      *REPOSITORY.
-      *      FUNCTION idxtg
-      *      FUNCTION tgxid.                   
-008700*BUDA*                                                                    
+      *ESTETA*
+       REPOSITORY.
+           FUNCTION idxtg
+           FUNCTION tgxid.
+008700*BUDA*
 008800 INPUT-OUTPUT SECTION.                                                    
 008900     FILE-CONTROL.                                                        
 009000     SELECT FILE-BC ASSIGN TO "BARCNEG"                                 
               ORGANIZATION IS LINE SEQUENTIAL.
-009100     SELECT FILE-PEND ASSIGN TO "PEND"                                  
+009100     SELECT FILE-PEND ASSIGN TO "PEND"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *NOGIACREP*
+           SELECT FILE-REPNOGIAC ASSIGN TO "REPNOGIAC"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *FATTEL*
+           SELECT FILE-FATTEL ASSIGN TO "FATTEL"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *ARCHCART*
+           SELECT FILE-ARCHCART ASSIGN TO "ARCHCART"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *RIEPSITPF*
+           SELECT FILE-REPSITPF ASSIGN TO "REPSITPF"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *RIEPMOVSKU*
+           SELECT FILE-REPMOVSKU ASSIGN TO "REPMOVSKU"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *ANAMATLOG*
+           SELECT FILE-ANAMATLOG ASSIGN TO "ANAMATLOG"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *PARAMDIFF*
+           SELECT FILE-PARAMSNAP ASSIGN TO "PARAMSNAP"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-PARAMDIFF ASSIGN TO "PARAMDIFF"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *SCALATG*
+           SELECT FILE-REPSCALA ASSIGN TO "REPSCALA"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *MARGB2C*
+           SELECT FILE-MARGB2C ASSIGN TO "MARGB2C"
               ORGANIZATION IS LINE SEQUENTIAL.
-009200*                                                                         
+      *DUPBARUNI*
+           SELECT FILE-DUPBARUNI ASSIGN TO "DUPBARUNI"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *OVRPREZZO*
+           SELECT FILE-OVRPREZZO ASSIGN TO "OVRPREZZO"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *DDTNUM*
+           SELECT FILE-DDTNUM ASSIGN TO "DDTNUM"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *DDTPROD*
+           SELECT FILE-DDTPROD ASSIGN TO "DDTPROD"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *PREVDDT*
+           SELECT FILE-PREVDDT ASSIGN TO "PREVDDT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *SITPFNEG*
+           SELECT FILE-REPOVPICK ASSIGN TO "REPOVPICK"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *ANNULLADDT*
+           SELECT FILE-ANNULLADDT ASSIGN TO "ANNULLADDT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *BACKORDER*
+           SELECT FILE-BACKORD ASSIGN TO "BACKORD"
+              ORGANIZATION IS LINE SEQUENTIAL.
+009200*
 009300 DATA DIVISION.                                                           
 009400*BUDA*                                                                    
 009500*                                                                         
@@ -182,9 +475,62 @@
         05 T-9                 PIC X.
         05 BARUNI-S            PIC X(13).                                          
 010900*                                                                         
-011000 FD FILE-PEND DATA RECORD REC-PEND.                                       
-011100 01 REC-PEND             PIC X(132).                                      
-011200*                                                                         
+011000 FD FILE-PEND DATA RECORD REC-PEND.
+011100 01 REC-PEND             PIC X(132).
+      *NOGIACREP*
+       FD FILE-REPNOGIAC DATA RECORD REC-REPNOGIAC.
+       01 REC-REPNOGIAC         PIC X(80).
+      *FATTEL*
+       FD FILE-FATTEL DATA RECORD REC-FATTEL.
+       01 REC-FATTEL            PIC X(200).
+      *ARCHCART*
+       FD FILE-ARCHCART DATA RECORD REC-ARCHCART.
+       01 REC-ARCHCART          PIC X(80).
+      *RIEPSITPF*
+       FD FILE-REPSITPF DATA RECORD REC-REPSITPF.
+       01 REC-REPSITPF          PIC X(80).
+      *RIEPMOVSKU*
+       FD FILE-REPMOVSKU DATA RECORD REC-REPMOVSKU.
+       01 REC-REPMOVSKU         PIC X(80).
+      *ANAMATLOG*
+       FD FILE-ANAMATLOG DATA RECORD REC-ANAMATLOG.
+       01 REC-ANAMATLOG         PIC X(80).
+      *PARAMDIFF*
+       FD FILE-PARAMSNAP DATA RECORD REC-PARAMSNAP.
+       01 REC-PARAMSNAP         PIC X(40).
+       FD FILE-PARAMDIFF DATA RECORD REC-PARAMDIFF.
+       01 REC-PARAMDIFF         PIC X(80).
+      *SCALATG*
+       FD FILE-REPSCALA DATA RECORD REC-REPSCALA.
+       01 REC-REPSCALA          PIC X(80).
+      *MARGB2C*
+       FD FILE-MARGB2C DATA RECORD REC-MARGB2C.
+       01 REC-MARGB2C           PIC X(80).
+      *DUPBARUNI*
+       FD FILE-DUPBARUNI DATA RECORD REC-DUPBARUNI.
+       01 REC-DUPBARUNI         PIC X(80).
+      *OVRPREZZO*
+       FD FILE-OVRPREZZO DATA RECORD REC-OVRPREZZO.
+       01 REC-OVRPREZZO         PIC X(80).
+      *DDTNUM*
+       FD FILE-DDTNUM DATA RECORD REC-DDTNUM.
+       01 REC-DDTNUM            PIC X(80).
+      *DDTPROD*
+       FD FILE-DDTPROD DATA RECORD REC-DDTPROD.
+       01 REC-DDTPROD           PIC X(80).
+      *PREVDDT*
+       FD FILE-PREVDDT DATA RECORD REC-PREVDDT.
+       01 REC-PREVDDT           PIC X(80).
+      *SITPFNEG*
+       FD FILE-REPOVPICK DATA RECORD REC-REPOVPICK.
+       01 REC-REPOVPICK         PIC X(80).
+      *ANNULLADDT*
+       FD FILE-ANNULLADDT DATA RECORD REC-ANNULLADDT.
+       01 REC-ANNULLADDT        PIC X(80).
+      *BACKORDER*
+       FD FILE-BACKORD DATA RECORD REC-BACKORD.
+       01 REC-BACKORD           PIC X(80).
+011200*
 011300 WORKING-STORAGE SECTION.                                                 
 011400*      
       *ESTETA* 
@@ -239,12 +585,14 @@
 015800  05 TIPO-DOC-DDT          PIC S9(4) COMP.                                
 015900     88 DOC-DDT      VALUE 1.                                             
 016000     88 DOC-NOT-DDT  VALUE 2.                                             
-016100  05 TIPO-MOVIMENTO-DDT    PIC S9(4) COMP.                                
-016200     88 VENDITA       VALUE 1.                                            
-016300     88 TRASFERIMENTO VALUE 2.                                            
-016400     88 C-VISIONE     VALUE 3.                                            
-016500     88 C-LAVAGGIO    VALUE 4.                                            
-016600     88 C-LAVORAZIONE VALUE 5.                                            
+016100  05 TIPO-MOVIMENTO-DDT    PIC S9(4) COMP.
+016200     88 VENDITA       VALUE 1.
+016300     88 TRASFERIMENTO VALUE 2.
+016400     88 C-VISIONE     VALUE 3.
+016500     88 C-LAVAGGIO    VALUE 4.
+016600     88 C-LAVORAZIONE VALUE 5.
+      *RESOMKT*
+           88 C-RESO-MKT    VALUE 6.
 016700  05 TIPO-STAMPA-DDT       PIC S9(4) COMP.                                
 016800     88 PRODOTTI-FINITI   VALUE 1.                                        
 016900     88 MATERIE-PRIME     VALUE 9.                                        
@@ -298,9 +646,25 @@
 021700*                                                                         
 021800 01 REC-INDIRIZZI  COPY YINDIRIZ.                                         
 021900*                                                                         
-022000 01 REC-SITPF COPY YSITPF.    
-022100*                                                                         
-022200 01 MOVMAG  COPY YMOVMAG.                                                  
+022000 01 REC-SITPF COPY YSITPF.
+022100*
+      *SITPFNEG*
+      *     copia indipendente di REC-SITPF usata solo per rileggere
+      *     al volo, al momento della conferma del picking (v.
+      *     VERIFICA-GIAC-VIRTUALE), la QTA-GIAC-VIRTUALE aggiornata
+      *     del C-MAT/magazzino corrente, senza toccare la REC-SITPF
+      *     gia' in uso per la scansione del lotto
+       01 REC-SITPF-CHK COPY YSITPF.
+      *SITPFNEG*
+      *     totale dei capi (TAGLIA per TAGLIA) che SCRIVI-RECORD sta
+      *     per scaricare dalla giacenza virtuale, e switch che
+      *     VERIFICA-GIAC-VIRTUALE accende quando quel totale
+      *     porterebbe la giacenza virtuale sotto zero
+       01 TOT-TAGLIE-NEG-OVP    PIC S9(8) COMP.
+       01 I-TAGLIA-OVP          PIC S9(4) COMP.
+       01 SW-OVERPICK           PIC 9.
+          88 OVERPICK-RILEVATO  VALUE 1.
+022200 01 MOVMAG  COPY YMOVMAG.
 022300*                                                                         
 022400 01 REC-PARAMETRI         COPY YPARAMDT.                                  
 022500 01 REC-PARAM-RID REDEFINES REC-PARAMETRI.                                
@@ -311,9 +675,39 @@
 022400 01 REC-PARAM-FITTIZI      COPY YPARAMDT.                                  
 022500 01 REC-PARAM-FITTIZ-R REDEFINES REC-PARAM-FITTIZI.                                
 022600  03 FILLER               PIC X(4).                                       
-022700  03 PARAM-RIPRADI         COPY WPARAM55.                                     
-022800*      
-022900 01 RIGA-PENDENTI.                                                        
+022700  03 PARAM-RIPRADI         COPY WPARAM55.
+022800*
+      *CAMBUDA*
+       01 REC-PARAM-CAMBIO      COPY YPARAMDT.
+       01 REC-PARAM-CAMBIO-R REDEFINES REC-PARAM-CAMBIO.
+        03 FILLER               PIC X(4).
+        03 PARAM-CAMBIO-HUF     COPY WPARAM77.
+      *
+      *ESTMULTI*
+       01 REC-PARAM-FILIALI     COPY YPARAMDT.
+       01 REC-PARAM-FILIALI-R REDEFINES REC-PARAM-FILIALI.
+        03 FILLER               PIC X(4).
+        03 PARAM-FILIALI-ESTERE COPY WPARAM88.
+      *
+      *FIFRA*
+       01 REC-PARAM-FRANCH      COPY YPARAMDT.
+       01 REC-PARAM-FRANCH-R REDEFINES REC-PARAM-FRANCH.
+        03 FILLER               PIC X(4).
+        03 PARAM-FRANCH         COPY WPARAM91.
+      *
+      *LINGCART*
+       01 REC-PARAM-LINGUA      COPY YPARAMDT.
+       01 REC-PARAM-LINGUA-R REDEFINES REC-PARAM-LINGUA.
+        03 FILLER               PIC X(4).
+        03 PARAM-LINGUA         COPY WPARAM92.
+      *
+      *MAXART*
+       01 REC-PARAM-MAXART      COPY YPARAMDT.
+       01 REC-PARAM-MAXART-R REDEFINES REC-PARAM-MAXART.
+        03 FILLER               PIC X(4).
+        03 PARAM-MAXART         COPY WPARAM93.
+      *
+022900 01 RIGA-PENDENTI.
 023000  03 ANTE-PRIMA-RIGA.                                                     
 023200    10 FILLER        PIC X(9).                                            
 023300    10 NUMERO-P      PIC 9(6).                                            
@@ -336,10 +730,308 @@
 025300  03 QUARTA-RIGA.                                                         
 025500    10 DIV-EUR       PIC X(11).                                           
 025600    10 PREZZO-P-E    PIC Z(7),ZZ.                                         
-025700    10 FILLER        PIC X(12).                                           
-025800*                                                                         
-025900*BUDA*                                                                    
-026000 01 CAMPI-X-WRITE.                                                        
+025700    10 FILLER        PIC X(12).
+025800*
+      *NOGIACREP*
+       01 RIGA-REPNOGIAC.
+           05 CMAT-REP-NG          PIC 9(15).
+           05 FILLER               PIC X.
+           05 TAGLIA-REP-NG        PIC 9.
+           05 FILLER               PIC X.
+           05 MAG-REP-NG           PIC 999.
+           05 FILLER               PIC X.
+           05 CAUSALE-GIAC-REP-NG  PIC X(10).
+           05 FILLER               PIC X.
+           05 CAUSALE-PRZ-REP-NG   PIC X(10).
+           05 FILLER               PIC X.
+           05 PREZZO-REP-NG        PIC Z(5),ZZ.
+           05 FILLER               PIC X.
+           05 DESCR-REP-NG         PIC X(7).
+           05 FILLER               PIC X(20).
+      *FATTEL*
+       01 NUMERO-FATTEL            PIC 9(6) VALUE 0.
+       01 PREZZO-TOT-FATTEL        PIC Z(6)9,99.
+      *ARCHCART*
+       01 RIGA-ARCHCART.
+           05 DDT-ARCHCART         PIC 9(6).
+           05 FILLER               PIC X VALUE ";".
+           05 CMAT-ARCHCART        PIC 9(14).
+           05 FILLER               PIC X VALUE ";".
+           05 NOME-ARCHCART        PIC X(14).
+           05 FILLER               PIC X VALUE ";".
+           05 DIV-ARCHCART         PIC X(11).
+           05 FILLER               PIC X VALUE ";".
+           05 PREZZO-ARCHCART      PIC Z(7),ZZ.
+      *RIEPSITPF*
+      *     totali di confronto SITPF/MOVMAG per il magazzino in
+      *     corso, azzerati all'ingresso di TRATTA-SITPF-3 e scritti
+      *     su FILE-REPSITPF alla sua uscita
+       01 TOT-QTA-SITPF-MEM      PIC S9(9) COMP.
+       01 TOT-QTA-MOVMAG-MEM     PIC S9(9) COMP.
+       01 RIGA-REPSITPF.
+           05 MAG-REP-SP           PIC 999.
+           05 FILLER               PIC X VALUE ";".
+           05 QTA-SITPF-REP-SP     PIC S9(7) SIGN LEADING SEPARATE.
+           05 FILLER               PIC X VALUE ";".
+           05 QTA-MOVMAG-REP-SP    PIC S9(7) SIGN LEADING SEPARATE.
+           05 FILLER               PIC X VALUE ";".
+           05 DIFF-REP-SP          PIC S9(7) SIGN LEADING SEPARATE.
+           05 FILLER               PIC X VALUE ";".
+           05 ESITO-REP-SP         PIC X(13).
+      *RIEPMOVSKU*
+      *     elenco dei baruni scritti su MOV_SKU (INSERISCI-MOVSKU)
+      *     per cui non risulta una riga corrispondente uscita su
+      *     BARCNEG (v. VERIFICA-MOVSKU-STAMPA), scritto su
+      *     FILE-REPMOVSKU a fine SCORRI-TAB-SING
+       01 RIGA-REPMOVSKU.
+           05 BARUNI-REP-MS        PIC X(13).
+           05 FILLER               PIC X VALUE ";".
+           05 MAG-REP-MS           PIC 999.
+      *ANAMATLOG*
+      *     una riga per ogni pezzo stampato in cartellino con il
+      *     costo/prezzo COSTO-MEM letto (o rivalutato via RIVALUTA-
+      *     COSTO-ANAMAT) da REC-ANAMAT/ANAMAT_CST: data di stampa,
+      *     operatore, modello e valore usato, cosi' un cartellino
+      *     risultato sbagliato si puo' confrontare con quello che
+      *     ANAMAT conteneva davvero al momento della stampa anche se
+      *     il modello viene riprezzato in seguito
+       01 RIGA-ANAMATLOG.
+           05 DATA-ANAMATLOG-REP   PIC 9(6).
+           05 FILLER               PIC X VALUE ";".
+           05 UTENTE-ANAMATLOG-REP PIC X(8).
+           05 FILLER               PIC X VALUE ";".
+           05 C-MAT-ANAMATLOG-REP  PIC 9(15).
+           05 FILLER               PIC X VALUE ";".
+           05 COSTO-ANAMATLOG-REP  PIC S9(9) SIGN LEADING SEPARATE.
+      *PARAMDIFF*
+      *     istantanea di PARAM-MAG/PARAM-RIPRADI salvata a fine run
+      *     (FILE-PARAMSNAP) e ricaricata all'avvio del run successivo
+      *     per il solo confronto; TROVATO-OLD-PS segna, per ogni
+      *     riga vecchia, se e' stata ritrovata nell'istantanea
+      *     corrente (se no, e' una riga rimossa)
+       01 RIGA-PARAMSNAP.
+           05 TIPO-PARAMSNAP-R     PIC X(4).
+           05 FILLER               PIC X VALUE ";".
+           05 COD-PARAMSNAP-R      PIC X(10).
+           05 FILLER               PIC X VALUE ";".
+           05 VAL-PARAMSNAP-R      PIC X(20).
+       01 W-EOF-PARAMSNAP          PIC X VALUE "N".
+           88 FINE-PARAMSNAP       VALUE "S".
+       01 TAB-PARAMSNAP-OLD.
+           05 NUM-PARAMSNAP-OLD    PIC S9(4) COMP VALUE 0.
+           05 ELEM-PARAMSNAP-OLD OCCURS 40.
+              10 TIPO-OLD-PS       PIC X(4).
+              10 COD-OLD-PS        PIC X(10).
+              10 VAL-OLD-PS        PIC X(20).
+              10 TROVATO-OLD-PS    PIC X VALUE "N".
+       01 RIGA-PARAMDIFF.
+           05 DATA-PARAMDIFF        PIC 9(6).
+           05 FILLER                PIC X VALUE ";".
+           05 TIPO-PARAMDIFF        PIC X(4).
+           05 FILLER                PIC X VALUE ";".
+           05 COD-PARAMDIFF         PIC X(10).
+           05 FILLER                PIC X VALUE ";".
+           05 VAL-VECCHIO-PARAMDIFF PIC X(20).
+           05 FILLER                PIC X VALUE ";".
+           05 VAL-NUOVO-PARAMDIFF   PIC X(20).
+           05 FILLER                PIC X VALUE ";".
+           05 ESITO-PARAMDIFF       PIC X(10).
+       01 COD-PARAMDIFF-NUM         PIC 9(10).
+       01 W-VAL-RIPRADI-DISP        PIC -(4)9.
+       01 IX-PARAMDIFF              PIC S9(4) COMP.
+       01 IX-PARAMDIFF-2            PIC S9(4) COMP.
+       01 IX-PARAMDIFF-3            PIC S9(4) COMP.
+      *SCALATG*
+      *     per ogni indice interno taglia (NTG-NTG=60) verifica che
+      *     tgxid/idxtg siano un giro di boa completo, cioe' che il
+      *     codice taglia esterno ricavato da tgxid(indice) torni
+      *     all'indice di partenza passando di nuovo per idxtg, e
+      *     registra anche la cifra che finisce stampata sul
+      *     cartellino (TAGLIA-ST): una nuova taglia puo' cosi' essere
+      *     verificata prima di arrivare su un'etichetta vera
+       01 RIGA-REPSCALA.
+           05 IND-REPSCALA          PIC 999.
+           05 FILLER                PIC X VALUE ";".
+           05 COD-EST-REPSCALA      PIC 9(4).
+           05 FILLER                PIC X VALUE ";".
+           05 IND-VERIF-REPSCALA    PIC 999.
+           05 FILLER                PIC X VALUE ";".
+           05 CIFRA-CART-REPSCALA   PIC 9.
+           05 FILLER                PIC X VALUE ";".
+           05 ESITO-REPSCALA        PIC X(10).
+       01 IX-REPSCALA                PIC S9(4) COMP.
+      *MARGB2C*
+      *     riconciliazione margine B2C/negozio: PREZZO-MEM e
+      *     COSTO-MEM sono gia' quelli usati per valorizzare PREZZO-
+      *     ELEM/COSTO-ELEM (vedi VACO), FLAG-B2C-NO-DT e' gia' stato
+      *     calcolato da RIVALUTA-COSTO-ANAMAT per questo stesso capo:
+      *     REGISTRA-MARGINE-B2C scrive una riga per capo su
+      *     FILE-MARGB2C e accumula i totali di canale, scritti come
+      *     righe di riepilogo in FINE
+       01 MARGINE-MEM                PIC S9(9) COMP.
+       01 TOT-MARG-B2C-QTA           PIC S9(7) COMP VALUE 0.
+       01 TOT-MARG-B2C-VAL           PIC S9(11) COMP VALUE 0.
+       01 TOT-MARG-NEG-QTA           PIC S9(7) COMP VALUE 0.
+       01 TOT-MARG-NEG-VAL           PIC S9(11) COMP VALUE 0.
+       01 RIGA-MARGB2C.
+           05 CMAT-MARGB2C           PIC 9(15).
+           05 FILLER                 PIC X VALUE ";".
+           05 MAG-MARGB2C            PIC 999.
+           05 FILLER                 PIC X VALUE ";".
+           05 CANALE-MARGB2C         PIC X(8).
+           05 FILLER                 PIC X VALUE ";".
+           05 PREZZO-MARGB2C         PIC -(6)9,99.
+           05 FILLER                 PIC X VALUE ";".
+           05 COSTO-MARGB2C          PIC -(6)9,99.
+           05 FILLER                 PIC X VALUE ";".
+           05 MARGINE-MARGB2C        PIC -(6)9,99.
+       01 RIGA-MARGB2C-TOT.
+           05 CANALE-MARGB2C-TOT     PIC X(8).
+           05 FILLER                 PIC X VALUE ";".
+           05 QTA-MARGB2C-TOT        PIC Z(6)9.
+           05 FILLER                 PIC X VALUE ";".
+           05 VAL-MARGB2C-TOT        PIC -(9)9,99.
+      *DUPBARUNI*
+      *     a fine elaborazione CERCA-BARUNI-DUPLICATI scandisce
+      *     MOV_SKU con un cursore raggruppato per BARUNI e scrive su
+      *     FILE-DUPBARUNI ogni barcode che compare piu' di una volta,
+      *     cosi' un BARUNI rigenerato per errore (es. python ritorna
+      *     un codice gia' assegnato) si scopre subito e non solo
+      *     quando arriva un reclamo dal negozio
+       01 DUPBARUNI-BARUNI           PIC X(13).
+       01 DUPBARUNI-NRO              PIC S9(9) COMP.
+       01 FLAG-CURSORE-DUPBARUNI     PIC S9(4) COMP.
+       01 TOT-DUPBARUNI              PIC S9(7) COMP VALUE 0.
+       01 RIGA-DUPBARUNI.
+           05 BARUNI-REP-DB          PIC X(13).
+           05 FILLER                PIC X VALUE ";".
+           05 NRO-OCC-REP-DB         PIC Z(6)9.
+      *OVRPREZZO*
+      *     GESTIONE-OVERRIDE-PREZZO ricalca l'override supervisore
+      *     di OVRCOCASMA (v. ASSSVSRT.cbl): quando manca il prezzo al
+      *     pubblico, invece di confermare a vuoto il capo con prezzo
+      *     zero, il supervisore puo' inserire sigla, motivo e il
+      *     prezzo da applicare; la deroga e' registrata su
+      *     FILE-OVRPREZZO e SW-OVERRIDE-PREZZO-OK segnala a
+      *     TRATTA-LEGGI (v. *sempre0*) di non azzerare il prezzo
+      *     appena impostato dal supervisore
+       01 OVER-SIGLA-SUPERV-PRZ      PIC X(8).
+       01 OVER-MOTIVO-PRZ            PIC X(30).
+       01 PREZZO-OVERRIDE-IN         PIC 9(7)V99.
+       01 RIGA-OVRPREZZO.
+           05 CMAT-OVRPREZZO         PIC 9(15).
+           05 FILLER                 PIC X VALUE ";".
+           05 DATA-OVRPREZZO         PIC 9(6).
+           05 FILLER                 PIC X VALUE ";".
+           05 SIGLA-OVRPREZZO        PIC X(8).
+           05 FILLER                 PIC X VALUE ";".
+           05 MOTIVO-OVRPREZZO       PIC X(30).
+           05 FILLER                 PIC X VALUE ";".
+           05 PREZZO-OVRPREZZO       PIC Z(6)9,99.
+      *DDTNUM*
+      *     NUMERO-DDT e' letto da LEGGI-PARAMDT prima che AGG-DPARAM
+      *     lo incrementi: VERIFICA-NUMERAZIONE-DDT confronta ogni
+      *     nuovo numero con l'ultimo visto in questa sessione e segna
+      *     su FILE-DDTNUM un salto (numero non consecutivo, es. il
+      *     contatore DPARAM e' stato toccato a mano) o un duplicato
+      *     (numero non maggiore del precedente, es. due sessioni
+      *     hanno letto lo stesso contatore senza che l'incremento
+      *     fosse ancora visibile); il primo DDT della sessione non
+      *     ha un precedente noto e serve solo da punto di partenza
+       01 W-ULTIMO-NUMERO-DDT        PIC 9(6) VALUE 0.
+       01 SW-PRIMA-DDT-SESSIONE      PIC X VALUE "S".
+          88 PRIMA-DDT-SESSIONE      VALUE "S".
+       01 RIGA-DDTNUM.
+           05 NUMERO-DDTNUM          PIC 9(6).
+           05 FILLER                 PIC X VALUE ";".
+           05 PRECEDENTE-DDTNUM      PIC 9(6).
+           05 FILLER                 PIC X VALUE ";".
+           05 ESITO-DDTNUM           PIC X(10).
+      *DDTPROD*
+      *     totale DDT avanzati (AVANZA-DDT) e cartellini corriere
+      *     inviati (INVIA-CARTELLINO-CORRIERE) in questa sessione: una
+      *     sola riga di riepilogo scritta su FILE-DDTPROD alla FINE,
+      *     cosi' un programma esterno (v. DASHOPER) puo' confrontare
+      *     il volume spedito con i capi lavorati dal sorter senza
+      *     dover contare righe di log incidentali
+       01 W-TOT-DDT-PRODOTTI         PIC 9(6) VALUE 0.
+       01 W-TOT-CARTELLINI-INVIATI   PIC 9(6) VALUE 0.
+      *     entrambi i totali sono zero-padded (non Z(5)9): vanno
+      *     riletti come numerici da DASHOPER, e uno zero-suppress
+      *     scriverebbe spazi al posto degli zeri a sinistra
+       01 RIGA-DDTPROD.
+           05 DATA-DDTPROD           PIC 9(6).
+           05 FILLER                 PIC X VALUE ";".
+           05 TOT-DDT-DDTPROD        PIC 9(6).
+           05 FILLER                 PIC X VALUE ";".
+           05 TOT-CARTELLINI-DDTPROD PIC 9(6).
+      *PREVDDT*
+      *     totali MAX-CAPI/CAPI-LETTI dell'intera TAB-UNICO-DDT,
+      *     accumulati da SCRIVI-RIGA-PREVDDT mentre MOSTRA-TAB-UNICO-
+      *     DDT scandisce la tabella, e riportati da SCRIVI-TOTALE-
+      *     PREVDDT sull'ultima riga del preview
+       01 TOT-MAX-CAPI-PREV          PIC S9(7) COMP VALUE 0.
+       01 TOT-CAPI-LETTI-PREV        PIC S9(7) COMP VALUE 0.
+       01 RIGA-PREVDDT.
+           05 AS-PREVDDT             PIC 99.
+           05 FILLER                 PIC X VALUE ";".
+           05 CL-PREVDDT             PIC 99.
+           05 FILLER                 PIC X VALUE ";".
+           05 MAXCAPI-PREVDDT        PIC Z(5)9.
+           05 FILLER                 PIC X VALUE ";".
+           05 CAPILETTI-PREVDDT      PIC Z(5)9.
+       01 RIGA-PREVDDT-TOT.
+           05 ETICHETTA-PREVDDT-TOT  PIC X(6) VALUE "TOTALE".
+           05 FILLER                 PIC X VALUE ";".
+           05 FILLER                 PIC X VALUE ";".
+           05 MAXCAPI-PREVDDT-TOT    PIC Z(6)9.
+           05 FILLER                 PIC X VALUE ";".
+           05 CAPILETTI-PREVDDT-TOT  PIC Z(6)9.
+      *SITPFNEG*
+      *     traccia, su FILE-REPOVPICK, ogni movimento bloccato da
+      *     VERIFICA-GIAC-VIRTUALE perche' avrebbe portato sotto zero
+      *     la giacenza virtuale dell'articolo/magazzino
+       01 RIGA-REPOVPICK.
+           05 CMAT-REP-OVP           PIC 9(15).
+           05 FILLER                 PIC X VALUE ";".
+           05 MAG-REP-OVP            PIC S9(4).
+           05 FILLER                 PIC X VALUE ";".
+           05 GIACVIRT-REP-OVP       PIC -(7)9.
+           05 FILLER                 PIC X VALUE ";".
+           05 MOVIMENTO-REP-OVP      PIC -(7)9.
+      *ANNULLADDT*
+      *     traccia, su FILE-ANNULLADDT, ogni storno totale (codice "@"
+      *     in TRATTA-STORNO) del lotto in lettura, prima che diventi
+      *     una bolla/DDT vera e propria: conto, magazzino e numero di
+      *     capi azzerati
+       01 RIGA-ANNULLADDT.
+           05 CONTO-ANN              PIC 9(8).
+           05 FILLER                 PIC X VALUE ";".
+           05 MAG-ANN                PIC 999.
+           05 FILLER                 PIC X VALUE ";".
+           05 CAPI-ANN               PIC Z(5)9.
+      *BACKORDER*
+      *     riga di coda per il riassortimento: ogni capo scartato
+      *     da TRATTA-LEGGI per mancanza di giacenza finisce qui con
+      *     la quantita' mancante, cosi' il magazzino puo' evadere
+      *     la rottura di stock senza rileggere i log di sessione
+       01 RIGA-BACKORD.
+           05 CONTO-BACKORD          PIC 9(8).
+           05 FILLER                 PIC X VALUE ";".
+           05 MAG-BACKORD            PIC 999.
+           05 FILLER                 PIC X VALUE ";".
+           05 CMAT-BACKORD           PIC 9(15).
+           05 FILLER                 PIC X VALUE ";".
+           05 DMAT-BACKORD           PIC X(7).
+           05 FILLER                 PIC X VALUE ";".
+           05 TAGLIA-BACKORD         PIC 9.
+           05 FILLER                 PIC X VALUE ";".
+           05 QTA-BACKORD            PIC Z(3)9.
+           05 FILLER                 PIC X VALUE ";".
+           05 DATA-BACKORD           PIC 9(6).
+       01 QTA-MANCANTE-BACKORD       PIC S9(4) COMP.
+025900*BUDA*
+026000 01 CAMPI-X-WRITE.
 026100  05 RIF-INTR-WR        PIC 9(12).                                        
 026200  05 CONTO-CLI-WR       PIC S9(9) COMP.                                   
 026300  05 CONTO-DEST-WR      PIC S9(9) COMP.                                   
@@ -347,8 +1039,10 @@
 026500  05 DEST-WR            PIC S9(4) COMP.                                   
 026600     88 X-ESTERO     VALUE 3.                                             
 026700     88 X-RESIDUO    VALUE 2.                                             
-026800  05 DIVISA-WR          PIC XXXX.                                         
-026900  05 LISTINO-WR         PIC 9(4).                                         
+026800  05 DIVISA-WR          PIC XXXX.
+      *CAMBUDA*
+           88 DIVISA-WR-HUF   VALUE "HUF".
+026900  05 LISTINO-WR         PIC 9(4).
 027000  05 CAUSALE-WR         PIC X(4).                                         
 027100*                                                                         
 027200 01 DATA-CARICO-WR      PIC 9(6).                                         
@@ -356,9 +1050,11 @@
 027400*                                                                         
 027500*BUDA*                                                                    
 027600*                                                                         
-027700 01 LISTINO-MEM      PIC 9999.                                            
-027800 01 DIVISA-MEM    PIC X(4).                                               
-027900*                                                                         
+027700 01 LISTINO-MEM      PIC 9999.
+027800 01 DIVISA-MEM    PIC X(4).
+      *CAMBUDA*
+          88 DIVISA-MEM-HUF  VALUE "HUF".
+027900*
 028000*PRODI*                                                                   
 028100 01 CAMBIO-MEM   PIC S9(9) COMP.                                          
 028200*                                                                         
@@ -375,8 +1071,13 @@
 029300  05 CONTA-RIGHE           PIC S9(4) COMP.                                
 029400  05 USCITA-PROGRAMMA      PIC S9(4) COMP.                                
 029600  05 RISP-NO-GIAC        PIC X.                                           
-029700*NOPRZ*                                                                   
-029800  05 RISP-NO-PREZZO      PIC X.                                           
+029700*NOPRZ*
+029800  05 RISP-NO-PREZZO      PIC X.
+      *OVRPREZZO*
+         05 RISP-OVERRIDE-PREZZO PIC X.
+            88 SI-OVERRIDE-PREZZO VALUE "S" "s".
+         05 SW-OVERRIDE-PREZZO-OK PIC X.
+            88 OVERRIDE-PREZZO-APPLICATO VALUE "S".
 029900*BUDA*                                                                    
 030000  05 FLAG-ANACON       PIC X.                                             
 030100  05 SOC-COM              PIC 99.                                         
@@ -422,7 +1123,14 @@
 034100  05 FINITO             PIC S9(4) COMP.                                   
 034200     88 FINE-FILE VALUE 1.                                                
 034300  05 IND-4              PIC S9(4) COMP.                                   
-034400  05 CONFERMA-STORNO PIC XX.                                              
+034400  05 CONFERMA-STORNO PIC XX.
+      *RESOMKT*
+      *     distingue, sullo STORNO, un reso rientrato dal canale
+      *     marketplace da un normale storno vendita, cosi' il DDT
+      *     generato porta la causale C-RESO-MKT invece di VENDITA
+        05 RISP-RESO-MKT    PIC X.
+           88 SI-RESO-MKT   VALUE "S" "s".
+           88 NO-RESO-MKT   VALUE "N" "n" SPACE.
 034500  05 C-MAT-MEM  PIC 9(15).                                                
 034600*T5000*                                                                   
 034700  05 USCITA-DEVICE  PIC S9(4) COMP.                                       
@@ -456,8 +1164,13 @@
 037500* 05 AA-COM-R         PIC 99.                                             
 037600*                                                                         
 037700*                                                                         
-037800 01 PARQDATA  COPY QPARDATS.                                              
-037900 01 PARGEN    COPY QPARGEN.                                               
+037800 01 PARQDATA  COPY QPARDATS.
+037850 01 Q-DATA-E         PIC 9(6).
+037860 01 Q-DATA-I         PIC 9(8).
+037870 01 Q-SETTIMANA      PIC 9(6).
+037880 01 NUM-BOLLA-TAGLIO-FODERE PIC 9(6).
+037890 01 PAR-FITTIZIO-1         PIC 9(6).
+037900 01 PARGEN    COPY QPARGEN.
 038000 01 PARAGGPF  COPY PARAGGPF.                                              
 038100*                                                                         
 038200 01 CODICE-CONTO PIC 9(8).                                                
@@ -472,7 +1185,7 @@
 039100 01 TABELLA-SINGOLI.                                                      
       *MOVSKU                             
 039200*  05 ELEM-TAB-SING     PIC X(23) OCCURS 9999.                             
-        05 ELEM-TAB-SING     PIC X(36) OCCURS 9999.
+        05 ELEM-TAB-SING     PIC X(37) OCCURS 9999.
 039300*                                                                         
 039400 01 ELEMENTO-SINGOLI.                                                     
 039500*  05 CONT-SING         PIC S9(4) COMP.                                    
@@ -482,7 +1195,10 @@
 039800  05 PREZZO-SING       PIC S9(9) COMP.                                    
 039900  05 PRIMA-TG-SING     PIC S9(4) COMP. 
       *MOVSKU
-        05 SKU-SING          PIC X(13).                                      
+        05 SKU-SING          PIC X(13).
+      *RIEPMOVSKU*
+        05 MOVSKU-STAMPATO-SING PIC X.
+           88 BARUNI-STAMPATO  VALUE "S".
 040000*                                                                         
 040100 01 PARTAB-SING       COPY QPARTAB.                                       
 040200*                                                                         
@@ -516,12 +1232,14 @@
            01 DISIMPEGNA       PIC XX.
            01 DA-TRASFERIRE    PIC S9(8) COMP.
 042700*                                                                         
-042800 01 C-MAT-COM COPY DANCODMT.                                              
+042800 01 C-MAT-COM COPY DANCODMT REPLACING
+042810          DANCODMT-NOME BY C-MAT-COM
+042820          DANCODMT-RID  BY C-MAT-TRANS-RID.
 042900*                                                                         
 043000 01 COM-QTA-DISP     PIC S9(4) COMP.                                      
 043100*                                                                         
 043200 01 TABELLA-ARTICOLI-LETTI.                                               
-043300  03 ART-TAB-LETTI   OCCURS 5000.                                          
+043300  03 ART-TAB-LETTI   OCCURS 10000.
 043400   05 TAB-ART        PIC S9(15) COMP-3.                                   
 043500   05 D-MAT-TAB      PIC X(7).                                            
 043600*BUDA*                                                                    
@@ -554,7 +1272,9 @@
 045900 01 QTA-TAGLIE-NEG.                                                       
 046000     10 QTA-TAGLIA-NEG PIC S9(4) COMP COPY NTGOCCURS.                           
 046100*                                                                         
-046200 01 NUM-ELEM-MAX-ART  PIC S9(4) COMP VALUE 5000.                           
+046200 01 NUM-ELEM-MAX-ART  PIC S9(8) COMP VALUE 5000.
+      *MAXART*
+       01 NUM-ELEM-FISICO-ART  PIC S9(8) COMP VALUE 10000.
 046300*                                                                         
 046400 01 PARTAB-ART   COPY QPARTAB.                                            
 046500*                                                                         
@@ -566,6 +1286,9 @@
 047100*PRZBU*                                                                   
 047200   10 CAUSALE-NO-GIAC      PIC X(10).                                     
 047300   10 CAUSALE-NO-PRZ       PIC X(10).                                     
+      *NOGIACREP*
+           10 TAGLIA-NO-GIAC      PIC 9.
+           10 MAG-NO-GIAC         PIC 999.
 047400*                                                                         
 047500 01 IND-CAPI-NO-GIAC      PIC S9(4) COMP.                                 
 047600*                                                                         
@@ -732,10 +1455,13 @@
 058600  05 RIGA-DETTAGLIO REDEFINES DATI-RIGA.                                  
 058700    10 FILLER        PIC X(7).                                            
 058800    10 C-MAT-ST      PIC 9(15).                                           
-058900    10 FILLER        PIC XX.                                              
-059000    10 TAGLIA-ST     PIC 9.                                               
-059100    10 FILLER        PIC X(6).                                            
-059200    10 NOME-MOD-ST   PIC X(7).                                            
+058900    10 FILLER        PIC XX.
+059000    10 TAGLIA-ST     PIC 9.
+      *NOGIACREP*
+           10 FILLER        PIC XX.
+           10 MAG-ST         PIC 999.
+059100    10 FILLER        PIC X(4).
+059200    10 NOME-MOD-ST   PIC X(7).
 059300    10 FILLER        PIC X(6).                                            
 059400    10 PREZZO-ST     PIC Z(8).                                            
 059500*EURO1*                                                                   
@@ -827,6 +1553,16 @@
           88 err-as-cl value 1.
        01 SW-FINE-CARICA-TAB PIC 9.
           88 FINE-CARICA-TAB VALUE 1.
+      *TABMAG*
+       01 I-MAG PIC S9(4) COMP.
+       01 SW-MAG-TROVATO PIC 9.
+          88 MAG-TROVATO-IN-TAB VALUE 1.
+      *ESTMULTI*
+       01 I-FIL PIC S9(4) COMP.
+       01 SW-FILIALE-ESTERA PIC 9.
+          88 FILIALE-TROVATA-IN-TAB VALUE 1.
+      *RIEPMOVSKU*
+       01 I-MS PIC S9(4) COMP.
       * 01 XD PIC X VALUE "S".                                            SI-DISPLAY
        01 XD PIC X VALUE "N".                                            NO-DISPLAY
       *----------------------------------------------------------------*
@@ -865,13 +1601,42 @@
 063000 01 DIVISA-PRIMO-LETTO  PIC X(4).                                         
 063100*                                                                         
 063200*T5000*                                                                   
-063300 01 DESTINO-USCITA  PIC 9(2).                                             
+063300 01 DESTINO-USCITA  PIC 9(2).
 063400   88 DESTINO-VALIDO VALUES ARE 73 90 94 27 28 29 34 22.
-063500*                                                                         
+      *ARCHCART*
+       01 ARCHIVIA-CART-IN   PIC X.
+       01 SW-ARCHIVIA-CART   PIC X.
+          88 ARCHIVIA-CARTELLINO VALUE "S".
+      *CARTRT*
+       01 INVIO-RT-CART-IN   PIC X.
+       01 SW-INVIO-RT-CART   PIC X.
+          88 INVIA-CART-REALTIME VALUE "S".
+063500*
 063600*                                                                         
-063700*FIFRA*                                                                   
-063800 01 CONTO-FATTURA-MEM   PIC S9(8) COMP.                                   
-063900*                                                                         
+063700*FIFRA*
+063800 01 CONTO-FATTURA-MEM   PIC S9(8) COMP.
+063900*
+      *FIFRA*
+      *     layout di esportazione BOLLE per il conto di fatturazione
+      *     franchising corrente (v. WPARAM91, VERIFICA-LAYOUT-FRANCH);
+      *     a SPACES se il conto non ha un layout configurato, cosi'
+      *     il record resta uguale a prima dell'introduzione del
+      *     parametro
+       01 I-FRAN                PIC S9(4) COMP.
+       01 SW-FRANCH-TROVATO     PIC 9.
+          88 FRANCH-TROVATO-IN-TAB VALUE 1.
+       01 LAYOUT-FRANCH-TROVATO PIC XX.
+      *LINGCART*
+      *     lingua del cartellino manca-giac./prezzo per lo stato
+      *     estero della destinazione corrente (v. WPARAM92,
+      *     VERIFICA-LINGUA-CART); a SPACES se lo stato non ha una
+      *     lingua configurata, e le intestazioni restano in italiano
+      *     come prima dell'introduzione del parametro
+       01 I-LING                PIC S9(4) COMP.
+       01 SW-LINGUA-TROVATA     PIC 9.
+          88 LINGUA-TROVATA-IN-TAB VALUE 1.
+       01 LINGUA-CART-TROVATA   PIC XX.
+      *
       * NO-DATGE                                                        inizio 
         01 TAB-RIGHE-SOCIETA COPY MAPPASOCIETA.                                                    
       * NO-DATGE                                                        fine 
@@ -960,6 +1725,9 @@
       *MAXCA*
         01 MAX-CAPI-INPUT.
          05 MAX-CAPI-INPUT-R         PIC 9(6).
+      *MAXCA2*
+        01 MAX-CAPI-RIGA-INPUT.
+         05 MAX-CAPI-RIGA-INPUT-R    PIC 9(6).
       *
       *VACO*                                                            inizio
        01 COSTO-MEM                  PIC S9(9) COMP.
@@ -1021,7 +1789,55 @@
            05  INPUT-CONTO        PIC X(8).
            05  INPUT-MAG          PIC X(4).
        01  PY-OUTPUT-REC-B.
-           05  OUTPUT-VAL         PIC X(2).  
+           05  OUTPUT-VAL         PIC X(2).
+
+      *CARTRT*
+       01  PY-INPUT-CARTELLINO.
+           05  INPUT-CART-CONTO   PIC 9(8).
+           05  INPUT-CART-MAG     PIC 999.
+           05  INPUT-CART-DDT     PIC 9(6).
+           05  INPUT-CART-CMAT    PIC 9(14).
+           05  INPUT-CART-NOME    PIC X(14).
+           05  INPUT-CART-DIVISA  PIC X(11).
+           05  INPUT-CART-PREZZO  PIC Z(7),ZZ.
+       01  PY-OUTPUT-CARTELLINO   PIC XX.
+           88 PY-OUTPUT-CARTELLINO-OK VALUE "OK".
+
+      *RIPARTENZA*
+       01  PY-INPUT-CKP-AS-CL.
+           05  INPUT-CKP-CONTO    PIC X(8).
+           05  INPUT-CKP-MAG      PIC X(4).
+           05  INPUT-CKP-AS       PIC 99.
+           05  INPUT-CKP-CL       PIC 99.
+       01  PY-OUTPUT-CKP-AS-CL.
+           05  OUTPUT-CKP-CAPI    PIC 9(6).
+       01  PY-INPUT-SALVA-CKP.
+           05  INPUT-SKP-CONTO    PIC X(8).
+           05  INPUT-SKP-MAG      PIC X(4).
+           05  INPUT-SKP-AS       PIC 99.
+           05  INPUT-SKP-CL       PIC 99.
+           05  INPUT-SKP-CAPI     PIC 9(6).
+       01  PY-OUTPUT-SALVA-CKP    PIC XX.
+
+      *RIPARTENZA2*
+      *     checkpoint di dettaglio, a livello di singola bolla, che
+      *     completa *RIPARTENZA* (quello copre solo il totale capi
+      *     per AS/CL): traccia se l'ultima bolla di un conto/
+      *     magazzino e' rimasta "in corso" a seguito di
+      *     un'interruzione, cosi' la si puo' segnalare all'operatore
+       01  PY-INPUT-CKP-BOLLA.
+           05  INPUT-CKB-CONTO    PIC X(8).
+           05  INPUT-CKB-MAG      PIC X(4).
+       01  PY-OUTPUT-CKP-BOLLA.
+           05  OUTPUT-CKB-STATO   PIC X(1).
+               88 CKB-IN-CORSO    VALUE "I".
+           05  OUTPUT-CKB-DDT     PIC 9(6).
+       01  PY-INPUT-SEGNA-CKB.
+           05  INPUT-SGB-CONTO    PIC X(8).
+           05  INPUT-SGB-MAG      PIC X(4).
+           05  INPUT-SGB-STATO    PIC X(1).
+           05  INPUT-SGB-DDT      PIC 9(6).
+       01  PY-OUTPUT-SEGNA-CKB    PIC XX.
 
 
 
@@ -1044,9 +1860,62 @@
 068100*T5000*                                                                   
 068200               USCITA-DEVICE.                                             
 068300*                                                                         
-068400     MOVE W-FORMATO-INTERNO TO AA-MM-GG-DDT.                              
-068500*T5000*                                                                   
-068600     PERFORM TRATTA-DEV THRU EX-TRATTA-DEV                                
+068400     MOVE W-FORMATO-INTERNO TO AA-MM-GG-DDT.
+068500*T5000*
+      *NOGIACREP*
+           OPEN OUTPUT FILE-REPNOGIAC.
+      *FATTEL*
+           OPEN OUTPUT FILE-FATTEL.
+      *ARCHCART*
+           OPEN OUTPUT FILE-ARCHCART.
+      *RIEPSITPF*
+           OPEN OUTPUT FILE-REPSITPF.
+      *RIEPMOVSKU*
+           OPEN OUTPUT FILE-REPMOVSKU.
+      *ANAMATLOG*
+           OPEN EXTEND FILE-ANAMATLOG.
+      *PARAMDIFF*
+           OPEN EXTEND FILE-PARAMDIFF.
+      *SCALATG*
+           OPEN OUTPUT FILE-REPSCALA.
+      *MARGB2C*
+           OPEN OUTPUT FILE-MARGB2C.
+      *DUPBARUNI*
+           OPEN OUTPUT FILE-DUPBARUNI.
+      *OVRPREZZO*
+           OPEN OUTPUT FILE-OVRPREZZO.
+      *DDTNUM*
+           OPEN OUTPUT FILE-DDTNUM.
+      *DDTPROD*
+           OPEN OUTPUT FILE-DDTPROD.
+      *PREVDDT*
+           OPEN OUTPUT FILE-PREVDDT.
+      *SITPFNEG*
+           OPEN OUTPUT FILE-REPOVPICK.
+      *ANNULLADDT*
+           OPEN OUTPUT FILE-ANNULLADDT.
+      *BACKORDER*
+           OPEN OUTPUT FILE-BACKORD.
+      *TABMAG*
+           PERFORM CARICA-PARAM-MAG THRU EX-CARICA-PARAM-MAG.
+      *PARAMDIFF*
+           PERFORM CARICA-PARAM-RIPRADI THRU EX-CARICA-PARAM-RIPRADI.
+           PERFORM CONFRONTA-PARAM-DIFF THRU EX-CONFRONTA-PARAM-DIFF.
+      *SCALATG*
+           PERFORM VERIFICA-SCALA-TAGLIE THRU EX-VERIFICA-SCALA-TAGLIE.
+      *CAMBUDA*
+           PERFORM CARICA-PARAM-CAMBIO-HUF
+              THRU EX-CARICA-PARAM-CAMBIO-HUF.
+      *ESTMULTI*
+           PERFORM CARICA-PARAM-FILIALI-ESTERO
+              THRU EX-CARICA-PARAM-FILIALI-ESTERO.
+      *FIFRA*
+           PERFORM CARICA-PARAM-FRANCH THRU EX-CARICA-PARAM-FRANCH.
+      *LINGCART*
+           PERFORM CARICA-PARAM-LINGUA THRU EX-CARICA-PARAM-LINGUA.
+      *MAXART*
+           PERFORM CARICA-PARAM-MAXART THRU EX-CARICA-PARAM-MAXART.
+068600     PERFORM TRATTA-DEV THRU EX-TRATTA-DEV
 068700            UNTIL DEV-OK.                                                 
 068800*
       *ASOLOB2C*                                                        inizio
@@ -1062,8 +1931,48 @@
 
 068900     PERFORM TRATTA-NEG THRU EX-TRATTA-NEG                                
 069000               UNTIL USCITA-PROGRAMMA = 1.                                
-069100 FINE.                                                                    
-069200     EXIT PROGRAM.                                                        
+069100 FINE.
+      *NOGIACREP*
+           CLOSE FILE-REPNOGIAC.
+      *FATTEL*
+           CLOSE FILE-FATTEL.
+      *ARCHCART*
+           CLOSE FILE-ARCHCART.
+      *RIEPSITPF*
+           CLOSE FILE-REPSITPF.
+      *RIEPMOVSKU*
+           CLOSE FILE-REPMOVSKU.
+      *ANAMATLOG*
+           CLOSE FILE-ANAMATLOG.
+      *PARAMDIFF*
+           CLOSE FILE-PARAMDIFF.
+      *SCALATG*
+           CLOSE FILE-REPSCALA.
+      *MARGB2C*
+           PERFORM SCRIVI-RIEPILOGO-MARGB2C THRU
+                EX-SCRIVI-RIEPILOGO-MARGB2C.
+           CLOSE FILE-MARGB2C.
+      *DUPBARUNI*
+           PERFORM CERCA-BARUNI-DUPLICATI THRU
+                EX-CERCA-BARUNI-DUPLICATI.
+           CLOSE FILE-DUPBARUNI.
+      *OVRPREZZO*
+           CLOSE FILE-OVRPREZZO.
+      *DDTNUM*
+           CLOSE FILE-DDTNUM.
+      *DDTPROD*
+           PERFORM SCRIVI-RIEPILOGO-DDTPROD THRU
+                EX-SCRIVI-RIEPILOGO-DDTPROD.
+           CLOSE FILE-DDTPROD.
+      *PREVDDT*
+           CLOSE FILE-PREVDDT.
+      *SITPFNEG*
+           CLOSE FILE-REPOVPICK.
+      *ANNULLADDT*
+           CLOSE FILE-ANNULLADDT.
+      *BACKORDER*
+           CLOSE FILE-BACKORD.
+069200     EXIT PROGRAM.
 069300*                                                                         
 069400*                                                                         
 069500*                                                                         
@@ -1081,10 +1990,25 @@
 070600      (QD-STATO OF PARDEED = 0 AND NOT DESTINO-VALIDO)                    
 070700       DISPLAY "Dest. USCITA Err. " DEV-IN                             
              PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
-070800     ELSE                                                                 
-070900       MOVE 1 TO USCITA-DEVICE.                                           
-071000 EX-TRATTA-DEV.                                                           
-071100     EXIT.                                                                
+070800     ELSE
+070900       MOVE 1 TO USCITA-DEVICE.
+      *ARCHCART*
+           IF DEV-OK
+              DISPLAY "Archivia cartellini (S/N) >> " NO ADVANCING
+              MOVE SPACE TO ARCHIVIA-CART-IN
+              ACCEPT ARCHIVIA-CART-IN
+              MOVE ARCHIVIA-CART-IN TO SW-ARCHIVIA-CART
+           END-IF.
+      *CARTRT*
+           IF DEV-OK
+              DISPLAY "Invio cartellini in tempo reale (S/N) >> "
+                      NO ADVANCING
+              MOVE SPACE TO INVIO-RT-CART-IN
+              ACCEPT INVIO-RT-CART-IN
+              MOVE INVIO-RT-CART-IN TO SW-INVIO-RT-CART
+           END-IF.
+071000 EX-TRATTA-DEV.
+071100     EXIT.
 071200*                                                                         
 071300*                                                                         
             TRATTA-IMPEGNATO.
@@ -1140,7 +2064,10 @@
            PERFORM VERIFICA-SOC THRU EX-VERIFICA-SOC
            IF NOT NEG-OK
               GO TO EX-TRATTA-NEG.
-            
+
+      *RIPARTENZA2*
+           PERFORM VERIFICA-BOLLA-INTERROTTA
+                THRU EX-VERIFICA-BOLLA-INTERROTTA.
            PERFORM CARICA-TAB-UNICO-DDT THRU EX-CARICA-TAB-UNICO-DDT.
            IF QT-NUM-ELEM-EFF OF PAR-TAB-UNICO-DDT = 0
                MOVE 0 TO OK-NEG.
@@ -1208,13 +2135,18 @@
                             PERFORM VARYING I-CL FROM 1 BY 1 
                                 UNTIL I-CL > 99
                                 IF CL-IN-R(I-CL) > 0
-                                     MOVE CL-IN-R(I-CL) 
-                                       TO TAB-CL OF DEP-TAB-UNICO-DDT   
-                                     MOVE MAX-CAPI-INPUT-R 
-                                       TO TAB-MAX-CAPI  
-                                     MOVE 0 TO TAB-CAPI-LETTI
-      *                               DISPLAY "INS " DEP-TAB-UNICO-DDT   
-                                     PERFORM INS-TAB-UNICO-DDT THRU 
+                                     MOVE CL-IN-R(I-CL)
+                                       TO TAB-CL OF DEP-TAB-UNICO-DDT
+      *MAXCA2*
+                                     PERFORM VERIFICA-MAX-CAPI-RIGA
+                                          THRU EX-VERIFICA-MAX-CAPI-RIGA
+                                     MOVE MAX-CAPI-RIGA-INPUT-R
+                                       TO TAB-MAX-CAPI
+      *RIPARTENZA*
+                                     PERFORM LEGGI-CHECKPOINT-AS-CL
+                                          THRU EX-LEGGI-CHECKPOINT-AS-CL
+      *                               DISPLAY "INS " DEP-TAB-UNICO-DDT
+                                     PERFORM INS-TAB-UNICO-DDT THRU
                                           EX-INS-TAB-UNICO-DDT 
                                 END-IF
                             END-PERFORM
@@ -1328,6 +2260,33 @@
         EX-VERIFICA-MAX-CAPI.
             EXIT.
 
+      *MAXCA2*
+      *     cap specifico per la singola riga AS/classe, cosi' una
+      *     classe numerosa non consuma tutto il MAX-CAPI dell'intera
+      *     sessione a scapito delle altre righe consolidate nello
+      *     stesso DDT; vuoto = resta valido il MAX-CAPI-INPUT generale
+        VERIFICA-MAX-CAPI-RIGA.
+            DISPLAY "MaxCapi AS=" TAB-AS OF DEP-TAB-UNICO-DDT
+                    " CL=" TAB-CL OF DEP-TAB-UNICO-DDT
+                    " >> (vuoto = " MAX-CAPI-INPUT-R ") " NO ADVANCING.
+            MOVE SPACE TO MAX-CAPI-RIGA-INPUT.
+            ACCEPT MAX-CAPI-RIGA-INPUT.
+            IF MAX-CAPI-RIGA-INPUT = SPACE
+                MOVE MAX-CAPI-INPUT-R TO MAX-CAPI-RIGA-INPUT-R
+            ELSE
+                MOVE 6 TO QD-LL-A QD-LL-B
+                MOVE 0 TO QD-STATO OF PARDEED QD-NR-DEC
+                CANCEL "QDEEDIT"
+                CALL "QDEEDIT" USING PARDEED MAX-CAPI-RIGA-INPUT
+                                       MAX-CAPI-RIGA-INPUT-R
+                IF QD-STATO OF PARDEED NOT = 0
+                    DISPLAY "MaxCapi Err. "
+                    GO TO VERIFICA-MAX-CAPI-RIGA
+                END-IF
+            END-IF.
+        EX-VERIFICA-MAX-CAPI-RIGA.
+            EXIT.
+
       *UNICODDT*                                                        FINE
 
 
@@ -1451,13 +2410,41 @@
            CANCEL "QDBERROR"
 078200        CALL "QDBERROR" USING W-COMMON                                    
 078300       ELSE                                                               
-078400          MOVE W-WORD-ATT TO INDIRIZZO-DPARAM                             
-078500          MOVE NUM-BOLLA-TAGLIO-FODERE TO NUMERO-DDT.                     
-078600 EX-LEGGI-PARAMDT.                                                        
-078700     EXIT.                                                                
-078800*                                                                         
-078900*                                                                         
-079000 DBGET-PARAMDT.                                                           
+078400          MOVE W-WORD-ATT TO INDIRIZZO-DPARAM
+078500          MOVE NUM-BOLLA-TAGLIO-FODERE TO NUMERO-DDT.
+      *DDTNUM*
+           PERFORM VERIFICA-NUMERAZIONE-DDT THRU
+                EX-VERIFICA-NUMERAZIONE-DDT.
+078600 EX-LEGGI-PARAMDT.
+078700     EXIT.
+      *DDTNUM*
+       VERIFICA-NUMERAZIONE-DDT.
+           IF PRIMA-DDT-SESSIONE
+              MOVE "N" TO SW-PRIMA-DDT-SESSIONE
+           ELSE
+              IF NUMERO-DDT NOT > W-ULTIMO-NUMERO-DDT
+                 MOVE "DUPLICATO" TO ESITO-DDTNUM
+                 PERFORM SCRIVI-RIGA-DDTNUM THRU EX-SCRIVI-RIGA-DDTNUM
+              ELSE
+                 IF NUMERO-DDT NOT = W-ULTIMO-NUMERO-DDT + 1
+                    MOVE "GAP" TO ESITO-DDTNUM
+                    PERFORM SCRIVI-RIGA-DDTNUM THRU
+                         EX-SCRIVI-RIGA-DDTNUM
+                 END-IF
+              END-IF
+           END-IF.
+           MOVE NUMERO-DDT TO W-ULTIMO-NUMERO-DDT.
+       EX-VERIFICA-NUMERAZIONE-DDT. EXIT.
+      *
+       SCRIVI-RIGA-DDTNUM.
+           MOVE NUMERO-DDT TO NUMERO-DDTNUM.
+           MOVE W-ULTIMO-NUMERO-DDT TO PRECEDENTE-DDTNUM.
+           MOVE RIGA-DDTNUM TO REC-DDTNUM.
+           WRITE REC-DDTNUM.
+       EX-SCRIVI-RIGA-DDTNUM. EXIT.
+078800*
+078900*
+079000 DBGET-PARAMDT.                                                       
 079100     PERFORM TTDBGET THRU EX-TTDBGET.                                     
 079200     MOVE AREA-REC-SET TO REC-PARAM-RID.                                  
 079300 EX-DBGET-PARAMDT.                                                        
@@ -1490,15 +2477,574 @@
 078700     EXIT.                                                                
 078800*
 078900*                                                                         
-079000 DBGET-PARAMDT-FTZ.                                                           
-079100     PERFORM TTDBGET THRU EX-TTDBGET.                                     
-079200     MOVE AREA-REC-SET TO REC-PARAM-FITTIZ-R.                                  
-079300 EX-DBGET-PARAMDT-FTZ.                                                        
-079400     EXIT.                                                                
+079000 DBGET-PARAMDT-FTZ.
+079100     PERFORM TTDBGET THRU EX-TTDBGET.
+079200     MOVE AREA-REC-SET TO REC-PARAM-FITTIZ-R.
+079300 EX-DBGET-PARAMDT-FTZ.
+079400     EXIT.
 079500*
 079500*
+      *TABMAG*
+      *     elenco magazzini abilitati alla vendita caricato dalla
+      *     catena DPARAM (tipo MAGL, v. WPARAM13); se il parametro
+      *     non e' stato configurato NUM-MAG-PARAM resta a 0 e
+      *     VERIF-MAG ricade sull'elenco fisso MAG-OK
+       CARICA-PARAM-MAG.
+           MOVE "DPARAM;" TO W-NOME-DATA-SET.
+           MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+           MOVE 0 TO W-VALORE-CAMPO-HW.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF NOT W-OK-IMAGE
+               MOVE 0 TO NUM-MAG-PARAM
+           ELSE
+               MOVE 5 TO W-MODO
+               PERFORM TTDBGET THRU EX-TTDBGET
+               MOVE AREA-REC-SET TO REC-PARAM-RID
+               PERFORM DBGET-PARAMDT THRU EX-DBGET-PARAMDT
+                   UNTIL W-FINE-CATENA
+                      OR P-MAG-ABILITATI OF REC-PARAMETRI
+               IF W-FINE-CATENA
+                   MOVE 0 TO NUM-MAG-PARAM
+               END-IF
+           END-IF.
+       EX-CARICA-PARAM-MAG. EXIT.
+      *----------------------------------------------------------------*
+      *PARAMDIFF*
+      *     elenco coefficienti di riparto radici caricato dalla
+      *     catena DPARAM (tipo RADI, v. WPARAM55); come PARAM-MAG
+      *     prima di TABMAG, la tabella era dichiarata ma mai
+      *     alimentata - serve qui solo per il confronto fra run di
+      *     CONFRONTA-PARAM-DIFF
+       CARICA-PARAM-RIPRADI.
+           MOVE "DPARAM;" TO W-NOME-DATA-SET.
+           MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+           MOVE 0 TO W-VALORE-CAMPO-HW.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF NOT W-OK-IMAGE
+               MOVE 0 TO NUM-RIPRADI
+           ELSE
+               MOVE 5 TO W-MODO
+               PERFORM TTDBGET THRU EX-TTDBGET
+               MOVE AREA-REC-SET TO REC-PARAM-FITTIZ-R
+               PERFORM DBGET-PARAMDT-FTZ THRU EX-DBGET-PARAMDT-FTZ
+                   UNTIL W-FINE-CATENA
+                      OR P-RIPRADI OF REC-PARAM-FITTIZI
+               IF W-FINE-CATENA
+                   MOVE 0 TO NUM-RIPRADI
+               END-IF
+           END-IF.
+       EX-CARICA-PARAM-RIPRADI. EXIT.
+      *----------------------------------------------------------------*
+      *PARAMDIFF*
+      *     confronta PARAM-MAG/PARAM-RIPRADI appena caricate con
+      *     l'istantanea della precedente esecuzione (FILE-PARAMSNAP),
+      *     scrive le differenze su FILE-PARAMDIFF e rigenera
+      *     l'istantanea per il prossimo confronto
+       CONFRONTA-PARAM-DIFF.
+           MOVE 0 TO NUM-PARAMSNAP-OLD.
+           MOVE "N" TO W-EOF-PARAMSNAP.
+           OPEN INPUT FILE-PARAMSNAP.
+           PERFORM LEGGI-RIGA-PARAMSNAP THRU EX-LEGGI-RIGA-PARAMSNAP
+               UNTIL FINE-PARAMSNAP.
+           CLOSE FILE-PARAMSNAP.
+           PERFORM CONFRONTA-UNA-RIGA-MAG THRU EX-CONFRONTA-UNA-RIGA-MAG
+               VARYING IX-PARAMDIFF FROM 1 BY 1
+               UNTIL IX-PARAMDIFF > NUM-MAG-PARAM.
+           PERFORM CONFRONTA-UNA-RIGA-RIPRADI
+               THRU EX-CONFRONTA-UNA-RIGA-RIPRADI
+               VARYING IX-PARAMDIFF FROM 1 BY 1
+               UNTIL IX-PARAMDIFF > NUM-RIPRADI.
+           PERFORM SEGNALA-PARAM-RIMOSSI THRU EX-SEGNALA-PARAM-RIMOSSI
+               VARYING IX-PARAMDIFF FROM 1 BY 1
+               UNTIL IX-PARAMDIFF > NUM-PARAMSNAP-OLD.
+           PERFORM SALVA-PARAM-SNAPSHOT THRU EX-SALVA-PARAM-SNAPSHOT.
+       EX-CONFRONTA-PARAM-DIFF. EXIT.
+      *----------------------------------------------------------------*
+       LEGGI-RIGA-PARAMSNAP.
+           READ FILE-PARAMSNAP INTO RIGA-PARAMSNAP
+               AT END
+                   MOVE "S" TO W-EOF-PARAMSNAP
+               NOT AT END
+                   ADD 1 TO NUM-PARAMSNAP-OLD
+                   MOVE TIPO-PARAMSNAP-R TO
+                        TIPO-OLD-PS (NUM-PARAMSNAP-OLD)
+                   MOVE COD-PARAMSNAP-R TO
+                        COD-OLD-PS (NUM-PARAMSNAP-OLD)
+                   MOVE VAL-PARAMSNAP-R TO
+                        VAL-OLD-PS (NUM-PARAMSNAP-OLD)
+                   MOVE "N" TO
+                        TROVATO-OLD-PS (NUM-PARAMSNAP-OLD)
+           END-READ.
+       EX-LEGGI-RIGA-PARAMSNAP. EXIT.
+      *----------------------------------------------------------------*
+       CONFRONTA-UNA-RIGA-MAG.
+           MOVE "MAGL" TO TIPO-PARAMDIFF.
+           MOVE COD-MAG-PARAM (IX-PARAMDIFF) TO COD-PARAMDIFF-NUM.
+           MOVE COD-PARAMDIFF-NUM TO COD-PARAMDIFF.
+           MOVE DESC-MAG-PARAM (IX-PARAMDIFF) TO VAL-NUOVO-PARAMDIFF.
+           MOVE 0 TO IX-PARAMDIFF-2.
+           PERFORM CERCA-OLD-SNAP THRU EX-CERCA-OLD-SNAP
+               VARYING IX-PARAMDIFF-3 FROM 1 BY 1
+               UNTIL IX-PARAMDIFF-3 > NUM-PARAMSNAP-OLD
+                  OR IX-PARAMDIFF-2 NOT = 0.
+           PERFORM VALUTA-ESITO-DIFF THRU EX-VALUTA-ESITO-DIFF.
+       EX-CONFRONTA-UNA-RIGA-MAG. EXIT.
+      *----------------------------------------------------------------*
+       CONFRONTA-UNA-RIGA-RIPRADI.
+           MOVE "RIPR" TO TIPO-PARAMDIFF.
+           MOVE COD-RIPRADI (IX-PARAMDIFF) TO COD-PARAMDIFF.
+           MOVE VAL-RIPRADI (IX-PARAMDIFF) TO W-VAL-RIPRADI-DISP.
+           MOVE W-VAL-RIPRADI-DISP TO VAL-NUOVO-PARAMDIFF.
+           MOVE 0 TO IX-PARAMDIFF-2.
+           PERFORM CERCA-OLD-SNAP THRU EX-CERCA-OLD-SNAP
+               VARYING IX-PARAMDIFF-3 FROM 1 BY 1
+               UNTIL IX-PARAMDIFF-3 > NUM-PARAMSNAP-OLD
+                  OR IX-PARAMDIFF-2 NOT = 0.
+           PERFORM VALUTA-ESITO-DIFF THRU EX-VALUTA-ESITO-DIFF.
+       EX-CONFRONTA-UNA-RIGA-RIPRADI. EXIT.
+      *----------------------------------------------------------------*
+      *     cerca, nell'istantanea precedente, una riga con lo stesso
+      *     tipo/codice di quella corrente (TIPO-PARAMDIFF/COD-
+      *     PARAMDIFF, gia' valorizzati dal chiamante)
+       CERCA-OLD-SNAP.
+           IF TIPO-OLD-PS (IX-PARAMDIFF-3) = TIPO-PARAMDIFF
+              AND COD-OLD-PS (IX-PARAMDIFF-3) = COD-PARAMDIFF
+               MOVE IX-PARAMDIFF-3 TO IX-PARAMDIFF-2
+           END-IF.
+       EX-CERCA-OLD-SNAP. EXIT.
+      *----------------------------------------------------------------*
+       VALUTA-ESITO-DIFF.
+           IF IX-PARAMDIFF-2 = 0
+               MOVE "NUOVO" TO ESITO-PARAMDIFF
+               MOVE SPACES TO VAL-VECCHIO-PARAMDIFF
+               PERFORM SCRIVI-RIGA-PARAMDIFF
+                  THRU EX-SCRIVI-RIGA-PARAMDIFF
+           ELSE
+               MOVE "S" TO TROVATO-OLD-PS (IX-PARAMDIFF-2)
+               IF VAL-OLD-PS (IX-PARAMDIFF-2) NOT = VAL-NUOVO-PARAMDIFF
+                   MOVE "MODIFICATO" TO ESITO-PARAMDIFF
+                   MOVE VAL-OLD-PS (IX-PARAMDIFF-2) TO
+                        VAL-VECCHIO-PARAMDIFF
+                   PERFORM SCRIVI-RIGA-PARAMDIFF
+                      THRU EX-SCRIVI-RIGA-PARAMDIFF
+               END-IF
+           END-IF.
+       EX-VALUTA-ESITO-DIFF. EXIT.
+      *----------------------------------------------------------------*
+       SEGNALA-PARAM-RIMOSSI.
+           IF TROVATO-OLD-PS (IX-PARAMDIFF) = "N"
+               MOVE TIPO-OLD-PS (IX-PARAMDIFF) TO TIPO-PARAMDIFF
+               MOVE COD-OLD-PS (IX-PARAMDIFF)  TO COD-PARAMDIFF
+               MOVE VAL-OLD-PS (IX-PARAMDIFF)  TO
+                    VAL-VECCHIO-PARAMDIFF
+               MOVE SPACES TO VAL-NUOVO-PARAMDIFF
+               MOVE "RIMOSSO" TO ESITO-PARAMDIFF
+               PERFORM SCRIVI-RIGA-PARAMDIFF
+                  THRU EX-SCRIVI-RIGA-PARAMDIFF
+           END-IF.
+       EX-SEGNALA-PARAM-RIMOSSI. EXIT.
+      *----------------------------------------------------------------*
+       SCRIVI-RIGA-PARAMDIFF.
+           MOVE W-FORMATO-INTERNO TO DATA-PARAMDIFF.
+           MOVE RIGA-PARAMDIFF TO REC-PARAMDIFF.
+           WRITE REC-PARAMDIFF.
+       EX-SCRIVI-RIGA-PARAMDIFF. EXIT.
+      *----------------------------------------------------------------*
+       SALVA-PARAM-SNAPSHOT.
+           OPEN OUTPUT FILE-PARAMSNAP.
+           PERFORM SALVA-UNA-RIGA-MAG THRU EX-SALVA-UNA-RIGA-MAG
+               VARYING IX-PARAMDIFF FROM 1 BY 1
+               UNTIL IX-PARAMDIFF > NUM-MAG-PARAM.
+           PERFORM SALVA-UNA-RIGA-RIPRADI THRU EX-SALVA-UNA-RIGA-RIPRADI
+               VARYING IX-PARAMDIFF FROM 1 BY 1
+               UNTIL IX-PARAMDIFF > NUM-RIPRADI.
+           CLOSE FILE-PARAMSNAP.
+       EX-SALVA-PARAM-SNAPSHOT. EXIT.
+      *----------------------------------------------------------------*
+       SALVA-UNA-RIGA-MAG.
+           MOVE "MAGL" TO TIPO-PARAMSNAP-R.
+           MOVE COD-MAG-PARAM (IX-PARAMDIFF) TO COD-PARAMDIFF-NUM.
+           MOVE COD-PARAMDIFF-NUM TO COD-PARAMSNAP-R.
+           MOVE DESC-MAG-PARAM (IX-PARAMDIFF) TO VAL-PARAMSNAP-R.
+           MOVE RIGA-PARAMSNAP TO REC-PARAMSNAP.
+           WRITE REC-PARAMSNAP.
+       EX-SALVA-UNA-RIGA-MAG. EXIT.
+      *----------------------------------------------------------------*
+       SALVA-UNA-RIGA-RIPRADI.
+           MOVE "RIPR" TO TIPO-PARAMSNAP-R.
+           MOVE COD-RIPRADI (IX-PARAMDIFF) TO COD-PARAMSNAP-R.
+           MOVE VAL-RIPRADI (IX-PARAMDIFF) TO W-VAL-RIPRADI-DISP.
+           MOVE W-VAL-RIPRADI-DISP TO VAL-PARAMSNAP-R.
+           MOVE RIGA-PARAMSNAP TO REC-PARAMSNAP.
+           WRITE REC-PARAMSNAP.
+       EX-SALVA-UNA-RIGA-RIPRADI. EXIT.
+      *----------------------------------------------------------------*
+      *SCALATG*
+       VERIFICA-SCALA-TAGLIE.
+           PERFORM VERIFICA-UN-INDICE-SCALA THRU
+                EX-VERIFICA-UN-INDICE-SCALA
+                VARYING IX-REPSCALA FROM 1 BY 1
+                UNTIL IX-REPSCALA > NTG-NTG.
+       EX-VERIFICA-SCALA-TAGLIE. EXIT.
+      *
+       VERIFICA-UN-INDICE-SCALA.
+           MOVE FUNCTION tgxid(IX-REPSCALA) TO NTG-IN.
+           MOVE FUNCTION idxtg(NTG-IN) TO NTG-OUT.
+           MOVE NTG-OUT TO CIFRA-CART-REPSCALA.
+           IF NTG-OUT = IX-REPSCALA
+               MOVE "OK" TO ESITO-REPSCALA
+           ELSE
+               MOVE "ERRORE" TO ESITO-REPSCALA.
+           MOVE IX-REPSCALA TO IND-REPSCALA.
+           MOVE NTG-IN TO COD-EST-REPSCALA.
+           MOVE NTG-OUT TO IND-VERIF-REPSCALA.
+           PERFORM SCRIVI-RIGA-REPSCALA THRU EX-SCRIVI-RIGA-REPSCALA.
+       EX-VERIFICA-UN-INDICE-SCALA. EXIT.
+      *
+       SCRIVI-RIGA-REPSCALA.
+           MOVE RIGA-REPSCALA TO REC-REPSCALA.
+           WRITE REC-REPSCALA.
+       EX-SCRIVI-RIGA-REPSCALA. EXIT.
+      *----------------------------------------------------------------*
+      *MARGB2C*
+       REGISTRA-MARGINE-B2C.
+           COMPUTE MARGINE-MEM = PREZZO-MEM - COSTO-MEM.
+           MOVE C-MAT-A-BARRE-RID TO CMAT-MARGB2C.
+           MOVE MAG-INPUT-R TO MAG-MARGB2C.
+           IF B2C-NO-DT
+               MOVE "B2C" TO CANALE-MARGB2C
+               ADD 1 TO TOT-MARG-B2C-QTA
+               ADD MARGINE-MEM TO TOT-MARG-B2C-VAL
+           ELSE
+               MOVE "NEGOZIO" TO CANALE-MARGB2C
+               ADD 1 TO TOT-MARG-NEG-QTA
+               ADD MARGINE-MEM TO TOT-MARG-NEG-VAL
+           END-IF.
+           COMPUTE PREZZO-MARGB2C = PREZZO-MEM / 100.
+           COMPUTE COSTO-MARGB2C = COSTO-MEM / 100.
+           COMPUTE MARGINE-MARGB2C = MARGINE-MEM / 100.
+           PERFORM SCRIVI-RIGA-MARGB2C THRU EX-SCRIVI-RIGA-MARGB2C.
+       EX-REGISTRA-MARGINE-B2C. EXIT.
+      *
+       SCRIVI-RIGA-MARGB2C.
+           MOVE RIGA-MARGB2C TO REC-MARGB2C.
+           WRITE REC-MARGB2C.
+       EX-SCRIVI-RIGA-MARGB2C. EXIT.
+      *
+       SCRIVI-RIEPILOGO-MARGB2C.
+           MOVE "B2C" TO CANALE-MARGB2C-TOT.
+           MOVE TOT-MARG-B2C-QTA TO QTA-MARGB2C-TOT.
+           COMPUTE VAL-MARGB2C-TOT = TOT-MARG-B2C-VAL / 100.
+           MOVE RIGA-MARGB2C-TOT TO REC-MARGB2C.
+           WRITE REC-MARGB2C.
+           MOVE "NEGOZIO" TO CANALE-MARGB2C-TOT.
+           MOVE TOT-MARG-NEG-QTA TO QTA-MARGB2C-TOT.
+           COMPUTE VAL-MARGB2C-TOT = TOT-MARG-NEG-VAL / 100.
+           MOVE RIGA-MARGB2C-TOT TO REC-MARGB2C.
+           WRITE REC-MARGB2C.
+       EX-SCRIVI-RIEPILOGO-MARGB2C. EXIT.
+      *DDTPROD*
+       SCRIVI-RIEPILOGO-DDTPROD.
+           MOVE AA-MM-GG-DDT TO DATA-DDTPROD.
+           MOVE W-TOT-DDT-PRODOTTI TO TOT-DDT-DDTPROD.
+           MOVE W-TOT-CARTELLINI-INVIATI TO TOT-CARTELLINI-DDTPROD.
+           MOVE RIGA-DDTPROD TO REC-DDTPROD.
+           WRITE REC-DDTPROD.
+       EX-SCRIVI-RIEPILOGO-DDTPROD. EXIT.
+      *DUPBARUNI*
+       CERCA-BARUNI-DUPLICATI.
+           MOVE 0 TO TOT-DUPBARUNI.
+           PERFORM DICH-CURSORE-DUPBARUNI THRU
+                EX-DICH-CURSORE-DUPBARUNI.
+           PERFORM APRI-CURSORE-DUPBARUNI THRU
+                EX-APRI-CURSORE-DUPBARUNI.
+           PERFORM LEGGI-CURSORE-DUPBARUNI THRU
+                EX-LEGGI-CURSORE-DUPBARUNI.
+           PERFORM SCRIVI-RIGA-DUPBARUNI THRU
+                EX-SCRIVI-RIGA-DUPBARUNI
+                UNTIL FLAG-CURSORE-DUPBARUNI NOT = 0.
+           PERFORM CHIUDI-CURSORE-DUPBARUNI THRU
+                EX-CHIUDI-CURSORE-DUPBARUNI.
+       EX-CERCA-BARUNI-DUPLICATI. EXIT.
+      *
+       DICH-CURSORE-DUPBARUNI.
+           EXEC SQL
+              DECLARE CURDUPBARUNI CURSOR FOR SELECT
+                 BARUNI, COUNT(*)
+                 FROM MOV_SKU
+                 GROUP BY BARUNI
+                 HAVING COUNT(*) > 1
+           END-EXEC.
+       EX-DICH-CURSORE-DUPBARUNI. EXIT.
+      *
+       APRI-CURSORE-DUPBARUNI.
+           EXEC SQL
+              OPEN CURDUPBARUNI
+           END-EXEC.
+           MOVE "OPEN-CURDUPBARUNI" TO ER-DESCRIZIONE.
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-APRI-CURSORE-DUPBARUNI. EXIT.
+      *
+       LEGGI-CURSORE-DUPBARUNI.
+           EXEC SQL
+              FETCH CURDUPBARUNI
+                 INTO :DUPBARUNI-BARUNI,
+                      :DUPBARUNI-NRO
+           END-EXEC.
+           IF SQLCODE = OK
+               MOVE 0 TO FLAG-CURSORE-DUPBARUNI
+           ELSE
+               MOVE 1 TO FLAG-CURSORE-DUPBARUNI
+           END-IF.
+       EX-LEGGI-CURSORE-DUPBARUNI. EXIT.
+      *
+       CHIUDI-CURSORE-DUPBARUNI.
+           EXEC SQL
+              CLOSE CURDUPBARUNI
+           END-EXEC.
+           MOVE "CLOSE-CURDUPBARUNI" TO ER-DESCRIZIONE.
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+       EX-CHIUDI-CURSORE-DUPBARUNI. EXIT.
+      *
+       SCRIVI-RIGA-DUPBARUNI.
+           ADD 1 TO TOT-DUPBARUNI.
+           MOVE DUPBARUNI-BARUNI TO BARUNI-REP-DB.
+           MOVE DUPBARUNI-NRO TO NRO-OCC-REP-DB.
+           MOVE RIGA-DUPBARUNI TO REC-DUPBARUNI.
+           WRITE REC-DUPBARUNI.
+           PERFORM LEGGI-CURSORE-DUPBARUNI THRU
+                EX-LEGGI-CURSORE-DUPBARUNI.
+       EX-SCRIVI-RIGA-DUPBARUNI. EXIT.
+      *----------------------------------------------------------------*
+      *TABMAG*
+       VERIFICA-MAG-PARAM.
+           MOVE 0 TO SW-MAG-TROVATO.
+           PERFORM VARYING I-MAG FROM 1 BY 1
+               UNTIL I-MAG > NUM-MAG-PARAM
+                  OR MAG-TROVATO-IN-TAB
+                     IF COD-MAG-PARAM (I-MAG) = MAG-INPUT-R
+                         MOVE 1 TO SW-MAG-TROVATO
+                     END-IF
+           END-PERFORM.
+       EX-VERIFICA-MAG-PARAM. EXIT.
+      *----------------------------------------------------------------*
+      *CAMBUDA*
+      *     tasso di cambio EUR/HUF per le vendite di Budapest,
+      *     caricato dalla catena DPARAM (tipo CAMH, v. WPARAM77); se
+      *     il parametro non e' configurato CAMBIO-HUF resta a 0
+       CARICA-PARAM-CAMBIO-HUF.
+           MOVE "DPARAM;" TO W-NOME-DATA-SET.
+           MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+           MOVE 0 TO W-VALORE-CAMPO-HW.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF NOT W-OK-IMAGE
+               MOVE 0 TO CAMBIO-HUF
+           ELSE
+               MOVE 5 TO W-MODO
+               PERFORM TTDBGET THRU EX-TTDBGET
+               MOVE AREA-REC-SET TO REC-PARAM-CAMBIO-R
+               PERFORM DBGET-PARAMDT-CAMBIO THRU EX-DBGET-PARAMDT-CAMBIO
+                   UNTIL W-FINE-CATENA
+                      OR P-CAMBIO-HUF OF REC-PARAM-CAMBIO
+               IF W-FINE-CATENA
+                   MOVE 0 TO CAMBIO-HUF
+               END-IF
+           END-IF.
+       EX-CARICA-PARAM-CAMBIO-HUF. EXIT.
+      *----------------------------------------------------------------*
+      *CAMBUDA*
+       DBGET-PARAMDT-CAMBIO.
+           PERFORM TTDBGET THRU EX-TTDBGET.
+           MOVE AREA-REC-SET TO REC-PARAM-CAMBIO-R.
+       EX-DBGET-PARAMDT-CAMBIO. EXIT.
+      *----------------------------------------------------------------*
+      *ESTMULTI*
+      *     elenco delle filiali estere (flusso export XESTERO) che
+      *     prima era il solo confronto fisso FLAG-ANACON = "B"
+      *     (Budapest); caricato dalla catena DPARAM (tipo FEST, v.
+      *     WPARAM88) cosi' una nuova filiale estera si aggiunge al
+      *     parametro invece che al programma; se non configurato
+      *     NUM-FILIALI-ESTERE resta a 0 e VERIF-NEG ricade sul
+      *     confronto storico
+       CARICA-PARAM-FILIALI-ESTERO.
+           MOVE "DPARAM;" TO W-NOME-DATA-SET.
+           MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+           MOVE 0 TO W-VALORE-CAMPO-HW.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF NOT W-OK-IMAGE
+               MOVE 0 TO NUM-FILIALI-ESTERE
+           ELSE
+               MOVE 5 TO W-MODO
+               PERFORM TTDBGET THRU EX-TTDBGET
+               MOVE AREA-REC-SET TO REC-PARAM-FILIALI-R
+               PERFORM DBGET-PARAMDT-FILIALI
+                   THRU EX-DBGET-PARAMDT-FILIALI
+                   UNTIL W-FINE-CATENA
+                      OR P-FILIALI-ESTERE OF REC-PARAM-FILIALI
+               IF W-FINE-CATENA
+                   MOVE 0 TO NUM-FILIALI-ESTERE
+               END-IF
+           END-IF.
+       EX-CARICA-PARAM-FILIALI-ESTERO. EXIT.
+      *----------------------------------------------------------------*
+      *ESTMULTI*
+       DBGET-PARAMDT-FILIALI.
+           PERFORM TTDBGET THRU EX-TTDBGET.
+           MOVE AREA-REC-SET TO REC-PARAM-FILIALI-R.
+       EX-DBGET-PARAMDT-FILIALI. EXIT.
+      *----------------------------------------------------------------*
+      *ESTMULTI*
+       VERIFICA-FILIALE-ESTERA.
+           MOVE 0 TO SW-FILIALE-ESTERA.
+           PERFORM VARYING I-FIL FROM 1 BY 1
+               UNTIL I-FIL > NUM-FILIALI-ESTERE
+                  OR FILIALE-TROVATA-IN-TAB
+                     IF COD-FILIALE-ESTERA (I-FIL) = FLAG-ANACON
+                         MOVE 1 TO SW-FILIALE-ESTERA
+                     END-IF
+           END-PERFORM.
+       EX-VERIFICA-FILIALE-ESTERA. EXIT.
+      *----------------------------------------------------------------*
+      *FIFRA*
+      *     layout di esportazione BOLLE per conto franchising,
+      *     caricato dalla catena DPARAM (tipo FRAN, v. WPARAM91); se
+      *     il parametro non e' configurato NUM-FRANCH-PARAM resta a 0
+      *     e SCRIVI-BOLLE continua a scrivere VAL-REC a SPACES come
+      *     prima dell'introduzione del parametro
+       CARICA-PARAM-FRANCH.
+           MOVE "DPARAM;" TO W-NOME-DATA-SET.
+           MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+           MOVE 0 TO W-VALORE-CAMPO-HW.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF NOT W-OK-IMAGE
+               MOVE 0 TO NUM-FRANCH-PARAM
+           ELSE
+               MOVE 5 TO W-MODO
+               PERFORM TTDBGET THRU EX-TTDBGET
+               MOVE AREA-REC-SET TO REC-PARAM-FRANCH-R
+               PERFORM DBGET-PARAMDT-FRANCH
+                   THRU EX-DBGET-PARAMDT-FRANCH
+                   UNTIL W-FINE-CATENA
+                      OR P-LAYOUT-FRANCH OF REC-PARAM-FRANCH
+               IF W-FINE-CATENA
+                   MOVE 0 TO NUM-FRANCH-PARAM
+               END-IF
+           END-IF.
+       EX-CARICA-PARAM-FRANCH. EXIT.
+      *----------------------------------------------------------------*
+      *FIFRA*
+       DBGET-PARAMDT-FRANCH.
+           PERFORM TTDBGET THRU EX-TTDBGET.
+           MOVE AREA-REC-SET TO REC-PARAM-FRANCH-R.
+       EX-DBGET-PARAMDT-FRANCH. EXIT.
+      *----------------------------------------------------------------*
+      *FIFRA*
+      *     cerca, fra i layout configurati, quello del conto di
+      *     fatturazione franchising corrente (CONTO-FATTURA-MEM); se
+      *     non trovato o il parametro non e' configurato, il layout
+      *     resta a SPACES (comportamento storico)
+       VERIFICA-LAYOUT-FRANCH.
+           MOVE SPACES TO LAYOUT-FRANCH-TROVATO.
+           MOVE 0 TO SW-FRANCH-TROVATO.
+           PERFORM VARYING I-FRAN FROM 1 BY 1
+               UNTIL I-FRAN > NUM-FRANCH-PARAM
+                  OR FRANCH-TROVATO-IN-TAB
+                     IF CONTO-FRANCH-PARAM (I-FRAN) = CONTO-FATTURA-MEM
+                         MOVE 1 TO SW-FRANCH-TROVATO
+                         MOVE LAYOUT-FRANCH-PARAM (I-FRAN)
+                            TO LAYOUT-FRANCH-TROVATO
+                     END-IF
+           END-PERFORM.
+       EX-VERIFICA-LAYOUT-FRANCH. EXIT.
+      *----------------------------------------------------------------*
+      *LINGCART*
+      *     lingua del cartellino manca-giac./prezzo, caricata dalla
+      *     catena DPARAM (tipo LING, v. WPARAM92); se il parametro
+      *     non e' configurato NUM-LINGUA-PARAM resta a 0 e le
+      *     intestazioni restano in italiano come prima
+       CARICA-PARAM-LINGUA.
+           MOVE "DPARAM;" TO W-NOME-DATA-SET.
+           MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+           MOVE 0 TO W-VALORE-CAMPO-HW.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF NOT W-OK-IMAGE
+               MOVE 0 TO NUM-LINGUA-PARAM
+           ELSE
+               MOVE 5 TO W-MODO
+               PERFORM TTDBGET THRU EX-TTDBGET
+               MOVE AREA-REC-SET TO REC-PARAM-LINGUA-R
+               PERFORM DBGET-PARAMDT-LINGUA
+                   THRU EX-DBGET-PARAMDT-LINGUA
+                   UNTIL W-FINE-CATENA
+                      OR P-LINGUA-CART OF REC-PARAM-LINGUA
+               IF W-FINE-CATENA
+                   MOVE 0 TO NUM-LINGUA-PARAM
+               END-IF
+           END-IF.
+       EX-CARICA-PARAM-LINGUA. EXIT.
+      *----------------------------------------------------------------*
+      *LINGCART*
+       DBGET-PARAMDT-LINGUA.
+           PERFORM TTDBGET THRU EX-TTDBGET.
+           MOVE AREA-REC-SET TO REC-PARAM-LINGUA-R.
+       EX-DBGET-PARAMDT-LINGUA. EXIT.
+      *----------------------------------------------------------------*
+      *LINGCART*
+      *     cerca, fra le lingue configurate, quella dello stato della
+      *     destinazione corrente (STATO OF REC-INDIRIZZI); se non
+      *     trovata o il parametro non e' configurato, la lingua
+      *     resta a SPACES e il cartellino stampa in italiano
+       VERIFICA-LINGUA-CART.
+           MOVE SPACES TO LINGUA-CART-TROVATA.
+           MOVE 0 TO SW-LINGUA-TROVATA.
+           PERFORM VARYING I-LING FROM 1 BY 1
+               UNTIL I-LING > NUM-LINGUA-PARAM
+                  OR LINGUA-TROVATA-IN-TAB
+                     IF STATO-LINGUA-PARAM (I-LING) =
+                              STATO OF REC-INDIRIZZI
+                         MOVE 1 TO SW-LINGUA-TROVATA
+                         MOVE LINGUA-LINGUA-PARAM (I-LING)
+                            TO LINGUA-CART-TROVATA
+                     END-IF
+           END-PERFORM.
+       EX-VERIFICA-LINGUA-CART. EXIT.
+      *----------------------------------------------------------------*
+      *MAXART*
+      *     limite operativo di TABELLA-ARTICOLI-LETTI, caricato dalla
+      *     catena DPARAM (tipo MAXA, v. WPARAM93); se il parametro non
+      *     e' configurato, o il valore e' fuori dai limiti ammessi
+      *     (1..NUM-ELEM-FISICO-ART), NUM-ELEM-MAX-ART resta a 5000
+      *     come prima dell'introduzione del parametro
+       CARICA-PARAM-MAXART.
+           MOVE 5000 TO NUM-ELEM-MAX-ART.
+           MOVE "DPARAM;" TO W-NOME-DATA-SET.
+           MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+           MOVE 0 TO W-VALORE-CAMPO-HW.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF W-OK-IMAGE
+               MOVE 5 TO W-MODO
+               PERFORM TTDBGET THRU EX-TTDBGET
+               MOVE AREA-REC-SET TO REC-PARAM-MAXART-R
+               PERFORM DBGET-PARAMDT-MAXART THRU EX-DBGET-PARAMDT-MAXART
+                   UNTIL W-FINE-CATENA
+                      OR P-MAXART-CAP OF REC-PARAM-MAXART
+               IF NOT W-FINE-CATENA
+                   IF MAXART-PARAM > 0
+                      AND MAXART-PARAM NOT > NUM-ELEM-FISICO-ART
+                       MOVE MAXART-PARAM TO NUM-ELEM-MAX-ART
+                   END-IF
+               END-IF
+           END-IF.
+       EX-CARICA-PARAM-MAXART. EXIT.
+      *----------------------------------------------------------------*
+      *MAXART*
+       DBGET-PARAMDT-MAXART.
+           PERFORM TTDBGET THRU EX-TTDBGET.
+           MOVE AREA-REC-SET TO REC-PARAM-MAXART-R.
+       EX-DBGET-PARAMDT-MAXART. EXIT.
+      *----------------------------------------------------------------*
       *
-079600*PAGE                                                                     
+079600*PAGE
 079700*                                                                         
 079800*                                                                         
 079900 VERIF-NEG.                                                               
@@ -1538,12 +3084,23 @@
 083100                 ELSE                                                     
 083200                    MOVE D-CONTO OF REC-ANACON TO D-CONTO-MEM             
 083300*BUDA*                                                                    
-083400                    MOVE FLAG-ANA-8 TO FLAG-ANACON                        
-083500                    IF FILIALE-DT-ESTERO                                  
-083600                      MOVE 1 TO FLAG-DT-ESTERO                            
-083700                    ELSE                                                  
-083800                      MOVE 0 TO FLAG-DT-ESTERO                            
-083900                    END-IF                                                
+083400                    MOVE FLAG-ANA-8 TO FLAG-ANACON
+      *ESTMULTI*
+                           IF NUM-FILIALI-ESTERE > 0
+                              PERFORM VERIFICA-FILIALE-ESTERA
+                                 THRU EX-VERIFICA-FILIALE-ESTERA
+                              IF FILIALE-TROVATA-IN-TAB
+                                 MOVE 1 TO FLAG-DT-ESTERO
+                              ELSE
+                                 MOVE 0 TO FLAG-DT-ESTERO
+                              END-IF
+                           ELSE
+                              IF FLAG-ANACON = "B"
+                                 MOVE 1 TO FLAG-DT-ESTERO
+                              ELSE
+                                 MOVE 0 TO FLAG-DT-ESTERO
+                              END-IF
+                           END-IF
 084000                    PERFORM LEGGI-IND THRU EX-LEGGI-IND                   
 084100                    PERFORM MUOVI-IND THRU EX-MUOVI-IND                   
 084200                    PERFORM MUOVI-CAP THRU EX-MUOVI-CAP                   
@@ -1711,6 +3268,8 @@
       *
       *
        TRATTA-SITPF-3.
+      *RIEPSITPF*
+           MOVE 0 TO TOT-QTA-SITPF-MEM TOT-QTA-MOVMAG-MEM.
            MOVE "SITPF" TO W-NOME-DATA-SET.
            MOVE "MAG" TO W-NOME-CAMPO
            MOVE MAG-INPUT-R TO W-VALORE-CAMPO-HW
@@ -1738,7 +3297,8 @@
            IF QT-NUM-ELEM-EFF OF PARTAB-ART = NUM-ELEM-MAX-ART
              DISPLAY SPACE
              DISPLAY "TABELLA-ARTICOLI-LETTI "
-             DISPLAY " da allargare"
+      *MAXART*
+             DISPLAY " limite raggiunto (param. MAXA, v. WPARAM93)"
            END-IF.
            IF QT-NUM-ELEM-EFF OF PARTAB-SING = 
                          QT-NUM-ELEM-MAX OF PARTAB-SING
@@ -1747,8 +3307,54 @@
              DISPLAY " da allargare"       
            END-IF                         
            MOVE  "." TO COD-IN-RID.
+      *RIEPSITPF*
+           PERFORM SCRIVI-RIGA-REPSITPF THRU EX-SCRIVI-RIGA-REPSITPF.
        EX-TRATTA-SITPF-3.
            EXIT.
+      *
+      *RIEPSITPF*
+      *     confronta, per il magazzino appena trattato, la quantita'
+      *     scaricata da SITPF (AGGIORNA-SITPF-P-3) con quella
+      *     effettivamente scritta su MOVMAG (CREA-MOVMAG-P-3) e
+      *     scrive l'esito su FILE-REPSITPF; le due quantita' nascono
+      *     dallo stesso QTA-TAGLIE-NEG quindi un disallineamento
+      *     segnala un PUT MOVMAG andato in errore (vedi STATO-DISPLAY
+      *     in CREA-MOVMAG-P-3) invece di aspettare il prossimo
+      *     inventario fisico
+       SCRIVI-RIGA-REPSITPF.
+           MOVE MAG-INPUT-R TO MAG-REP-SP.
+           MOVE TOT-QTA-SITPF-MEM TO QTA-SITPF-REP-SP.
+           MOVE TOT-QTA-MOVMAG-MEM TO QTA-MOVMAG-REP-SP.
+           COMPUTE DIFF-REP-SP = TOT-QTA-SITPF-MEM - TOT-QTA-MOVMAG-MEM.
+           IF DIFF-REP-SP = 0
+               MOVE "OK" TO ESITO-REP-SP
+           ELSE
+               MOVE "DISALLINEATO" TO ESITO-REP-SP
+           END-IF.
+           MOVE RIGA-REPSITPF TO REC-REPSITPF.
+           WRITE REC-REPSITPF.
+       EX-SCRIVI-RIGA-REPSITPF.
+           EXIT.
+      *
+      *RIEPMOVSKU*
+      *     scorre ELEM-TAB-SING dopo SCORRI-TAB-SING/ESPLODI-TG (v.
+      *     INSERISCI-MOVSKU) e scrive su FILE-REPMOVSKU un baruni per
+      *     ogni elemento il cui MOVSKU-STAMPATO-SING e' rimasto "N",
+      *     cioe' scritto su MOV_SKU ma senza una riga corrispondente
+      *     uscita su BARCNEG
+       VERIFICA-MOVSKU-STAMPA.
+           PERFORM VARYING I-MS FROM 1 BY 1
+               UNTIL I-MS > QT-NUM-ELEM-EFF OF PARTAB-SING
+                  MOVE ELEM-TAB-SING (I-MS) TO ELEMENTO-SINGOLI
+                  IF NOT BARUNI-STAMPATO
+                      MOVE SKU-SING TO BARUNI-REP-MS
+                      MOVE MAG-INPUT-R TO MAG-REP-MS
+                      MOVE RIGA-REPMOVSKU TO REC-REPMOVSKU
+                      WRITE REC-REPMOVSKU
+                  END-IF
+           END-PERFORM.
+       EX-VERIFICA-MOVSKU-STAMPA.
+           EXIT.
       *
        CALCOLA-AS-CL.
              MOVE 0 TO SW-ERR-AS-CL.
@@ -2020,11 +3626,13 @@
                  THRU EX-RIVALUTA-COSTO-ANAMAT
              IF ANACST-CST-COM NOT = 0
                MOVE ANACST-CST-COM TO COSTO-MEM
-             END-IF 
+             END-IF
       * NO-DATGE                                                        inizio
-      *       PERFORM S-SET-2 THRU S-SET-2-EX 
+      *       PERFORM S-SET-2 THRU S-SET-2-EX
       * NO-DATGE                                                        fine
-      
+      *ANAMATLOG*
+             PERFORM REGISTRA-ANAMATLOG THRU EX-REGISTRA-ANAMATLOG
+
       *ASOLOB2C*                                                        fine
 105100*       MOVE "SITPF;" TO W-NOME-DATA-SET                                   
 105200*       MOVE "C-MAT;" TO W-NOME-CAMPO                                      
@@ -2087,17 +3695,28 @@
 110300            GO TO EX-TRATTA-LEGGI                                         
 110400          END-IF
       *sempre0*
-                if prezzo-mem not = 0
-                  move 0 to prezzo-mem
-                end-if
-      *
-110500       END-IF                                                             
-110600     ELSE                                                                 
-110700*PRODI*                                                                   
-110800       MOVE CAMBIO-TAB(QT-INDEX-ELEM OF PARTAB-ART)                       
-110900           TO CAMBIO-MEM                                                  
-111000*                                                                         
-111100       MOVE D-MAT-TAB(QT-INDEX-ELEM OF PARTAB-ART)                        
+      *OVRPREZZO*
+      *     con un override supervisore il prezzo appena impostato va
+      *     mantenuto, non azzerato come nel caso di conferma "manca
+      *     prezzo" senza deroga
+           IF NOT OVERRIDE-PREZZO-APPLICATO
+               IF PREZZO-MEM NOT = 0
+                   MOVE 0 TO PREZZO-MEM
+               END-IF
+           END-IF
+      *
+110500       END-IF
+110600     ELSE
+110700*PRODI*
+      *CAMBUDA*
+           IF DIVISA-MEM-HUF
+               MOVE CAMBIO-HUF TO CAMBIO-MEM
+           ELSE
+110800       MOVE CAMBIO-TAB(QT-INDEX-ELEM OF PARTAB-ART)
+110900           TO CAMBIO-MEM
+           END-IF
+111000*
+111100       MOVE D-MAT-TAB(QT-INDEX-ELEM OF PARTAB-ART)
 111200           TO D-MAT-MEM                                                   
 111300       MOVE PREZZO-TAB(QT-INDEX-ELEM OF PARTAB-ART)                       
 111400           TO PREZZO-MEM.                                                 
@@ -2121,7 +3740,9 @@
       *VACO*                                                            inizio
              MOVE COSTO-MEM TO COSTO-ELEM
       *VACO*                                                            fine
-113200*PRODI*                                                                   
+      *MARGB2C*
+           PERFORM REGISTRA-MARGINE-B2C THRU EX-REGISTRA-MARGINE-B2C.
+113200*PRODI*
 113300*      MOVE STK-CAMBIO TO CAMBIO-ELEM                                     
 113400       MOVE CAMBIO-MEM TO CAMBIO-ELEM                                     
 113500       MOVE VAL-REC-MEM TO TIPO-ANA-ELEM                                  
@@ -2141,10 +3762,11 @@
 114900        MOVE 0 TO OK-GIAC                                                 
 115000        PERFORM TRATTA-NO-GIAC THRU EX-TRATTA-NO-GIAC                     
 115100               UNTIL GIAC-OK                                              
-115200*NOPRZ*                                                                   
-115300        IF RISP-NO-GIAC NOT = "S"                                         
-115400*                                                                         
-115500           GO TO EX-TRATTA-LEGGI.                                         
+115200*NOPRZ*
+115300        IF RISP-NO-GIAC NOT = "S"
+      *BACKORDER*
+                  PERFORM ACCODA-BACKORDER THRU EX-ACCODA-BACKORDER
+115500           GO TO EX-TRATTA-LEGGI.
 115600*NOPRZ1*                                                                  
 115700*    IF RISP-NO-GIAC = "S" OR RISP-NO-PREZZO = "S"                        
 115800     IF RISP-NO-GIAC = "S"                                                
@@ -2255,12 +3877,45 @@
 122400*                                                                         
 122500     MOVE C-MAT-A-BARRE-RID TO                                            
 122600              C-MAT-NO-GIAC (IND-CAPI-NO-GIAC).                           
-122700     MOVE D-MAT-MEM TO D-MAT-NO-GIAC (IND-CAPI-NO-GIAC).                  
-122800     MOVE PREZZO-MEM TO PREZZO-NO-GIAC (IND-CAPI-NO-GIAC).                
-122900 EX-INSERISCI-NO-GIAC-PREZZO.                                             
-123000     EXIT.                                                                
-123100*                                                                         
-123200*                                                                         
+122700     MOVE D-MAT-MEM TO D-MAT-NO-GIAC (IND-CAPI-NO-GIAC).
+122800     MOVE PREZZO-MEM TO PREZZO-NO-GIAC (IND-CAPI-NO-GIAC).
+      *NOGIACREP*
+           MOVE TAGLIA OF C-MAT-A-BARRE TO
+                    TAGLIA-NO-GIAC (IND-CAPI-NO-GIAC).
+           MOVE MAG-INPUT-R TO MAG-NO-GIAC (IND-CAPI-NO-GIAC).
+122900 EX-INSERISCI-NO-GIAC-PREZZO.
+123000     EXIT.
+123100*
+      *BACKORDER*
+      *     capo scartato per mancanza di giacenza (RISP-NO-GIAC
+      *     resta "N" in automatico): accoda la quantita' mancante
+      *     per questo articolo/taglia su FILE-BACKORD invece di
+      *     scartarlo senza lasciare traccia
+      *     QTA-TAGLIA-ELEM e' un contatore di lettura cumulativo
+      *     (cresce di 1 ad ogni capo letto, mai decrementato) mentre
+      *     QTA-GIAC-PF-ELEM e' il tetto di giacenza letto una volta:
+      *     la loro differenza e' il deficit cumulativo da inizio
+      *     lettura, non la quantita' mancante per questo singolo
+      *     capo. Ogni capo rappresenta 1 unita' (QTA-TAGLIA-ELEM e'
+      *     incrementato di 1 per capo), quindi la quantita' mancante
+      *     accodata per questo evento e' sempre 1
+       ACCODA-BACKORDER.
+           MOVE 1 TO QTA-MANCANTE-BACKORD.
+           MOVE CONTO-IN-R TO CONTO-BACKORD.
+           MOVE MAG-INPUT-R TO MAG-BACKORD.
+           MOVE C-MAT-A-BARRE-RID TO CMAT-BACKORD.
+           MOVE D-MAT-MEM TO DMAT-BACKORD.
+           MOVE TAGLIA OF C-MAT-A-BARRE TO TAGLIA-BACKORD.
+           MOVE QTA-MANCANTE-BACKORD TO QTA-BACKORD.
+           MOVE W-FORMATO-INTERNO TO DATA-BACKORD.
+           PERFORM SCRIVI-RIGA-BACKORD THRU EX-SCRIVI-RIGA-BACKORD.
+       EX-ACCODA-BACKORDER. EXIT.
+      *BACKORDER*
+       SCRIVI-RIGA-BACKORD.
+           MOVE RIGA-BACKORD TO REC-BACKORD.
+           WRITE REC-BACKORD.
+       EX-SCRIVI-RIGA-BACKORD. EXIT.
+123200*
 123300 TTDBGET-S.                                                               
 123400     COPY PDBGET REPLACING AREA-REC-SET BY REC-SITPF                      
 123500                  EX-TTDBGET BY EX-TTDBGET-S.                             
@@ -2295,25 +3950,62 @@
 126000 EX-TRATTA-NO-GIAC.                                                       
 126100     EXIT.                                                                
 126200*                                                                         
-126300*NOPRZ*                                                                   
-126400 TRATTA-NO-PREZZO.                                                        
+126300*NOPRZ*
+126400 TRATTA-NO-PREZZO.
       *     PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM.
-126500     MOVE SPACE TO RISP-NO-PREZZO.                                        
-126600*NODMAT*                                                                  
-126700**    DISPLAY "     " D-MAT-ELEM.                                          
-126800*     DISPLAY "     " D-MAT-MEM.                                           
-126900*     DISPLAY "CONFERMI MANCA PREZZO ? (S/N)".                             
+126500     MOVE SPACE TO RISP-NO-PREZZO.
+      *OVRPREZZO*
+           MOVE "N" TO SW-OVERRIDE-PREZZO-OK.
+           DISPLAY "Prezzo mancante - override supervisore (S/N)?"
+           ACCEPT RISP-OVERRIDE-PREZZO.
+           IF SI-OVERRIDE-PREZZO
+              PERFORM GESTIONE-OVERRIDE-PREZZO THRU
+                   EX-GESTIONE-OVERRIDE-PREZZO
+           ELSE
+126600*NODMAT*
+126700**    DISPLAY "     " D-MAT-ELEM.
+126800*     DISPLAY "     " D-MAT-MEM.
+126900*     DISPLAY "CONFERMI MANCA PREZZO ? (S/N)".
 127000*     ACCEPT RISP-NO-PREZZO.
-           MOVE "S" TO RISP-NO-PREZZO.
+              MOVE "S" TO RISP-NO-PREZZO
+           END-IF.
       *     DISPLAY RISP-NO-PREZZO
       *
-127100     IF RISP-NO-PREZZO NOT = "S" AND NOT = "N"                            
-127200        GO TO EX-TRATTA-NO-PREZZO.                                        
-127300     MOVE 1 TO OK-PREZZO.                                                 
-127400 EX-TRATTA-NO-PREZZO.                                                     
-127500     EXIT.                                                                
-127600*                                                                         
-127700*                                                                         
+127100     IF RISP-NO-PREZZO NOT = "S" AND NOT = "N"
+127200        GO TO EX-TRATTA-NO-PREZZO.
+127300     MOVE 1 TO OK-PREZZO.
+127400 EX-TRATTA-NO-PREZZO.
+127500     EXIT.
+      *OVRPREZZO*
+       GESTIONE-OVERRIDE-PREZZO.
+           DISPLAY "Sigla supervisore:"
+           ACCEPT OVER-SIGLA-SUPERV-PRZ.
+           DISPLAY "Motivo override:"
+           ACCEPT OVER-MOTIVO-PRZ.
+           DISPLAY "Prezzo da applicare:"
+           ACCEPT PREZZO-OVERRIDE-IN.
+           COMPUTE PREZZO-MEM = PREZZO-OVERRIDE-IN * 100.
+           PERFORM REGISTRA-OVERRIDE-PREZZO THRU
+                EX-REGISTRA-OVERRIDE-PREZZO.
+           MOVE "S" TO SW-OVERRIDE-PREZZO-OK.
+           MOVE "S" TO RISP-NO-PREZZO.
+       EX-GESTIONE-OVERRIDE-PREZZO. EXIT.
+      *
+       REGISTRA-OVERRIDE-PREZZO.
+           MOVE C-MAT-A-BARRE-RID TO CMAT-OVRPREZZO.
+           MOVE W-FORMATO-INTERNO TO DATA-OVRPREZZO.
+           MOVE OVER-SIGLA-SUPERV-PRZ TO SIGLA-OVRPREZZO.
+           MOVE OVER-MOTIVO-PRZ TO MOTIVO-OVRPREZZO.
+           MOVE PREZZO-OVERRIDE-IN TO PREZZO-OVRPREZZO.
+           PERFORM SCRIVI-RIGA-OVRPREZZO THRU EX-SCRIVI-RIGA-OVRPREZZO.
+       EX-REGISTRA-OVERRIDE-PREZZO. EXIT.
+      *
+       SCRIVI-RIGA-OVRPREZZO.
+           MOVE RIGA-OVRPREZZO TO REC-OVRPREZZO.
+           WRITE REC-OVRPREZZO.
+       EX-SCRIVI-RIGA-OVRPREZZO. EXIT.
+127600*
+127700*
 127800 TTDBFIND.                                                                
 127900     COPY PDBFIND.                                                        
 128000*                                                                         
@@ -2428,10 +4120,16 @@
 137500     DISPLAY " ".                                                         
 137600     DISPLAY "Vuoi STORNARE "                                     
 137700         "(SI-NO)".                                               
-137800     MOVE SPACES TO CONFERMA-STORNO.                                      
-137900     ACCEPT CONFERMA-STORNO.                                              
-138000     IF (CONFERMA-STORNO = "SI" OR = "si") AND                            
-138100               TOT-CAPI-LETTI-1 NOT = 0                                   
+137800     MOVE SPACES TO CONFERMA-STORNO.
+137900     ACCEPT CONFERMA-STORNO.
+      *RESOMKT*
+           MOVE SPACE TO RISP-RESO-MKT.
+           IF (CONFERMA-STORNO = "SI" OR = "si")
+              DISPLAY "Reso da marketplace (S/N) "
+              ACCEPT RISP-RESO-MKT
+           END-IF.
+138000     IF (CONFERMA-STORNO = "SI" OR = "si") AND
+138100               TOT-CAPI-LETTI-1 NOT = 0
 138200*       DISPLAY "hJ"                                                    
 138300*       PERFORM VARYING IR FROM 1 BY 1                                    
 138400*            UNTIL IR > SALTO                                             
@@ -2470,8 +4168,10 @@
       *
 140300*       DISPLAY "hJ"                                                    
 140400*       DISPLAY "BBBBBBB"                                          
-140500        DISPLAY "Aggiorno  "                                      
-140600        DISPLAY "BOLLA n.  " NUMERO-DDT   
+140500        DISPLAY "Aggiorno  "
+140600        DISPLAY "BOLLA n.  " NUMERO-DDT
+      *RIPARTENZA2*
+              PERFORM SEGNA-INIZIO-BOLLA THRU EX-SEGNA-INIZIO-BOLLA
       *
               IF QT-NUM-ELEM-EFF OF PARTAB-SING > 0 
       * NO-DATGE                                                        inizio
@@ -2533,10 +4233,13 @@
                  PERFORM INTESTA-FILE-BC THRU EX-INTESTA-FILE-BC      
       *MOVSKU                               
 142000           PERFORM SCORRI-TAB-SING THRU EX-SCORRI-TAB-SING                
-142100               VARYING W-INDICE-3 FROM 1 BY 1                             
-142200                 UNTIL W-INDICE-3 > QT-NUM-ELEM-EFF                       
-142300                      OF PARTAB-SING                                      
-142400           CLOSE FILE-BC                                                  
+142100               VARYING W-INDICE-3 FROM 1 BY 1
+142200                 UNTIL W-INDICE-3 > QT-NUM-ELEM-EFF
+142300                      OF PARTAB-SING
+      *RIEPMOVSKU*
+           PERFORM VERIFICA-MOVSKU-STAMPA
+              THRU EX-VERIFICA-MOVSKU-STAMPA
+142400           CLOSE FILE-BC
 142500          ELSE                                                            
 142600             PERFORM CALL-COMMAND THRU EX-CALL-COMMAND                    
 142800             PERFORM SCORRI-TB THRU EX-SCORRI-TB
@@ -2620,9 +4323,18 @@
                                PY-INPUT-REC-B
                                PY-OUTPUT-REC-B.
          IF OUTPUT-VAL = 'KO'
-             DISPLAY 'AVANZAMENTO NON RIUSCITO'.
+             DISPLAY 'AVANZAMENTO NON RIUSCITO'
+         ELSE
+      *RIPARTENZA*
+             PERFORM SALVA-CHECKPOINT-AS-CL THRU
+                  EX-SALVA-CHECKPOINT-AS-CL
+      *RIPARTENZA2*
+             PERFORM SEGNA-FINE-BOLLA THRU EX-SEGNA-FINE-BOLLA
+      *DDTPROD*
+             ADD 1 TO W-TOT-DDT-PRODOTTI
+         END-IF.
        EX-AVANZA-DDT.
-           EXIT. 
+           EXIT.
       *
 146000*                                                                         
 146100 CALL-COMMAND.                                                            
@@ -2680,10 +4392,16 @@
 150900     MOVE 0   TO N-STAMPANTE.                                             
 151000     MOVE "M" TO COMANDO.                                                 
 151100     MOVE 66  TO N-RIGA-STAMPA.                                           
-151200*NOPRZ*                                                                   
-151300*    MOVE " MANCA GIACENZA SU VENDITA " TO DATI-RIGA.                     
-151400     MOVE " MANCA GIAC./PREZZO SU VENDITA " TO DATI-RIGA.                 
-151500     CALL "QWLPPR" USING PAR-PRINT                                        
+151200*NOPRZ*
+151300*    MOVE " MANCA GIACENZA SU VENDITA " TO DATI-RIGA.
+      *LINGCART*
+           PERFORM VERIFICA-LINGUA-CART THRU EX-VERIFICA-LINGUA-CART.
+           IF LINGUA-CART-TROVATA = "EN"
+               MOVE " OUT OF STOCK / MISSING PRICE " TO DATI-RIGA
+           ELSE
+151400         MOVE " MANCA GIAC./PREZZO SU VENDITA " TO DATI-RIGA
+           END-IF.
+151500     CALL "QWLPPR" USING PAR-PRINT
 151600                          RIGA BUFFER.                                    
 151700     MOVE SPACES TO DATI-RIGA.                                            
 151800 EX-APRI-STAMPA.                                                          
@@ -2726,9 +4444,16 @@
 155400     PERFORM SCRIVI THRU                                                  
 155500              EX-SCRIVI.                                                  
 155600*                                                                         
-155700*NOPRZ*                                                                   
-155800     MOVE "     ELENCO MODELLI SENZA GIAC./PREZZO "                       
-155900                    TO DATI-RIGA.                                         
+155700*NOPRZ*
+      *LINGCART*
+           PERFORM VERIFICA-LINGUA-CART THRU EX-VERIFICA-LINGUA-CART.
+           IF LINGUA-CART-TROVATA = "EN"
+               MOVE "     ITEMS MISSING STOCK / PRICE "
+                            TO DATI-RIGA
+           ELSE
+155800         MOVE "     ELENCO MODELLI SENZA GIAC./PREZZO "
+155900                    TO DATI-RIGA
+           END-IF.
 156000     MOVE 2 TO N-RIGA-STAMPA.                                             
 156100     PERFORM SCRIVI THRU                                                  
 156200              EX-SCRIVI.                                                  
@@ -2763,16 +4488,34 @@
 159000*PRZBU*                                                                   
 159100     MOVE CAUSALE-NO-GIAC (W-INDICE-3) TO                                 
 159200                         NOGIAC-ST.                                       
-159300     MOVE CAUSALE-NO-PRZ (W-INDICE-3) TO                                  
-159400                         NOPRZ-ST.                                        
-159500*                                                                         
-159600     PERFORM SCRIVI THRU EX-SCRIVI.                                       
-159700 EX-STAMPA-DETT-N-G.                                                      
-159800     EXIT.                                                                
-159900*                                                                         
-160000*                                                                         
-160100*                                                                         
-160200 CHIUDI-STAMPA.                                                           
+159300     MOVE CAUSALE-NO-PRZ (W-INDICE-3) TO
+159400                         NOPRZ-ST.
+159500*
+      *NOGIACREP*
+           MOVE MAG-NO-GIAC (W-INDICE-3) TO MAG-ST.
+           PERFORM SCRIVI-RIGA-REPNOGIAC THRU EX-SCRIVI-RIGA-REPNOGIAC.
+159600     PERFORM SCRIVI THRU EX-SCRIVI.
+159700 EX-STAMPA-DETT-N-G.
+159800     EXIT.
+159900*
+      *NOGIACREP*
+      *     scrive la riga dell'elenco recuperabile a posteriori
+      *     (REPNOGIAC), alternativa alla sola stampa su cartellino
+       SCRIVI-RIGA-REPNOGIAC.
+           MOVE C-MAT-ST TO CMAT-REP-NG.
+           MOVE TAGLIA-ST TO TAGLIA-REP-NG.
+           MOVE MAG-ST TO MAG-REP-NG.
+           MOVE NOGIAC-ST TO CAUSALE-GIAC-REP-NG.
+           MOVE NOPRZ-ST TO CAUSALE-PRZ-REP-NG.
+           MOVE PREZZO-ST-EU TO PREZZO-REP-NG.
+           MOVE NOME-MOD-ST TO DESCR-REP-NG.
+           MOVE RIGA-REPNOGIAC TO REC-REPNOGIAC.
+           WRITE REC-REPNOGIAC.
+       EX-SCRIVI-RIGA-REPNOGIAC.
+           EXIT.
+160000*
+160100*
+160200 CHIUDI-STAMPA.
 160300     CALL "QCLPPR" USING PAR-PRINT                                        
 160400                          RIGA BUFFER.                                    
 160500 EX-CHIUDI-STAMPA.                                                        
@@ -2872,9 +4615,19 @@
 167800     MOVE MAG-INPUT-R TO MAGAZZINO OF REC-BOLLE                           
 167900     MOVE 0 TO DATA-NASCITA OF REC-BOLLE                                  
 168000               NUM-PRE-FATT OF REC-BOLLE.                                 
-168100     MOVE 1 TO NUMERO       OF REC-BOLLE.                                 
-168200     MOVE SPACES TO VAL-REC OF REC-BOLLE.                                 
-168300     PERFORM TTDBPUT THRU EX-TTDBPUT.                                     
+168100     MOVE 1 TO NUMERO       OF REC-BOLLE.
+      *FIFRA*
+      *     VAL-REC porta il layout di esportazione per i conti
+      *     franchising (v. WPARAM91); sui conti normali, o su un
+      *     conto franchising senza layout configurato, resta a
+      *     SPACES come prima
+           MOVE SPACES TO VAL-REC OF REC-BOLLE.
+           IF CONTO-FATTURA-MEM NOT = 0
+               PERFORM VERIFICA-LAYOUT-FRANCH
+                  THRU EX-VERIFICA-LAYOUT-FRANCH
+               MOVE LAYOUT-FRANCH-TROVATO TO VAL-REC OF REC-BOLLE
+           END-IF.
+168300     PERFORM TTDBPUT THRU EX-TTDBPUT.                                  
 168400     IF NOT W-OK-IMAGE                                                    
 168500        MOVE W-STATUS-WORD-IMAGE TO ERR-DISP                              
 168600        DISPLAY "Err. PUT BOLLE  " ERR-DISP                               
@@ -2891,10 +4644,11 @@
 169600     ACCEPT COD-IN.                                                       
 169700     IF LETT-FINE                                                         
 169800        GO TO EX-TRATTA-STORNO.                                           
-169900     IF LETT-ANN-TUTTO                                                    
-170000        MOVE 0 TO IND-CAPI-LETTI                                          
-170100        MOVE "." TO COD-IN-RID                                            
-170200        GO TO EX-TRATTA-STORNO.                                           
+169900     IF LETT-ANN-TUTTO
+      *ANNULLADDT*
+               PERFORM ANNULLA-DDT-TUTTO THRU EX-ANNULLA-DDT-TUTTO
+170000        MOVE "." TO COD-IN-RID
+170200        GO TO EX-TRATTA-STORNO.
 170300     IF C-MAT-A-BARRE-RID NOT NUMERIC                                     
 170400        DISPLAY "COD non num >> RILEGGERE"                                
               PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
@@ -2941,10 +4695,39 @@
 173900*                                                                         
 174000     MOVE ART-ELEM-LETTI                                                  
 174100        TO ART-TAB-LETTI(QT-INDEX-ELEM OF PARTAB-ART).                    
-174200 EX-TRATTA-STORNO.                                                        
-174300     EXIT.                                                                
-174400*                                                                         
-174500*                                                                         
+174200 EX-TRATTA-STORNO.
+174300     EXIT.
+      *ANNULLADDT*
+      *     storno totale (codice "@"): a questo punto nessuna
+      *     scrittura e' ancora avvenuta su SITPF/MOVMAG/BOLLE (quella
+      *     scrittura parte solo dopo, se IND-CAPI-LETTI NOT < 1 in
+      *     TRATTA-LETTI), quindi "annullare la bolla" vuol dire
+      *     scartare tutto il lotto appena letto prima che diventi una
+      *     bolla/DDT: azzera le tabelle esattamente come all'inizio
+      *     di un nuovo magazzino (v. TRATTA-OLD-NEW/INIZIA-TAB-ART/
+      *     INIZIA-TAB-SING) e lascia traccia dello storno, con conto,
+      *     magazzino e numero di capi annullati, su FILE-ANNULLADDT
+       ANNULLA-DDT-TUTTO.
+           MOVE CONTO-IN-R TO CONTO-ANN.
+           MOVE MAG-INPUT-R TO MAG-ANN.
+           MOVE IND-CAPI-LETTI TO CAPI-ANN.
+           PERFORM SCRIVI-RIGA-ANNULLADDT
+               THRU EX-SCRIVI-RIGA-ANNULLADDT.
+           MOVE 0 TO PREZZO-TOT.
+           MOVE 0 TO IND-CL TOT-BOLLA-C IND-CAPI-LETTI
+                     IND-CAPI-NO-GIAC.
+           MOVE LOW-VALUE TO TABELLA-ARTICOLI-LETTI.
+           INITIALIZE TABELLA-NO-GIAC.
+           PERFORM INIZIA-TAB-ART THRU EX-INIZIA-TAB-ART.
+           PERFORM INIZIA-TAB-SING THRU EX-INIZIA-TAB-SING.
+       EX-ANNULLA-DDT-TUTTO. EXIT.
+      *ANNULLADDT*
+       SCRIVI-RIGA-ANNULLADDT.
+           MOVE RIGA-ANNULLADDT TO REC-ANNULLADDT.
+           WRITE REC-ANNULLADDT.
+       EX-SCRIVI-RIGA-ANNULLADDT. EXIT.
+174400*
+174500*
 174600 SCORRI-TB.
            PERFORM COMANDI-IGP-TESTA THRU EX-COMANDI-IGP-TESTA.
       *
@@ -2972,9 +4755,18 @@
                  THRU EX-SCORRI-TB-SING
            END-PERFORM.
       *
-      *etich-vuota*
-           PERFORM SCRIVI-ETICH-VUOTA
-              THRU EX-SCRIVI-ETICH-VUOTA.
+      *ETICHVUOTA*
+      *     l'etichetta vuota serve a spingere fuori dalla stampante
+      *     l'ultima etichetta vera del lotto (su Linux resta a meta'
+      *     modulo finche' non arriva un comando di CREATE successivo,
+      *     v. nota storica 17/FEB/2006) quindi va comunque stampata
+      *     per ogni lotto non vuoto; l'unico caso reale in cui non
+      *     serve e' un lotto senza nessun cartellino (tabella singoli
+      *     vuota), dove non c'e' nulla da spingere fuori
+           IF QT-NUM-ELEM-EFF OF PARTAB-SING > 0
+              PERFORM SCRIVI-ETICH-VUOTA
+                 THRU EX-SCRIVI-ETICH-VUOTA
+           END-IF.
 177700 EX-SCORRI-TB.
 177800     EXIT.                                                                
 177900*                                                                         
@@ -2987,6 +4779,15 @@
       *
            MOVE SPACES TO RIGA-PENDENTI.
            PERFORM METTI-VALORI-PEND THRU EX-METTI-VALORI-PEND.
+      *ARCHCART*
+           IF ARCHIVIA-CARTELLINO
+              PERFORM SCRIVI-RIGA-ARCHCART THRU EX-SCRIVI-RIGA-ARCHCART
+           END-IF.
+      *CARTRT*
+           IF INVIA-CART-REALTIME
+              PERFORM INVIA-CARTELLINO-CORRIERE
+                 THRU EX-INVIA-CARTELLINO-CORRIERE
+           END-IF.
       *
            MOVE 80 TO ROW-IGP.
            COMPUTE COL-IGP = 80 + (IND-PEND * 1000).
@@ -3034,8 +4835,54 @@
        EX-SCRIVI-ETICH-VUOTA.
            EXIT.
       *
+      *ARCHCART*
+      *     archivia su file (CSV) il contenuto del cartellino appena
+      *     composto, alternativa al solo invio al flusso di stampa IGP
+       SCRIVI-RIGA-ARCHCART.
+           MOVE NUMERO-P TO DDT-ARCHCART.
+           MOVE CODICE-P TO CMAT-ARCHCART.
+           MOVE NOME-P TO NOME-ARCHCART.
+           IF PREZZO-P-E NOT = 0
+              MOVE DIV-EUR TO DIV-ARCHCART
+              MOVE PREZZO-P-E TO PREZZO-ARCHCART
+           ELSE
+              MOVE DIV-LIT TO DIV-ARCHCART
+              MOVE PREZZO-P TO PREZZO-ARCHCART
+           END-IF.
+           MOVE RIGA-ARCHCART TO REC-ARCHCART.
+           WRITE REC-ARCHCART.
+       EX-SCRIVI-RIGA-ARCHCART.
+           EXIT.
+      *
+      *CARTRT*
+      *     invia subito il cartellino appena composto al corriere
+      *     tramite il ponte PYTHON (v. CALL-DISIMPEGNA-MAG per lo
+      *     stesso meccanismo), in aggiunta al flusso IGP/FILE-PEND;
+      *     si usano gli stessi campi di RIGA-ARCHCART, il cartellino
+      *     e' identico sui due canali
+       INVIA-CARTELLINO-CORRIERE.
+           MOVE CONTO-IN-R TO INPUT-CART-CONTO.
+           MOVE MAG-INPUT-R TO INPUT-CART-MAG.
+           MOVE NUMERO-P TO INPUT-CART-DDT.
+           MOVE CODICE-P TO INPUT-CART-CMAT.
+           MOVE NOME-P TO INPUT-CART-NOME.
+           IF PREZZO-P-E NOT = 0
+              MOVE DIV-EUR TO INPUT-CART-DIVISA
+              MOVE PREZZO-P-E TO INPUT-CART-PREZZO
+           ELSE
+              MOVE DIV-LIT TO INPUT-CART-DIVISA
+              MOVE PREZZO-P TO INPUT-CART-PREZZO
+           END-IF.
+           CALL "PYTHON" USING "corriere" "invia_cartellino"
+                               PY-INPUT-CARTELLINO
+                               PY-OUTPUT-CARTELLINO.
+      *DDTPROD*
+           ADD 1 TO W-TOT-CARTELLINI-INVIATI.
+       EX-INVIA-CARTELLINO-CORRIERE.
+           EXIT.
+      *
       *
-178000*                                                                         
+178000*
 178100 METTI-VALORI-PEND.
 178300     MOVE NUMERO-DDT TO NUMERO-P.
 178400     MOVE ELEM-TAB-SING (W-INDICE-3) TO ELEMENTO-SINGOLI.                 
@@ -3398,10 +5245,26 @@
 204200*                     VARYING W-INDICE-4 FROM 1 BY 1                      
 204300*                        UNTIL W-INDICE-4 > NTG-NTG                             
 204400*          END-IF                                                         
-204500      PERFORM INVERTI-QTA THRU EX-INVERTI-QTA                             
-204600            VARYING W-INDICE-5 FROM 1 BY 1                                
-204700            UNTIL W-INDICE-5 > NTG-NTG.                                         
-204800     PERFORM PREPARA-MOVMAG THRU EX-PREPARA-MOVMAG.                       
+204500      PERFORM INVERTI-QTA THRU EX-INVERTI-QTA
+204600            VARYING W-INDICE-5 FROM 1 BY 1
+204700            UNTIL W-INDICE-5 > NTG-NTG.
+      *SITPFNEG*
+      *     la giacenza virtuale e' stata aggiornata solo in memoria
+      *     (il picker puo' aver scandito piu' capi di quanti ne
+      *     restano disponibili); se il totale in uscita la porta
+      *     sotto zero, blocca la scrittura di MOVMAG/SITPF e segnala
+      *     il movimento su FILE-REPOVPICK invece di lasciar
+      *     proseguire una vendita non coperta
+           PERFORM VERIFICA-GIAC-VIRTUALE
+               THRU EX-VERIFICA-GIAC-VIRTUALE.
+           IF OVERPICK-RILEVATO
+               DISPLAY "GIACENZA VIRTUALE INSUFFICIENTE"
+               PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+               PERFORM SCRIVI-RIGA-REPOVPICK
+                   THRU EX-SCRIVI-RIGA-REPOVPICK
+               GO TO EX-SCRIVI-RECORD
+           END-IF.
+204800     PERFORM PREPARA-MOVMAG THRU EX-PREPARA-MOVMAG.
 204900     PERFORM CREA-MOVMAG-P-3                                              
 205000           THRU EX-CREA-MOVMAG-P-3.                                       
 205100     PERFORM AGGIORNA-SITPF-P-3                                           
@@ -3537,6 +5400,13 @@
 217600     WRITE REC-BC.                                                        
 217700     IF CLASSE OF C-MAT-TRANSITO = 52                                     
 217800        WRITE REC-BC.                                                     
+      *RIEPMOVSKU*
+      *     la riga e' davvero uscita su BARCNEG: marca il baruni come
+      *     stampato nella tabella (v. INSERISCI-MOVSKU/VERIFICA-MOVSKU-
+      *     STAMPA)
+           MOVE "S" TO MOVSKU-STAMPATO-SING.
+           MOVE MOVSKU-STAMPATO-SING
+               TO ELEM-TAB-SING(W-INDICE-3)(37:1).
 217900 EX-ESPLODI-TG.                                                           
 218000     EXIT.                                                                
 218100*                                                                         
@@ -3627,14 +5497,80 @@
 226600     EXIT.                                                                
 226700*                                                                         
 226800*                                                                         
-226900 ACCUMULA-QTA.                                                            
-227000     ADD QTA-TAGLIA-ELEM(W-INDICE-7) TO COM-QTA-DISP.                     
-227100 EX-ACCUMULA-QTA.                                                         
-227200     EXIT.                                                                
-227300*                                                                         
-227400*                                                                         
-227500*                                                                         
-227600*                                                                         
+226900 ACCUMULA-QTA.
+227000     ADD QTA-TAGLIA-ELEM(W-INDICE-7) TO COM-QTA-DISP.
+227100 EX-ACCUMULA-QTA.
+227200     EXIT.
+      *SITPFNEG*
+      *     somma, su tutte le taglie, i capi che SCRIVI-RECORD sta
+      *     per scaricare (QTA-TAGLIA-NEG e' gia' negativo, v.
+      *     INVERTI-QTA)
+       ACCUMULA-QTA-OVP.
+           ADD QTA-TAGLIA-NEG(I-TAGLIA-OVP) TO TOT-TAGLIE-NEG-OVP.
+       EX-ACCUMULA-QTA-OVP.
+           EXIT.
+      *SITPFNEG*
+      *     rilegge dalla catena TurboImage la riga SITPF del
+      *     C-MAT/magazzino corrente, saltando le righe di altri
+      *     magazzini, come fa TTDBGET-S per REC-SITPF, ma su una
+      *     copia indipendente (REC-SITPF-CHK) per non disturbare la
+      *     REC-SITPF in uso per la scansione del lotto
+       TTDBGET-S-CHK.
+           COPY PDBGET REPLACING AREA-REC-SET BY REC-SITPF-CHK
+                        EX-TTDBGET BY EX-TTDBGET-S-CHK.
+      *SITPFNEG*
+       DBGET-SITPF-CHK.
+           PERFORM TTDBGET-S-CHK THRU EX-TTDBGET-S-CHK.
+       EX-DBGET-SITPF-CHK. EXIT.
+      *SITPFNEG*
+      *     blocca la conferma di un picking che porterebbe la
+      *     giacenza virtuale dell'articolo/magazzino sotto zero:
+      *     rilegge SITPF al volo (la REC-SITPF gia' in memoria e'
+      *     quella dell'ultimo articolo scandito dalla tabella di
+      *     TRATTA-SITPF-3, non piu' attendibile a questo punto) e
+      *     confronta QTA-GIAC-VIRTUALE con il totale dei capi in
+      *     uscita; se il C-MAT non viene ritrovato in SITPF non
+      *     blocca nulla, per non impedire la vendita per un problema
+      *     di rilettura
+       VERIFICA-GIAC-VIRTUALE.
+           MOVE 0 TO SW-OVERPICK.
+           MOVE 0 TO TOT-TAGLIE-NEG-OVP.
+           PERFORM ACCUMULA-QTA-OVP THRU EX-ACCUMULA-QTA-OVP
+               VARYING I-TAGLIA-OVP FROM 1 BY 1
+               UNTIL I-TAGLIA-OVP > NTG-NTG.
+           MOVE "SITPF" TO W-NOME-DATA-SET.
+           MOVE "C-MAT;" TO W-NOME-CAMPO.
+           MOVE C-MAT-TRANS-RID TO W-VALORE-CAMPO-HW.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF W-OK-IMAGE
+               MOVE 5 TO W-MODO
+               PERFORM TTDBGET-S-CHK THRU EX-TTDBGET-S-CHK
+               PERFORM DBGET-SITPF-CHK THRU EX-DBGET-SITPF-CHK
+                   UNTIL NOT W-OK-IMAGE
+                      OR MAGAZZINO OF REC-SITPF-CHK = MAG-INPUT-R
+               IF W-OK-IMAGE
+                   IF QTA-GIAC-VIRTUALE OF REC-SITPF-CHK
+                      + TOT-TAGLIE-NEG-OVP < 0
+                       MOVE 1 TO SW-OVERPICK
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE "SITPF" TO W-NOME-DATA-SET.
+           MOVE 5 TO W-MODO.
+       EX-VERIFICA-GIAC-VIRTUALE. EXIT.
+      *SITPFNEG*
+       SCRIVI-RIGA-REPOVPICK.
+           MOVE C-MAT-TRANS-RID TO CMAT-REP-OVP.
+           MOVE MAG-INPUT-R TO MAG-REP-OVP.
+           MOVE QTA-GIAC-VIRTUALE OF REC-SITPF-CHK TO GIACVIRT-REP-OVP.
+           MOVE TOT-TAGLIE-NEG-OVP TO MOVIMENTO-REP-OVP.
+           MOVE RIGA-REPOVPICK TO REC-REPOVPICK.
+           WRITE REC-REPOVPICK.
+       EX-SCRIVI-RIGA-REPOVPICK. EXIT.
+227300*
+227400*
+227500*
+227600*
 227700 AGG-DPARAM.                                                              
 227800     MOVE "DPARAM;" TO W-NOME-DATA-SET.                                   
 227900      ADD 1 TO NUM-BOLLA-TAGLIO-FODERE.                                   
@@ -3671,11 +5607,17 @@
 228700 CHIAMA-PRINTDDT.                                                         
 228800*MAG6/7*                                                                  
 228900*    MOVE 7 TO MAGAZZINO-DDT.                                             
-229000     MOVE MAG-INPUT-R TO MAGAZZINO-DDT.                                   
-229100     MOVE 1 TO TIPO-DOC-DDT.                                              
-229200     MOVE 11 TO TIPO-MOVIMENTO-DDT.                                       
-229300     MOVE "VESD" TO CAUSALE-DDT.                                          
-229400     MOVE 1 TO TIPO-STAMPA-DDT.                                           
+229000     MOVE MAG-INPUT-R TO MAGAZZINO-DDT.
+229100     MOVE 1 TO TIPO-DOC-DDT.
+      *RESOMKT*
+           IF SI-RESO-MKT
+              MOVE 6 TO TIPO-MOVIMENTO-DDT
+              MOVE "RESM" TO CAUSALE-DDT
+           ELSE
+229200        MOVE 11 TO TIPO-MOVIMENTO-DDT
+229300        MOVE "VESD" TO CAUSALE-DDT
+           END-IF.
+229400     MOVE 1 TO TIPO-STAMPA-DDT.
 229500*FIFRA*                                                                   
 229600*    MOVE CONTO-IN-R TO CLIENTE-DDT.                                      
 229700     IF CONTO-FATTURA-MEM NOT = 0                                         
@@ -3698,9 +5640,15 @@
       *             TO NOTE-DDT(2)
       *        END-IF.
       **
-230700     MOVE 0 TO IMPORTO-X-PL.                                              
-230800*BUDA*                                                                    
-230900     MOVE "N"  TO FILE-FAT-DDT.                                           
+230700     MOVE 0 TO IMPORTO-X-PL.
+230800*BUDA*
+230900     MOVE "N"  TO FILE-FAT-DDT.
+      *FATTEL*
+           IF DOC-DDT
+               PERFORM GENERA-FATTURA-ELETTRONICA THRU
+                    EX-GENERA-FATTURA-ELETTRONICA
+               MOVE "S" TO FILE-FAT-DDT
+           END-IF.
 231000*TRAVMAG*                                                                 
 231100     IF W-SIGLA-UTENTE = "MAXMAX"                                         
 231200       MOVE                                                               
@@ -3737,11 +5685,90 @@
 233400                           RIGA-1-DDT                                     
 233500                           RIGA-2-DDT.                                    
 233600*                                                                         
-233700 EX-CHIAMA-PRINTDDT.                                                      
-233800     EXIT.                                                                
-233900*                                                                         
-234000*                                                                         
-234100 PREPARA-MOVMAG.                                                          
+233700 EX-CHIAMA-PRINTDDT.
+233800     EXIT.
+233900*
+234000*
+      *FATTEL*
+      *     esporta la fattura elettronica XML formato SDI per la
+      *     vendita DOC-DDT appena stampata, cosi' il file e' gia'
+      *     pronto per l'invio senza un passaggio di conversione
+      *     separato; i dati cliente/importo sono quelli gia' in
+      *     CAMPI-ANAGRAFICI/CAMPI-COMODO/PREZZO-TOT per questo DDT
+       GENERA-FATTURA-ELETTRONICA.
+           ADD 1 TO NUMERO-FATTEL.
+           COMPUTE PREZZO-TOT-FATTEL = PREZZO-TOT / 100.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "<?xml version=""1.0"" encoding=""UTF-8""?>"
+              DELIMITED BY SIZE INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "<p:FatturaElettronica versione=""FPR12"">"
+              DELIMITED BY SIZE INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "  <FatturaElettronicaHeader>" DELIMITED BY SIZE
+              INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "    <CedentePrestatore>" D-CONTO-AGG-MEM
+              "</CedentePrestatore>" DELIMITED BY SIZE INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "    <CessionarioCommittente>" D-CONTO-MEM
+              " - " INDIRIZZO-STD
+              "</CessionarioCommittente>" DELIMITED BY SIZE
+              INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "  </FatturaElettronicaHeader>" DELIMITED BY SIZE
+              INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "  <FatturaElettronicaBody>" DELIMITED BY SIZE
+              INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "    <DatiGenerali><DatiGeneraliDocumento>"
+              DELIMITED BY SIZE INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "      <Numero>" NUMERO-FATTEL "</Numero>"
+              DELIMITED BY SIZE INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "      <Data>" AA-MM-GG-DDT "</Data>"
+              DELIMITED BY SIZE INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "      <RifDDT>" NUMERO-DDT "</RifDDT>"
+              DELIMITED BY SIZE INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "      <Divisa>" DIVISA OF REC-CONFATT "</Divisa>"
+              DELIMITED BY SIZE INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "      <ImportoTotaleDocumento>" PREZZO-TOT-FATTEL
+              "</ImportoTotaleDocumento>" DELIMITED BY SIZE
+              INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "    </DatiGeneraliDocumento></DatiGenerali>"
+              DELIMITED BY SIZE INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "  </FatturaElettronicaBody>" DELIMITED BY SIZE
+              INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+           MOVE SPACE TO REC-FATTEL.
+           STRING "</p:FatturaElettronica>" DELIMITED BY SIZE
+              INTO REC-FATTEL.
+           WRITE REC-FATTEL.
+       EX-GENERA-FATTURA-ELETTRONICA.
+           EXIT.
+      *
+234100 PREPARA-MOVMAG.
 234200     MOVE LOW-VALUE TO MOVMAG.                                            
 234300     MOVE SPACES TO VAL-REC OF MOVMAG.                                    
 234400     MOVE 1 TO NUMERO-RIGA OF MOVMAG.                                     
@@ -3797,12 +5824,16 @@
 238800*                                                                         
 238900     MOVE "MOVMAG" TO W-NOME-DATA-SET.                                    
 239000     PERFORM TTDBPUT THRU EX-TTDBPUT.                                     
-239100     IF NOT W-OK-IMAGE                                                    
-239200       MOVE W-STATUS-WORD-IMAGE TO STATO-DISPLAY                          
-239300       DISPLAY "ERR PUT MOVMAG-P3- " STATO-DISPLAY                        
-239400       DISPLAY "PER C-MAT " C-MAT-TRANSITO                                
+239100     IF NOT W-OK-IMAGE
+239200       MOVE W-STATUS-WORD-IMAGE TO STATO-DISPLAY
+239300       DISPLAY "ERR PUT MOVMAG-P3- " STATO-DISPLAY
+239400       DISPLAY "PER C-MAT " C-MAT-TRANSITO
            CANCEL "QDBERROR"
-239500       CALL "QDBERROR" USING W-COMMON.                                    
+239500       CALL "QDBERROR" USING W-COMMON
+      *RIEPSITPF*
+           ELSE
+               ADD QTA-TAGLIE-NEG TO TOT-QTA-MOVMAG-MEM
+           END-IF.
 239600 EX-CREA-MOVMAG-P-3.                                                      
 239700     EXIT.                                                                
 239800*                                                                         
@@ -3820,7 +5851,9 @@
 241000       TO QTA-8 OF PARAGGPF.                                              
 241100     MOVE 1 TO F-GIAC OF PARAGGPF.                                        
            CANCEL "AGSITPFW"
-241200     CALL "AGSITPFW" USING W-COMMON PARAGGPF.                             
+241200     CALL "AGSITPFW" USING W-COMMON PARAGGPF.
+      *RIEPSITPF*
+           ADD QTA-TAGLIE-NEG TO TOT-QTA-SITPF-MEM.
 241300 EX-AGGIORNA-SITPF-P-3.                                                   
 241400     EXIT.                                                                
 241500*                                                                         
@@ -3894,18 +5927,27 @@
       *VIBLO*
 247300     DISPLAY "MAG provenienza (3 cifre)".                                 
 247400     ACCEPT MAG-INPUT.                                                    
-247500     IF MAG-INPUT NOT NUMERIC                                             
+247500     IF MAG-INPUT NOT NUMERIC
              PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
-247600       DISPLAY "MAG non numerico"                                         
-247700     ELSE                                                                 
-              IF NOT MAG-OK
+247600       DISPLAY "MAG non numerico"
+247700     ELSE
+      *TABMAG*
+              IF NUM-MAG-PARAM > 0
+                  PERFORM VERIFICA-MAG-PARAM THRU EX-VERIFICA-MAG-PARAM
+              ELSE
+                  MOVE 0 TO SW-MAG-TROVATO
+                  IF MAG-OK
+                      MOVE 1 TO SW-MAG-TROVATO
+                  END-IF
+              END-IF
+              IF NOT MAG-TROVATO-IN-TAB
                PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
 248100         DISPLAY SUGG-MAG-DISP
-248200*                                                                         
-248300         MOVE SPACE TO MAG-INPUT.   
+248200*
+248300         MOVE SPACE TO MAG-INPUT.
       *     MOVE "003" TO MAG-INPUT.
       *
-248400 EX-VERIF-MAG.                                                            
+248400 EX-VERIF-MAG.
 248500     EXIT.                                                                
 248600*
      
@@ -4155,9 +6197,17 @@
                       :MOVSKU-SKU-FATTURAZIONE
                       )                                     
            END-EXEC                                                             
-           MOVE "Insert MOV-SKU " TO ER-DESCRIZIONE                        
-           PERFORM TEST-ERR THRU TEST-ERR-EX.      
-      * 
+           MOVE "Insert MOV-SKU " TO ER-DESCRIZIONE
+           PERFORM TEST-ERR THRU TEST-ERR-EX.
+      *RIEPMOVSKU*
+      *     baruni appena scritto su MOV_SKU, non ancora confermato
+      *     da un'etichetta stampata; SCORRI-TAB-SING/ESPLODI-TG lo
+      *     marcano BARUNI-STAMPATO quando la riga esce davvero su
+      *     BARCNEG (v. VERIFICA-MOVSKU-STAMPA)
+       MOVE "N" TO MOVSKU-STAMPATO-SING.
+       MOVE MOVSKU-STAMPATO-SING
+           TO ELEM-TAB-SING(IND-BARUNI)(37:1).
+      *
        INSERISCI-MOVSKU-EX.
            EXIT.
       * 
@@ -4340,10 +6390,26 @@
              
            END-IF.
       *
-075470     PERFORM S-S-COMMIT THRU S-S-COMMIT-EX. 
+075470     PERFORM S-S-COMMIT THRU S-S-COMMIT-EX.
        EX-RICERCA-COSTO-ANAMAT.
            EXIT.
 
+      *ANAMATLOG*                                                       inizio
+      *     COSTO-MEM e' ormai il valore definitivo (da REC-ANAMAT o
+      *     rivalutato da RICERCA-COSTO-ANAMAT); lo scrive su
+      *     FILE-ANAMATLOG insieme a data/operatore/modello, cosi' si
+      *     sa cosa teneva davvero ANAMAT al momento della stampa
+       REGISTRA-ANAMATLOG.
+           MOVE W-FORMATO-INTERNO TO DATA-ANAMATLOG-REP.
+           MOVE W-SIGLA-UTENTE TO UTENTE-ANAMATLOG-REP.
+           MOVE C-MAT OF REC-ANAMAT TO C-MAT-ANAMATLOG-REP.
+           MOVE COSTO-MEM TO COSTO-ANAMATLOG-REP.
+           MOVE RIGA-ANAMATLOG TO REC-ANAMATLOG.
+           WRITE REC-ANAMATLOG.
+       EX-REGISTRA-ANAMATLOG.
+           EXIT.
+      *ANAMATLOG*                                                       fine
+
        SE-SELECT-ANAMAT-CST.
 075540     EXEC SQL                                                             
 075550          SELECT CST_STD, CST_STD_2                                                      
@@ -4429,34 +6495,164 @@
                      CALL "QDBERROR" USING W-COMMON .                                 
        EX-INS-TAB-UNICO-DDT. EXIT.
       *----------------------------------------------------------------*
+      *RIPARTENZA*
+      *     alla ricostruzione della TAB-UNICO-DDT (inizio sessione o
+      *     rifacimento elenco AS/CL) si recupera quanti capi erano
+      *     gia' stati letti per questo AS/CL nella sessione
+      *     precedente, cosi' il limite MAX-CAPI tiene conto di una
+      *     cartellinatura interrotta e ripresa, invece di ripartire
+      *     sempre da zero
+       LEGGI-CHECKPOINT-AS-CL.
+          MOVE CONTO-IN-R         TO INPUT-CKP-CONTO.
+          MOVE MAG-INPUT-R        TO INPUT-CKP-MAG.
+          MOVE TAB-AS OF DEP-TAB-UNICO-DDT TO INPUT-CKP-AS.
+          MOVE TAB-CL OF DEP-TAB-UNICO-DDT TO INPUT-CKP-CL.
+          CALL "PYTHON" USING "avanzamento"
+                              "leggi_checkpoint_as_cl"
+                                PY-INPUT-CKP-AS-CL
+                                PY-OUTPUT-CKP-AS-CL.
+          MOVE OUTPUT-CKP-CAPI TO TAB-CAPI-LETTI.
+       EX-LEGGI-CHECKPOINT-AS-CL. EXIT.
+      *----------------------------------------------------------------*
+      *RIPARTENZA*
+      *     salva, per ogni AS/CL della TAB-UNICO-DDT, il numero di
+      *     capi letti fino a questo punto; richiamata dopo ogni
+      *     avanzamento DDT cosi' un'interruzione della sessione non
+      *     fa perdere il punto a cui era arrivata la lettura
+       SALVA-CHECKPOINT-AS-CL.
+          PERFORM VARYING I-APP FROM 1 BY 1
+              UNTIL I-APP > QT-NUM-ELEM-EFF OF PAR-TAB-UNICO-DDT
+                 MOVE ELE-TAB-UNICO-DDT (I-APP) TO DEP-TAB-UNICO-DDT
+                 MOVE CONTO-IN-R  TO INPUT-SKP-CONTO
+                 MOVE MAG-INPUT-R TO INPUT-SKP-MAG
+                 MOVE TAB-AS OF DEP-TAB-UNICO-DDT TO INPUT-SKP-AS
+                 MOVE TAB-CL OF DEP-TAB-UNICO-DDT TO INPUT-SKP-CL
+                 MOVE TAB-CAPI-LETTI OF DEP-TAB-UNICO-DDT
+                   TO INPUT-SKP-CAPI
+                 CALL "PYTHON" USING "avanzamento"
+                                     "salva_checkpoint_as_cl"
+                                       PY-INPUT-SALVA-CKP
+                                       PY-OUTPUT-SALVA-CKP
+          END-PERFORM.
+       EX-SALVA-CHECKPOINT-AS-CL. EXIT.
+      *----------------------------------------------------------------*
+      *RIPARTENZA2*
+      *     all'apertura della tabella AS/CL per un conto/magazzino si
+      *     verifica anche se l'ultima bolla di quel conto/magazzino
+      *     era rimasta "in corso" (lock preso, numero DDT assegnato,
+      *     ma DDT non ancora avanzato): in tal caso l'operatore viene
+      *     avvisato del numero bolla da verificare manualmente
+      *     (stampe/MOVSKU possono essere parziali) prima di
+      *     riprendere la cartellinatura
+       VERIFICA-BOLLA-INTERROTTA.
+           MOVE CONTO-IN-R  TO INPUT-CKB-CONTO.
+           MOVE MAG-INPUT-R TO INPUT-CKB-MAG.
+           CALL "PYTHON" USING "avanzamento"
+                               "leggi_checkpoint_bolla"
+                                 PY-INPUT-CKP-BOLLA
+                                 PY-OUTPUT-CKP-BOLLA.
+           IF CKB-IN-CORSO
+               DISPLAY " "
+               DISPLAY "ATTENZIONE: la BOLLA n. " OUTPUT-CKB-DDT
+               DISPLAY "di questo conto/magazzino risultava"
+               DISPLAY "ancora IN CORSO all'ultima interruzione:"
+               DISPLAY "verificarne a mano l'esito (stampe e"
+               DISPLAY "MOVSKU) prima di proseguire."
+               DISPLAY "premi un tasto per continuare..."
+               ACCEPT TASTO-INP
+           END-IF.
+       EX-VERIFICA-BOLLA-INTERROTTA. EXIT.
+      *----------------------------------------------------------------*
+      *RIPARTENZA2*
+      *     marca l'inizio lavorazione della bolla: richiamata appena
+      *     preso il lock e assegnato il numero DDT, prima delle
+      *     scritture di stampa/MOVSKU; se il programma si interrompe
+      *     da qui in poi, VERIFICA-BOLLA-INTERROTTA la trovera'
+       SEGNA-INIZIO-BOLLA.
+           MOVE CONTO-IN-R  TO INPUT-SGB-CONTO.
+           MOVE MAG-INPUT-R TO INPUT-SGB-MAG.
+           MOVE "I"         TO INPUT-SGB-STATO.
+           MOVE NUMERO-DDT  TO INPUT-SGB-DDT.
+           CALL "PYTHON" USING "avanzamento"
+                               "salva_checkpoint_bolla"
+                                 PY-INPUT-SEGNA-CKB
+                                 PY-OUTPUT-SEGNA-CKB.
+       EX-SEGNA-INIZIO-BOLLA. EXIT.
+      *----------------------------------------------------------------*
+      *RIPARTENZA2*
+      *     marca la fine regolare della bolla; richiamata insieme
+      *     all'avanzamento del DDT, a chiusura di TRATTA-LETTI
+       SEGNA-FINE-BOLLA.
+           MOVE CONTO-IN-R  TO INPUT-SGB-CONTO.
+           MOVE MAG-INPUT-R TO INPUT-SGB-MAG.
+           MOVE "F"         TO INPUT-SGB-STATO.
+           MOVE NUMERO-DDT  TO INPUT-SGB-DDT.
+           CALL "PYTHON" USING "avanzamento"
+                               "salva_checkpoint_bolla"
+                                 PY-INPUT-SEGNA-CKB
+                                 PY-OUTPUT-SEGNA-CKB.
+       EX-SEGNA-FINE-BOLLA. EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
+      *PREVDDT*
+      *     il preview che precede la conferma "CORRETTI? SI/NO" di
+      *     CARICA-TAB-UNICO-DDT riporta ora, riga per riga, anche i
+      *     CAPI-LETTI di checkpoint e chiude con i totali MAX-CAPI/
+      *     CAPI-LETTI dell'intera tabella, scritti pure su FILE-PREVDDT
        MOSTRA-TAB-UNICO-DDT.
       *    DISPLAY "TAB-UNICO-DDT".
-          PERFORM M-DEP-TAB-UNICO-DDT THRU 
+          MOVE 0 TO TOT-MAX-CAPI-PREV TOT-CAPI-LETTI-PREV.
+          PERFORM M-DEP-TAB-UNICO-DDT THRU
                EX-M-DEP-TAB-UNICO-DDT
                VARYING QT-INDEX-ELEM   OF PAR-TAB-UNICO-DDT
                FROM 1 BY 1
                UNTIL   QT-INDEX-ELEM   OF PAR-TAB-UNICO-DDT >
                        QT-NUM-ELEM-EFF OF PAR-TAB-UNICO-DDT.
+          DISPLAY "TOTALE MAX-CAPI = " TOT-MAX-CAPI-PREV
+                  "  TOTALE CAPI-LETTI = " TOT-CAPI-LETTI-PREV.
+          PERFORM SCRIVI-TOTALE-PREVDDT THRU EX-SCRIVI-TOTALE-PREVDDT.
           DISPLAY " ".
        EX-MOSTRA-TAB-UNICO-DDT. EXIT.
       *----------------------------------------------------------------*
        M-DEP-TAB-UNICO-DDT.
-          PERFORM PRENDI-DEP-TAB-UNICO-DDT THRU 
+          PERFORM PRENDI-DEP-TAB-UNICO-DDT THRU
                EX-PRENDI-DEP-TAB-UNICO-DDT.
-          IF XD = "S" 
+          IF XD = "S"
               DISPLAY DEP-TAB-UNICO-DDT
-          ELSE     
-              DISPLAY 
+          ELSE
+              DISPLAY
       *           "KEY: "
                   "AS = "  TAB-AS           OF DEP-TAB-UNICO-DDT "  "
                   "CL = "  TAB-CL           OF DEP-TAB-UNICO-DDT "  "
       *           "DATI: "
                   "MAX-CAPI = " TAB-MAX-CAPI OF DEP-TAB-UNICO-DDT "  "
-      *            "CAPI-LETTI = " 
-      *                   TAB-CAPI-LETTI OF DEP-TAB-UNICO-DDT " "
+                  "CAPI-LETTI = "
+                         TAB-CAPI-LETTI OF DEP-TAB-UNICO-DDT
                   .
+      *PREVDDT*
+          PERFORM SCRIVI-RIGA-PREVDDT THRU EX-SCRIVI-RIGA-PREVDDT.
        EX-M-DEP-TAB-UNICO-DDT. EXIT.
+      *----------------------------------------------------------------*
+      *PREVDDT*
+       SCRIVI-RIGA-PREVDDT.
+          MOVE TAB-AS        OF DEP-TAB-UNICO-DDT TO AS-PREVDDT.
+          MOVE TAB-CL        OF DEP-TAB-UNICO-DDT TO CL-PREVDDT.
+          MOVE TAB-MAX-CAPI  OF DEP-TAB-UNICO-DDT TO MAXCAPI-PREVDDT.
+          MOVE TAB-CAPI-LETTI OF DEP-TAB-UNICO-DDT TO CAPILETTI-PREVDDT.
+          ADD TAB-MAX-CAPI   OF DEP-TAB-UNICO-DDT TO TOT-MAX-CAPI-PREV.
+          ADD TAB-CAPI-LETTI OF DEP-TAB-UNICO-DDT TO
+                                            TOT-CAPI-LETTI-PREV.
+          MOVE RIGA-PREVDDT TO REC-PREVDDT.
+          WRITE REC-PREVDDT.
+       EX-SCRIVI-RIGA-PREVDDT. EXIT.
+      *----------------------------------------------------------------*
+      *PREVDDT*
+       SCRIVI-TOTALE-PREVDDT.
+          MOVE TOT-MAX-CAPI-PREV   TO MAXCAPI-PREVDDT-TOT.
+          MOVE TOT-CAPI-LETTI-PREV TO CAPILETTI-PREVDDT-TOT.
+          MOVE RIGA-PREVDDT-TOT TO REC-PREVDDT.
+          WRITE REC-PREVDDT.
+       EX-SCRIVI-TOTALE-PREVDDT. EXIT.
 
        CICLO-DISIMPEGNO.
           PERFORM
